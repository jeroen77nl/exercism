@@ -0,0 +1,21 @@
+//GSGPA    JOB (ACCTNO),'TERM GPA REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*  GSGPA                                                            *
+//*  END-OF-TERM BATCH DRIVER FOR THE STUDENT TRANSCRIPT/GPA          *
+//*  PROGRAM. READS THE TERM'S COURSE-BY-COURSE TRANSCRIPT FILE       *
+//*  (TRANSCPT) AND PRINTS A BUILDING-WIDE GPA SUMMARY (GPARPT).      *
+//*  RUN SEPARATELY FROM GSNIGHT - TRANSCRIPTS ARE ONLY LOADED AT     *
+//*  THE END OF A TERM, NOT EVERY NIGHT.                              *
+//*                                                                    *
+//*  MOD-LOG                                                          *
+//*  DATE       INIT  DESCRIPTION                                     *
+//*  2026-08-09  RVM  ORIGINAL JOB.                                    *
+//*********************************************************************
+//STEP010  EXEC PGM=TRANSCRIPT
+//STEPLIB  DD DSN=SCHOOL.PROD.LOADLIB,DISP=SHR
+//TRANSCPT DD DSN=SCHOOL.PROD.TRANSCRIPT.SEQ,DISP=SHR
+//GPARPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
