@@ -0,0 +1,50 @@
+//GSNIGHT  JOB (ACCTNO),'NIGHTLY ENROLLMENT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*  GSNIGHT                                                          *
+//*  NIGHTLY BATCH DRIVER FOR THE GRADE-SCHOOL STUDENT ROSTER.        *
+//*  RUNS AFTER THE REGISTRAR'S OFFICE CLOSES. READS THE DAY'S        *
+//*  ENROLLMENT-ADD TRANSACTIONS (KEYED DURING THE DAY INTO TRANFILE) *
+//*  AND FEEDS THEM ONE BY ONE THROUGH ADD-STUDENT, THEN REWRITES     *
+//*  THE ROSTER FILE SO TOMORROW'S RUN AND ANY ONLINE INQUIRY SEE     *
+//*  TODAY'S WORK.                                                    *
+//*                                                                    *
+//*  THE PROGRAM CHECKPOINTS ITSELF EVERY 50 TRANSACTIONS TO          *
+//*  CHKPOINT. IF THIS STEP ABENDS, JUST RESUBMIT THE JOB AS IS -     *
+//*  THE PROGRAM READS CHKPOINT ON STARTUP AND SKIPS PAST THE         *
+//*  TRANSACTIONS IT ALREADY APPLIED AND SAVED. DO NOT DELETE OR      *
+//*  EDIT CHKPOINT BY HAND BETWEEN RUNS.                              *
+//*                                                                    *
+//*  ONCE THE ROSTER IS CURRENT, THE STEP ALSO APPLIES THE DAY'S      *
+//*  ATTENDANCE TRANSACTIONS (ATTNDTRN) AND APPENDS THEM TO THE       *
+//*  ATTENDANCE HISTORY LOG (ATTNDLOG).                               *
+//*                                                                    *
+//*  MOD-LOG                                                          *
+//*  DATE       INIT  DESCRIPTION                                     *
+//*  2026-08-09  RVM  ORIGINAL JOB.                                    *
+//*  2026-08-09  RVM  ADDED CHKPOINT DD FOR CHECKPOINT/RESTART.        *
+//*  2026-08-09  RVM  ADDED ATTNDTRN/ATTNDLOG FOR DAILY ATTENDANCE.    *
+//*  2026-08-09  RVM  ADDED AUDITLOG - WRITE-AUDIT-RECORD EXTENDS IT   *
+//*                   EVERY RUN AND HAD NO DD BEHIND IT. ADDED BALRPT *
+//*                   FOR THE DAILY BALANCING REPORT, SAME REASON.    *
+//*********************************************************************
+//STEP010  EXEC PGM=GRADE-SCHOOL
+//STEPLIB  DD DSN=SCHOOL.PROD.LOADLIB,DISP=SHR
+//ROSTERVS DD DSN=SCHOOL.PROD.ROSTER.KSDS,DISP=SHR
+//GRADUATE DD DSN=SCHOOL.PROD.GRADUATE.SEQ,DISP=(MOD,KEEP),
+//             DCB=(LRECL=080,RECFM=FB)
+//CLASSRPT DD SYSOUT=*
+//GRADEDIST DD SYSOUT=*
+//TRANFILE DD DSN=SCHOOL.PROD.ENROLL.TRANS,DISP=(OLD,KEEP)
+//CHKPOINT DD DSN=SCHOOL.PROD.GSNIGHT.CHKPOINT,
+//             DISP=(OLD,KEEP),
+//             DCB=(LRECL=007,RECFM=FB)
+//ATTNDTRN DD DSN=SCHOOL.PROD.ATTENDANCE.TRANS,DISP=(OLD,KEEP)
+//ATTNDLOG DD DSN=SCHOOL.PROD.ATTENDANCE.LOG,DISP=(MOD,KEEP),
+//             DCB=(LRECL=066,RECFM=FB)
+//AUDITLOG DD DSN=SCHOOL.PROD.AUDIT.LOG,DISP=(MOD,KEEP),
+//             DCB=(LRECL=092,RECFM=FB)
+//BALRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
