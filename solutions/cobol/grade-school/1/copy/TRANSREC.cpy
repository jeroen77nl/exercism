@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    TRANSREC.CPY                                                *
+000300*    RECORD LAYOUT FOR THE STUDENT TRANSCRIPT FILE. ONE RECORD   *
+000400*    PER COURSE COMPLETED BY A STUDENT, KEYED BY TRN-STUDENT-ID. *
+000500******************************************************************
+000600*    MOD-LOG
+000700*    DATE       INIT  DESCRIPTION
+000800*    2026-08-09  RVM  ORIGINAL LAYOUT.
+000900******************************************************************
+001000*    INCLUDED UNDER A CALLER-SUPPLIED 01-LEVEL, E.G.
+001100*        01  TRANSCRIPT-RECORD.
+001200*            COPY TRANSREC.
+001300******************************************************************
+001400     05  TRN-STUDENT-ID              PIC 9(07).
+001500     05  TRN-COURSE-CODE             PIC X(06).
+001600     05  TRN-COURSE-NAME             PIC X(24).
+001700     05  TRN-CREDIT-HOURS            PIC 9V9.
+001800     05  TRN-GRADE-LETTER            PIC X(01).
