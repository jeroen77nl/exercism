@@ -0,0 +1,61 @@
+000100******************************************************************
+000200*    ROSTERREC.CPY                                                *
+000300*    RECORD LAYOUT FOR THE GRADE-SCHOOL STUDENT ROSTER FILE.      *
+000400*    SHARED BY THE ROSTER VSAM KSDS AND THE IN-MEMORY TABLE SO    *
+000500*    BOTH VIEWS OF A STUDENT STAY IN STEP.                        *
+000600******************************************************************
+000700*    MOD-LOG
+000800*    DATE       INIT  DESCRIPTION
+000900*    2024-01-05  RVM  ORIGINAL LAYOUT - NAME AND GRADE ONLY.
+001000*    2026-08-09  RVM  ADDED ST-ID - THE REAL UNIQUE MATCH KEY.
+001100*                     NAME IS NOW DISPLAY-ONLY, NOT A KEY.
+001150*    2026-08-09  RVM  WIDENED ST-GRADE TO A 2-CHAR CODE SO IT CAN
+001160*                     HOLD "KG" AND "UG" AS WELL AS 01-12.
+001170*    2026-08-09  RVM  SPLIT ST-NAME INTO LAST/FIRST/MIDDLE SO
+001180*                     CLASS LISTS CAN BE SORTED AND PRINTED BY
+001190*                     SURNAME INSTEAD OF BY FIRST NAME.
+001195*    2026-08-09  RVM  ADDED ST-SCHOOL-CODE - THE DISTRICT BUILDING
+001196*                     CODE THIS STUDENT IS CURRENTLY ENROLLED AT.
+001197*    2026-08-09  RVM  ADDED ST-DOB SO DUPLICATE ADDS CAN BE
+001198*                     RECONCILED ON DATE OF BIRTH, NOT JUST NAME.
+001199*    2026-08-09  RVM  ADDED ST-SECTION SO A GRADE CAN BE SPLIT
+001199*                     INTO HOMEROOM SECTIONS, EACH WITH ITS OWN
+001199*                     ENROLLMENT CAP.
+001199*    2026-08-09  RVM  ADDED ST-MEAL-STATUS ('F'REE, 'R'EDUCED,
+001199*                     'P'AID/NONE) FOR THE FEDERAL MEAL
+001199*                     PROGRAM ELIGIBILITY EXPORT.
+001199*    2026-08-09  RVM  ADDED ST-ADDRESS/CITY/STATE/ZIP AND
+001199*                     ST-BUS-ROUTE FOR THE TRANSPORTATION
+001199*                     DEPARTMENT'S BUS-ROUTE EXPORT.
+001199*    2026-08-09  RVM  ADDED ST-PROMO-HOLD SO A TEACHER CAN FLAG
+001199*                     A STUDENT TO BE HELD BACK A YEAR INSTEAD
+001199*                     OF AUTOMATICALLY PROMOTED.
+001199*    2026-08-09  RVM  ADDED ST-IEP-STATUS ('Y'/'N'/BLANK) FOR
+001199*                     SPECIAL EDUCATION COMPLIANCE TRACKING.
+001199*    2026-08-09  RVM  ADDED ST-ENROLL-DATE (STAMPED WHEN A
+001199*                     STUDENT IS ADDED) AND ST-WITHDRAW-DATE
+001199*                     (STAMPED WHEN ONE LEAVES) SO ENROLLMENT
+001199*                     DURATION CAN BE REPORTED ON.
+001200******************************************************************
+001300*    INCLUDED UNDER A CALLER-SUPPLIED 01-LEVEL, E.G.
+001400*        01  ROSTER-FILE-RECORD.
+001500*            COPY ROSTERREC.
+001600******************************************************************
+001700     05  ST-ID                       PIC 9(07).
+001710     05  ST-LAST-NAME                PIC X(30).
+001720     05  ST-FIRST-NAME                PIC X(20).
+001730     05  ST-MIDDLE-NAME               PIC X(20).
+001900     05  ST-GRADE                    PIC X(02).
+001950     05  ST-SCHOOL-CODE               PIC X(04).
+001960     05  ST-DOB                      PIC 9(08).
+001970     05  ST-SECTION                  PIC X(01).
+001980     05  ST-MEAL-STATUS              PIC X(01).
+001990     05  ST-ADDRESS                  PIC X(30).
+002000     05  ST-CITY                     PIC X(20).
+002010     05  ST-STATE                    PIC X(02).
+002020     05  ST-ZIP                      PIC X(05).
+002030     05  ST-BUS-ROUTE                PIC X(04).
+002040     05  ST-PROMO-HOLD               PIC X(01).
+002050     05  ST-IEP-STATUS               PIC X(01).
+002060     05  ST-ENROLL-DATE              PIC 9(08).
+002070     05  ST-WITHDRAW-DATE            PIC 9(08).
