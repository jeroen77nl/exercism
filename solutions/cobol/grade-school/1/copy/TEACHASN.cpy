@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    TEACHASN.CPY                                                *
+000300*    RECORD LAYOUT FOR THE TEACHER-ASSIGNMENT FILE. ONE RECORD   *
+000400*    PER TEACHER, NAMING THE SCHOOL/GRADE/SECTION THEY ARE       *
+000500*    RESPONSIBLE FOR SO A CLASS ROSTER CAN BE PRINTED BY         *
+000600*    TEACHER INSTEAD OF BY BARE GRADE NUMBER.                    *
+000700******************************************************************
+000800*    MOD-LOG
+000900*    DATE       INIT  DESCRIPTION
+001000*    2026-08-09  RVM  ORIGINAL LAYOUT.
+001100******************************************************************
+001200*    INCLUDED UNDER A CALLER-SUPPLIED 01-LEVEL, E.G.
+001300*        01  TEACHER-FILE-RECORD.
+001400*            COPY TEACHASN.
+001500******************************************************************
+001600     05  TA-TEACHER-ID               PIC 9(05).
+001700     05  TA-LAST-NAME                PIC X(30).
+001800     05  TA-FIRST-NAME               PIC X(20).
+001900     05  TA-SCHOOL-CODE              PIC X(04).
+002000     05  TA-GRADE                    PIC X(02).
+002100     05  TA-SECTION                  PIC X(01).
