@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    GUARDREC.CPY                                                *
+000300*    RECORD LAYOUT FOR THE STUDENT GUARDIAN/EMERGENCY-CONTACT    *
+000400*    FILE. ONE RECORD PER STUDENT, KEYED BY GU-STUDENT-ID.       *
+000500******************************************************************
+000600*    MOD-LOG
+000700*    DATE       INIT  DESCRIPTION
+000800*    2026-08-09  RVM  ORIGINAL LAYOUT.
+000900******************************************************************
+001000*    INCLUDED UNDER A CALLER-SUPPLIED 01-LEVEL, E.G.
+001100*        01  GUARDIAN-FILE-RECORD.
+001200*            COPY GUARDREC.
+001300******************************************************************
+001400     05  GU-STUDENT-ID               PIC 9(07).
+001500     05  GU-GUARDIAN-NAME            PIC X(40).
+001600     05  GU-RELATIONSHIP             PIC X(10).
+001700     05  GU-PHONE                    PIC X(12).
+001800     05  GU-EMAIL                    PIC X(40).
