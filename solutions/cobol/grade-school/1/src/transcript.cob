@@ -0,0 +1,177 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TRANSCRIPT.
+000300 AUTHOR.        R VAN MAASDIJK.
+000400 INSTALLATION.  DISTRICT ADMINISTRATIVE SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    READS THE COURSE-BY-COURSE TRANSCRIPT FILE, ACCUMULATES     *
+000900*    CREDIT HOURS AND GRADE POINTS PER STUDENT, AND PRINTS A     *
+001000*    BUILDING-WIDE GPA REPORT. RUN AS A STANDALONE BATCH STEP -  *
+001100*    SEE JCL/GSGPA.JCL - SEPARATE FROM THE NIGHTLY ROSTER RUN    *
+001200*    BECAUSE TRANSCRIPTS ARE ONLY LOADED AT THE END OF A TERM.   *
+001300******************************************************************
+001400*    MOD-LOG
+001500*    DATE       INIT  DESCRIPTION
+001600*    2026-08-09  RVM  ORIGINAL VERSION.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT TRANSCRIPT-FILE ASSIGN TO TRANSCPT
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS WS-TRANSCRIPT-STATUS.
+002400     SELECT GPA-RPT ASSIGN TO GPARPT
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-GPA-RPT-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  TRANSCRIPT-FILE
+003000     LABEL RECORDS ARE STANDARD.
+003100 01  TRANSCRIPT-RECORD.
+003200     COPY TRANSREC.
+003300 FD  GPA-RPT
+003400     LABEL RECORDS ARE STANDARD.
+003500 01  GPA-LINE                 PIC X(80).
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-TRANSCRIPT-STATUS     PIC X(02).
+003800 01  WS-GPA-RPT-STATUS        PIC X(02).
+003900 77  WS-MAX-GPA-STUDENTS      PIC 9(05) VALUE 02000.
+004000 01  i                        PIC 9(05).
+004100 01  j                        PIC 9(05).
+004200 01  ws-student-found         PIC X.
+004300******************************************************************
+004400*    GRADE-LETTER TO GRADE-POINT TABLE (A/B/C/D/F = 4/3/2/1/0).  *
+004500*    SAME LITERAL-REDEFINES IDIOM GRADE-SCHOOL USES FOR ITS      *
+004600*    GRADE-CODE TABLE.                                           *
+004700******************************************************************
+004800 01  WS-GRADE-LETTER-LIST     PIC X(05) VALUE 'ABCDF'.
+004900 01  WS-GRADE-LETTER-TABLE REDEFINES WS-GRADE-LETTER-LIST.
+005000     05  GP-LETTER            OCCURS 5 TIMES PIC X(01).
+005100 01  WS-GRADE-POINT-LIST      PIC X(10) VALUE '4030201000'.
+005200 01  WS-GRADE-POINT-TABLE REDEFINES WS-GRADE-POINT-LIST.
+005300     05  GP-POINTS            OCCURS 5 TIMES PIC 9V9.
+005400 01  WS-POINTS-EARNED         PIC 9(03)V9.
+005500******************************************************************
+005600*    ONE ACCUMULATOR ROW PER DISTINCT STUDENT FOUND ON THE       *
+005700*    TRANSCRIPT FILE. THE FILE NEED NOT BE SORTED BY STUDENT -   *
+005800*    FIND-GPA-STUDENT EITHER MATCHES AN EXISTING ROW OR ADDS     *
+005900*    ONE.                                                        *
+006000******************************************************************
+006100 01  GPATABLE.
+006200     02  WS-GPA-STUDENT-COUNT PIC 9(05) VALUE ZERO.
+006300     02  GPA-STUDENT          OCCURS 0 TO 2000 TIMES
+006400                              DEPENDING ON WS-GPA-STUDENT-COUNT
+006500                              INDEXED BY GPA-IDX.
+006600         05  GPA-STUDENT-ID       PIC 9(07).
+006700         05  GPA-CREDIT-TOTAL     PIC 9(05)V9.
+006800         05  GPA-POINT-TOTAL      PIC 9(07)V9.
+006900 01  WS-GPA-ROW               PIC 9(05).
+007000 01  GPA-HEADING.
+007100     05  FILLER            PIC X(30) VALUE 'STUDENT GPA SUMMARY'.
+007200 01  GPA-COLUMN-HEADING.
+007300     05  FILLER               PIC X(12) VALUE 'STUDENT ID'.
+007400     05  FILLER               PIC X(12) VALUE 'CREDITS'.
+007500     05  FILLER               PIC X(12) VALUE 'GPA'.
+007600 01  GPA-DETAIL-LINE.
+007700     05  GPA-D-STUDENT-ID     PIC 9(07).
+007800     05  FILLER               PIC X(05) VALUE SPACES.
+007900     05  GPA-D-CREDITS        PIC ZZZZ9.9.
+008000     05  FILLER               PIC X(05) VALUE SPACES.
+008100     05  GPA-D-GPA            PIC Z9.99.
+008200 PROCEDURE DIVISION.
+008300 MAINLINE.
+008400******************************************************************
+008500*    STANDALONE BATCH ENTRY POINT. BUILDS THE PER-STUDENT GPA    *
+008600*    TABLE FROM THE TRANSCRIPT FILE AND PRINTS THE REPORT.       *
+008700******************************************************************
+008800     initialize gpatable
+008900     perform process-transcript-file
+009000     perform print-gpa-report
+009100     stop run
+009200     .
+009300 PROCESS-TRANSCRIPT-FILE.
+009400******************************************************************
+009500*    READS ONE COURSE RECORD AT A TIME, LOOKS UP THE STUDENT'S   *
+009600*    GPA ROW (ADDING ONE IF THIS IS THE FIRST COURSE SEEN FOR    *
+009700*    THAT STUDENT) AND ADDS THE COURSE'S CREDIT HOURS AND GRADE  *
+009800*    POINTS INTO THE RUNNING TOTALS.                             *
+009900******************************************************************
+010000     open input transcript-file
+010100     if ws-transcript-status = '00'
+010200         perform until ws-transcript-status not = '00'
+010300             read transcript-file next record
+010400             if ws-transcript-status = '00'
+010500                 perform find-gpa-student
+010600                 perform apply-course-to-gpa-row
+010700             end-if
+010800         end-perform
+010900         close transcript-file
+011000     end-if
+011100     .
+011200 FIND-GPA-STUDENT.
+011300******************************************************************
+011400*    LOCATES TRN-STUDENT-ID'S ROW IN GPATABLE, SETTING WS-GPA-   *
+011500*    ROW TO ITS SUBSCRIPT. IF NOT FOUND, A NEW ZERO-TOTAL ROW    *
+011600*    IS ADDED AT THE END (UNLESS THE TABLE IS FULL, IN WHICH     *
+011700*    CASE THE COURSE RECORD IS SILENTLY DROPPED).                *
+011800******************************************************************
+011900     move 'N' to ws-student-found
+012000     move zero to ws-gpa-row
+012100     perform varying i from 1 by 1 until i > ws-gpa-student-count
+012200         if gpa-student-id(i) = trn-student-id
+012300             move 'J' to ws-student-found
+012400             move i to ws-gpa-row
+012500         end-if
+012600     end-perform
+012700     if ws-student-found = 'N'
+012800         and ws-gpa-student-count < ws-max-gpa-students
+012900         add 1 to ws-gpa-student-count
+013000         move ws-gpa-student-count to ws-gpa-row
+013100         move trn-student-id to gpa-student-id(ws-gpa-row)
+013200         move zero to gpa-credit-total(ws-gpa-row)
+013300         move zero to gpa-point-total(ws-gpa-row)
+013400     end-if
+013500     .
+013600 APPLY-COURSE-TO-GPA-ROW.
+013700******************************************************************
+013800*    LOOKS UP TRN-GRADE-LETTER'S POINT VALUE AND ADDS THIS       *
+013900*    COURSE'S CREDIT HOURS AND EARNED POINTS INTO GPA-STUDENT'S  *
+014000*    ROW. A WS-GPA-ROW OF ZERO MEANS THE TABLE WAS FULL AND      *
+014100*    FIND-GPA-STUDENT COULD NOT ADD A ROW - THE COURSE IS        *
+014200*    SKIPPED RATHER THAN POSTED TO THE WRONG STUDENT.            *
+014300******************************************************************
+014400     if ws-gpa-row not = zero
+014500         move zero to ws-points-earned
+014600         perform varying j from 1 by 1 until j > 5
+014700             if gp-letter(j) = trn-grade-letter
+014800                 compute ws-points-earned rounded =
+014900                     gp-points(j) * trn-credit-hours
+015000             end-if
+015100         end-perform
+015200         add trn-credit-hours to gpa-credit-total(ws-gpa-row)
+015300         add ws-points-earned to gpa-point-total(ws-gpa-row)
+015400     end-if
+015500     .
+015600 PRINT-GPA-REPORT.
+015700******************************************************************
+015800*    PRINTS ONE LINE PER STUDENT IN GPATABLE - CREDIT HOURS      *
+015900*    EARNED AND GPA (GRADE POINTS EARNED DIVIDED BY CREDIT       *
+016000*    HOURS ATTEMPTED).                                           *
+016100******************************************************************
+016200     open output gpa-rpt
+016300     write gpa-line from gpa-heading
+016400     write gpa-line from gpa-column-heading
+016500     perform varying i from 1 by 1 until i > ws-gpa-student-count
+016600         move gpa-student-id(i) to gpa-d-student-id
+016700         move gpa-credit-total(i) to gpa-d-credits
+016800         if gpa-credit-total(i) > zero
+016900             compute gpa-d-gpa rounded =
+017000                 gpa-point-total(i) / gpa-credit-total(i)
+017100         else
+017200             move zero to gpa-d-gpa
+017300         end-if
+017400         write gpa-line from gpa-detail-line
+017500     end-perform
+017600     close gpa-rpt
+017700     .
