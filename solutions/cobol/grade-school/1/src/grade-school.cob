@@ -1,71 +1,2881 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GRADE-SCHOOL.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-STUDENTNAME           PIC X(60).
-       01 WS-STUDENTGRADE          PIC 9.
-       01 WS-DESIREDGRADE          PIC 9.
-       01 WS-RESULT                PIC X(5).
-       01 ws-student-found         pic x.
-       01 i                        pic 9(02).
-       01 j                        pic 9(02).
-       01 ws-display               pic x(20).
-       
-       01 STUDENTROSTER.
-           02 ROSTER               OCCURS 10 TIMES.
-              05 ST-NAME           PIC X(60).
-              05 ST-GRADE          PIC 9.   
-
-       01 TEMPROSTER.
-           02 TMP-ROSTER            OCCURS 10 TIMES.
-              05 TMP-NAME           PIC X(60).
-              05 TMP-GRADE          PIC 9.   
-       
-       PROCEDURE DIVISION.
-        
-       init-roster.
-           initialize temproster
-           .
-       add-student.
-           perform existing-student
-           if ws-student-found = 'N'
-               move ws-studentname to tmp-name(1)
-               move ws-studentgrade to tmp-grade(1)
-           end-if
-           sort tmp-roster ascending st-grade st-name
-           initialize studentroster
-           perform aanschuiven
-           .
-
-       get-grade.
-           initialize studentroster
-           move zero to j
-           perform varying i from 1 by 1 until i > 10
-             if tmp-grade(i) = ws-desiredgrade
-               add 1 to j
-               move tmp-name(i) to st-name(j)
-               move tmp-grade(i) to st-grade(j)
-             end-if
-           end-perform
-           .
-
-       existing-student.
-           move 'N' to ws-student-found
-           perform varying i from 1 by 1 until i > 10
-               if tmp-name(i) = ws-studentname
-                   move 'J' to ws-student-found
-               end-if
-           end-perform
-           .
-
-       aanschuiven.
-           move zero to j
-           perform varying i from 1 by 1 until i > 10
-             if tmp-name(i) not = space
-               add 1 to j
-               move tmp-name(i) to st-name(j)
-               move tmp-grade(i) to st-grade(j)
-             end-if
-           end-perform
-           .
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GRADE-SCHOOL.
+000300 AUTHOR.        R VAN MAASDIJK.
+000400 INSTALLATION.  DISTRICT ADMINISTRATIVE SYSTEMS.
+000500 DATE-WRITTEN.  2024-01-05.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MAINTAINS THE BUILDING'S STUDENT ROSTER - ENROLLMENT,       *
+000900*    GRADE PLACEMENT AND RELATED LOOKUPS.                        *
+001000******************************************************************
+001100*    MOD-LOG
+001200*    DATE       INIT  DESCRIPTION
+001300*    2024-01-05  RVM  ORIGINAL VERSION - WORKING-STORAGE ONLY.
+001400*    2026-08-09  RVM  ADDED ROSTER-FILE (VSAM KSDS) SO THE
+001500*                     ROSTER PERSISTS ACROSS RUNS. KEYED ON
+001600*                     ST-NAME UNTIL A PROPER STUDENT-ID EXISTS.
+001650*    2026-08-09  RVM  ADDED WS-STUDENT-ID AS THE REAL MATCH KEY.
+001660*                     RECORD KEY IS NOW RF-ID. NAME MATCHING IS
+001670*                     KEPT AS A FALLBACK FOR BRAND-NEW ADDS THAT
+001680*                     DO NOT YET HAVE AN ID ASSIGNED.
+001690*    2026-08-09  RVM  RESIZED THE ROSTER TABLES (OCCURS DEPENDING
+001691*                     ON) TO REMOVE THE 10-STUDENT CEILING. ALSO
+001692*                     CORRECTED THE SORT IN ADD-STUDENT, WHICH
+001693*                     WAS NAMING ST-GRADE/ST-NAME (A DIFFERENT
+001694*                     TABLE'S FIELDS) INSTEAD OF TMP-GRADE/
+001695*                     TMP-NAME.
+001696*    2026-08-09  RVM  WIDENED ALL GRADE FIELDS TO A 2-CHAR CODE
+001697*                     (KG, 01-12, UG) - A BARE PIC 9 COULD NOT
+001698*                     HOLD KINDERGARTEN OR AN UNGRADED PLACEMENT.
+001699*    2026-08-09  RVM  SPLIT THE STUDENT NAME INTO LAST/FIRST/
+001699*                     MIDDLE SO THE ROSTER SORTS AND PRINTS BY
+001699*                     SURNAME INSTEAD OF BY FIRST NAME.
+001701*    2026-08-09  RVM  ADDED A MAINLINE AND A TRANSACTION-FILE
+001702*                     READING PARAGRAPH SO THE REGISTRAR'S
+001703*                     OFFICE CAN KEY ENROLLMENT ADDS DURING THE
+001704*                     DAY AND RUN THEM AS ONE OVERNIGHT BATCH
+001705*                     JOB (SEE JCL/GSNIGHT.JCL) INSTEAD OF ONE
+001706*                     AT A TIME AT A TERMINAL.
+001707*    2026-08-09  RVM  ADDED CHECKPOINT/RESTART TO THE BATCH RUN -
+001708*                     GSNIGHT NOW SAVES THE ROSTER AND A COUNT OF
+001709*                     TRANSACTIONS APPLIED EVERY WS-CKPT-INTERVAL
+001710*                     RECORDS, SO A RERUN AFTER AN ABEND SKIPS
+001711*                     PAST WORK ALREADY COMMITTED INSTEAD OF
+001712*                     REPROCESSING THE WHOLE TRANSACTION FILE.
+001713*    2026-08-09  RVM  ADDED AUDIT-FILE. ADD-STUDENT, WITHDRAW-
+001714*                     STUDENT AND PROMOTE-ROSTER EACH DROP AN
+001715*                     AUDIT RECORD SO WE CAN ANSWER "WHO CHANGED
+001716*                     THIS STUDENT AND WHEN" WITHOUT DIGGING
+001717*                     THROUGH JOB LOGS.
+001718*    2026-08-09  RVM  ADD-STUDENT NOW VALIDATES THE NAME AND
+001719*                     GRADE CODE (VALIDATE-STUDENT-INPUT) BEFORE
+001720*                     TOUCHING THE TABLE - BLANK NAMES AND
+001721*                     UNRECOGNIZED GRADE CODES ARE REJECTED WITH
+001722*                     WS-RESULT OF 'BADNM' OR 'BADGR'.
+001723*    2026-08-09  RVM  ADDED ST-SCHOOL-CODE/TMP-SCHOOL-CODE (WHICH
+001724*                     DISTRICT BUILDING A STUDENT IS ENROLLED AT)
+001725*                     AND A TRANSFER-STUDENT PARAGRAPH TO MOVE A
+001726*                     STUDENT BETWEEN BUILDINGS WITHOUT DROPPING
+001727*                     THE STUDENT FROM THE DISTRICT.
+001728*    2026-08-09  RVM  ADDED GUARDIAN-FILE (COPY GUARDREC), KEYED
+001729*                     BY STUDENT ID, WITH ADD-GUARDIAN AND
+001730*                     GET-GUARDIAN PARAGRAPHS FOR EMERGENCY-
+001731*                     CONTACT LOOKUPS.
+001732*    2026-08-09  RVM  ADDED THE DAILY ATTENDANCE SUBSYSTEM -
+001733*                     ATTENDANCE-TRANS-FILE (ATTNDTRN) FEEDS
+001734*                     RECORD-ATTENDANCE, WHICH APPENDS TO THE
+001735*                     ATTENDANCE-FILE HISTORY LOG (ATTNDLOG).
+001736*                     GSNIGHT NOW RUNS THIS AFTER THE ROSTER IS
+001737*                     CURRENT FOR THE DAY.
+001738*    2026-08-09  RVM  ADDED ST-DOB/TMP-DOB/RF-DOB SO DUPLICATE
+001739*                     ADDS CAN BE RECONCILED BY DATE OF BIRTH,
+001740*                     NOT JUST NAME - EXISTING-STUDENT NOW ALSO
+001741*                     TREATS A SAME-DOB/SAME-LAST-NAME MATCH AS
+001742*                     A DUPLICATE, AND PRINT-DUPLICATE-
+001743*                     RECONCILIATION-RPT (DUPERPT) LISTS ANY TWO
+001744*                     STUDENTS WHO SHARE A DOB UNDER DIFFERENT
+001745*                     NAMES FOR THE REGISTRAR TO RESOLVE BY HAND.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT ROSTER-FILE ASSIGN TO ROSTERVS
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS RF-ID
+002800         FILE STATUS IS WS-ROSTER-FILE-STATUS.
+002810     SELECT GRADUATE-FILE ASSIGN TO GRADUATE
+002820         ORGANIZATION IS LINE SEQUENTIAL
+002830         FILE STATUS IS WS-GRADUATE-FILE-STATUS.
+002840     SELECT CLASS-ROSTER-RPT ASSIGN TO CLASSRPT
+002850         ORGANIZATION IS LINE SEQUENTIAL
+002860         FILE STATUS IS WS-CLASSRPT-STATUS.
+002870     SELECT GRADE-DIST-RPT ASSIGN TO GRADEDIST
+002880         ORGANIZATION IS LINE SEQUENTIAL
+002890         FILE STATUS IS WS-GRADEDIST-STATUS.
+002891     SELECT ENROLL-TRANS-FILE ASSIGN TO TRANFILE
+002892         ORGANIZATION IS LINE SEQUENTIAL
+002893         FILE STATUS IS WS-TRANS-FILE-STATUS.
+002894     SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+002895         ORGANIZATION IS LINE SEQUENTIAL
+002896         FILE STATUS IS WS-CHECKPOINT-STATUS.
+002897     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+002898         ORGANIZATION IS LINE SEQUENTIAL
+002899         FILE STATUS IS WS-AUDIT-STATUS.
+002901     SELECT GUARDIAN-FILE ASSIGN TO GUARDVS
+002902         ORGANIZATION IS INDEXED
+002903         ACCESS MODE IS RANDOM
+002904         RECORD KEY IS GU-STUDENT-ID
+002905         FILE STATUS IS WS-GUARDIAN-FILE-STATUS.
+002906     SELECT ATTENDANCE-TRANS-FILE ASSIGN TO ATTNDTRN
+002907         ORGANIZATION IS LINE SEQUENTIAL
+002908         FILE STATUS IS WS-ATTN-TRANS-STATUS.
+002909     SELECT ATTENDANCE-FILE ASSIGN TO ATTNDLOG
+002910         ORGANIZATION IS LINE SEQUENTIAL
+002911         FILE STATUS IS WS-ATTENDANCE-STATUS.
+002912     SELECT DUPLICATE-RPT ASSIGN TO DUPERPT
+002913         ORGANIZATION IS LINE SEQUENTIAL
+002914         FILE STATUS IS WS-DUPERPT-STATUS.
+002915     SELECT STATE-DOE-RPT ASSIGN TO DOEEXTR
+002916         ORGANIZATION IS LINE SEQUENTIAL
+002917         FILE STATUS IS WS-DOEEXTR-STATUS.
+002918     SELECT MEAL-ELIGIBILITY-RPT ASSIGN TO MEALRPT
+002919         ORGANIZATION IS LINE SEQUENTIAL
+002920         FILE STATUS IS WS-MEALRPT-STATUS.
+002921     SELECT BUS-ROUTE-RPT ASSIGN TO BUSRTE
+002922         ORGANIZATION IS LINE SEQUENTIAL
+002923         FILE STATUS IS WS-BUSRTE-STATUS.
+002924     SELECT ARCHIVE-FILE ASSIGN TO ARCHIVE
+002925         ORGANIZATION IS LINE SEQUENTIAL
+002926         FILE STATUS IS WS-ARCHIVE-STATUS.
+002927     SELECT DISTRICT-ROLLUP-RPT ASSIGN TO DISTROLL
+002928         ORGANIZATION IS LINE SEQUENTIAL
+002929         FILE STATUS IS WS-DISTROLL-STATUS.
+002930     SELECT FULL-ROSTER-DUMP ASSIGN TO FULLDUMP
+002931         ORGANIZATION IS LINE SEQUENTIAL
+002932         FILE STATUS IS WS-FULLDUMP-STATUS.
+002933     SELECT IEP-COMPLIANCE-RPT ASSIGN TO IEPRPT
+002934         ORGANIZATION IS LINE SEQUENTIAL
+002935         FILE STATUS IS WS-IEPRPT-STATUS.
+002936     SELECT ALPHA-ROSTER-RPT ASSIGN TO ALPHARPT
+002937         ORGANIZATION IS LINE SEQUENTIAL
+002938         FILE STATUS IS WS-ALPHARPT-STATUS.
+002939     SELECT ROSTER-CSV-FILE ASSIGN TO ROSTRCSV
+002940         ORGANIZATION IS LINE SEQUENTIAL
+002941         FILE STATUS IS WS-ROSTRCSV-STATUS.
+002942     SELECT ORPHAN-GRADE-RPT ASSIGN TO ORPHGRPT
+002943         ORGANIZATION IS LINE SEQUENTIAL
+002944         FILE STATUS IS WS-ORPHGRPT-STATUS.
+002945     SELECT DAILY-BALANCE-RPT ASSIGN TO BALRPT
+002946         ORGANIZATION IS LINE SEQUENTIAL
+002947         FILE STATUS IS WS-BALRPT-STATUS.
+002948     SELECT SHIFT-LOG-FILE ASSIGN TO SHIFTLOG
+002949         ORGANIZATION IS LINE SEQUENTIAL
+002950         FILE STATUS IS WS-SHIFTLOG-STATUS.
+002951     SELECT TEACHER-FILE ASSIGN TO TEACHFIL
+002952         ORGANIZATION IS LINE SEQUENTIAL
+002953         FILE STATUS IS WS-TEACHFIL-STATUS.
+002954     SELECT TEACHER-ROSTER-RPT ASSIGN TO TCHRRPT
+002955         ORGANIZATION IS LINE SEQUENTIAL
+002956         FILE STATUS IS WS-TCHRRPT-STATUS.
+002957     SELECT BULK-LOAD-FILE ASSIGN TO BULKLOAD
+002958         ORGANIZATION IS LINE SEQUENTIAL
+002959         FILE STATUS IS WS-BULKLOAD-STATUS.
+002960     SELECT CAPACITY-ALERT-RPT ASSIGN TO CAPRPT
+002961         ORGANIZATION IS LINE SEQUENTIAL
+002962         FILE STATUS IS WS-CAPRPT-STATUS.
+002963     SELECT CONTROL-CARD-FILE ASSIGN TO CTLCARDS
+002964         ORGANIZATION IS LINE SEQUENTIAL
+002965         FILE STATUS IS WS-CTLCARD-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  ROSTER-FILE
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  ROSTER-FILE-RECORD.
+003310     05  RF-ID                       PIC 9(07).
+003320     05  RF-LAST-NAME                PIC X(30).
+003330     05  RF-FIRST-NAME               PIC X(20).
+003340     05  RF-MIDDLE-NAME              PIC X(20).
+003500     05  RF-GRADE                    PIC X(02).
+003501     05  RF-SCHOOL-CODE              PIC X(04).
+003502     05  RF-DOB                      PIC 9(08).
+003503     05  RF-SECTION                  PIC X(01).
+003504     05  RF-MEAL-STATUS              PIC X(01).
+003505     05  RF-ADDRESS                  PIC X(30).
+003506     05  RF-CITY                     PIC X(20).
+003507     05  RF-STATE                    PIC X(02).
+003508     05  RF-ZIP                      PIC X(05).
+003509     05  RF-BUS-ROUTE                PIC X(04).
+003509     05  RF-PROMO-HOLD               PIC X(01).
+003509     05  RF-IEP-STATUS               PIC X(01).
+003509     05  RF-ENROLL-DATE              PIC 9(08).
+003509     05  RF-WITHDRAW-DATE            PIC 9(08).
+003510 FD  GRADUATE-FILE
+003520     LABEL RECORDS ARE STANDARD.
+003530 01  GRADUATE-FILE-RECORD.
+003540     05  GF-ID                       PIC 9(07).
+003550     05  GF-LAST-NAME                PIC X(30).
+003560     05  GF-FIRST-NAME               PIC X(20).
+003570     05  GF-MIDDLE-NAME              PIC X(20).
+003580 FD  CLASS-ROSTER-RPT
+003590     LABEL RECORDS ARE STANDARD.
+003610 01  CLASS-ROSTER-LINE           PIC X(80).
+003620 FD  GRADE-DIST-RPT
+003630     LABEL RECORDS ARE STANDARD.
+003640 01  GRADE-DIST-LINE             PIC X(80).
+003641 FD  ENROLL-TRANS-FILE
+003642     LABEL RECORDS ARE STANDARD.
+003643 01  ENROLL-TRANS-RECORD.
+003644     05  TR-LAST-NAME            PIC X(30).
+003645     05  TR-FIRST-NAME           PIC X(20).
+003646     05  TR-MIDDLE-NAME          PIC X(20).
+003647     05  TR-GRADE                PIC X(02).
+003648     05  TR-SCHOOL-CODE          PIC X(04).
+003649     05  TR-DOB                  PIC 9(08).
+003649     05  TR-SECTION              PIC X(01).
+003649     05  TR-MEAL-STATUS          PIC X(01).
+003649     05  TR-ADDRESS              PIC X(30).
+003649     05  TR-CITY                 PIC X(20).
+003649     05  TR-STATE                PIC X(02).
+003649     05  TR-ZIP                  PIC X(05).
+003649     05  TR-BUS-ROUTE            PIC X(04).
+003649     05  TR-IEP-STATUS           PIC X(01).
+003649 FD  CHECKPOINT-FILE
+003650     LABEL RECORDS ARE STANDARD.
+003650 01  CHECKPOINT-RECORD.
+003651     05  CK-TRANS-COUNT          PIC 9(07).
+003652 FD  AUDIT-FILE
+003653     LABEL RECORDS ARE STANDARD.
+003654 01  AUDIT-RECORD.
+003655     05  AUD-DATE                PIC 9(08).
+003656     05  AUD-TIME                PIC 9(08).
+003657     05  AUD-ACTION              PIC X(04).
+003658     05  AUD-STUDENT-ID          PIC 9(07).
+003659     05  AUD-LAST-NAME           PIC X(30).
+003660     05  AUD-FIRST-NAME          PIC X(20).
+003661     05  AUD-GRADE               PIC X(02).
+003662     05  AUD-RESULT              PIC X(05).
+003665     05  AUD-WITHDRAW-DATE       PIC 9(08).
+003663 FD  GUARDIAN-FILE
+003664     LABEL RECORDS ARE STANDARD.
+003665 01  GUARDIAN-FILE-RECORD.
+003666     COPY GUARDREC.
+003667 FD  ATTENDANCE-TRANS-FILE
+003668     LABEL RECORDS ARE STANDARD.
+003669 01  ATTENDANCE-TRANS-RECORD.
+003670     05  ATTN-STUDENT-ID         PIC 9(07).
+003671     05  ATTN-STATUS-CODE        PIC X(01).
+003672 FD  ATTENDANCE-FILE
+003673     LABEL RECORDS ARE STANDARD.
+003674 01  ATTENDANCE-RECORD.
+003675     05  ATT-DATE                PIC 9(08).
+003676     05  ATT-STUDENT-ID          PIC 9(07).
+003677     05  ATT-LAST-NAME           PIC X(30).
+003678     05  ATT-FIRST-NAME          PIC X(20).
+003679     05  ATT-GRADE               PIC X(02).
+003680     05  ATT-STATUS-CODE         PIC X(01).
+003681 FD  DUPLICATE-RPT
+003682     LABEL RECORDS ARE STANDARD.
+003683 01  DUPLICATE-RPT-LINE          PIC X(80).
+003684 FD  STATE-DOE-RPT
+003685     LABEL RECORDS ARE STANDARD.
+003686 01  STATE-DOE-LINE              PIC X(80).
+003687 FD  MEAL-ELIGIBILITY-RPT
+003688     LABEL RECORDS ARE STANDARD.
+003689 01  MEAL-ELIGIBILITY-LINE       PIC X(80).
+003690 FD  BUS-ROUTE-RPT
+003691     LABEL RECORDS ARE STANDARD.
+003692 01  BUS-ROUTE-LINE              PIC X(120).
+003693******************************************************************
+003694*    ONE YEAR-STAMPED SNAPSHOT RECORD PER STUDENT ON TEMPROSTER, *
+003695*    WRITTEN AT EACH SCHOOL YEAR'S CLOSE SO PRIOR YEARS' ROSTERS *
+003696*    REMAIN AVAILABLE AFTER PROMOTE-ROSTER AGES THE CURRENT ONE  *
+003697*    FORWARD. ASSIGN ARCHIVE TO A YEAR-SPECIFIC DATASET AT THE   *
+003698*    JCL LEVEL SO EACH RUN'S SNAPSHOT IS KEPT SEPARATE.          *
+003699******************************************************************
+003700 FD  ARCHIVE-FILE
+003701     LABEL RECORDS ARE STANDARD.
+003702 01  ARCHIVE-FILE-RECORD.
+003703     05  ARC-YEAR                    PIC 9(04).
+003704     05  ARC-ID                      PIC 9(07).
+003705     05  ARC-LAST-NAME               PIC X(30).
+003706     05  ARC-FIRST-NAME              PIC X(20).
+003707     05  ARC-MIDDLE-NAME             PIC X(20).
+003708     05  ARC-GRADE                   PIC X(02).
+003709     05  ARC-SCHOOL-CODE             PIC X(04).
+003710     05  ARC-DOB                     PIC 9(08).
+003711     05  ARC-SECTION                 PIC X(01).
+003712     05  ARC-MEAL-STATUS             PIC X(01).
+003713     05  ARC-ADDRESS                 PIC X(30).
+003714     05  ARC-CITY                    PIC X(20).
+003715     05  ARC-STATE                   PIC X(02).
+003716     05  ARC-ZIP                     PIC X(05).
+003717     05  ARC-BUS-ROUTE               PIC X(04).
+003718     05  ARC-PROMO-HOLD              PIC X(01).
+003718     05  ARC-IEP-STATUS              PIC X(01).
+003718     05  ARC-ENROLL-DATE             PIC 9(08).
+003718     05  ARC-WITHDRAW-DATE           PIC 9(08).
+003718 FD  DISTRICT-ROLLUP-RPT
+003719     LABEL RECORDS ARE STANDARD.
+003720 01  DISTRICT-ROLLUP-LINE        PIC X(80).
+003721 FD  FULL-ROSTER-DUMP
+003722     LABEL RECORDS ARE STANDARD.
+003723 01  FULL-ROSTER-DUMP-LINE       PIC X(172).
+003724 FD  IEP-COMPLIANCE-RPT
+003725     LABEL RECORDS ARE STANDARD.
+003726 01  IEP-COMPLIANCE-LINE         PIC X(80).
+003727 FD  ALPHA-ROSTER-RPT
+003728     LABEL RECORDS ARE STANDARD.
+003729 01  ALPHA-ROSTER-LINE           PIC X(80).
+003730 FD  ROSTER-CSV-FILE
+003731     LABEL RECORDS ARE STANDARD.
+003732 01  ROSTER-CSV-LINE             PIC X(100).
+003733 FD  ORPHAN-GRADE-RPT
+003734     LABEL RECORDS ARE STANDARD.
+003735 01  ORPHAN-GRADE-LINE           PIC X(80).
+003736 FD  DAILY-BALANCE-RPT
+003737     LABEL RECORDS ARE STANDARD.
+003738 01  DAILY-BALANCE-LINE          PIC X(80).
+003739******************************************************************
+003740*    ONE RECORD PER ROW AANSCHUIVEN ACTUALLY MOVES WHILE         *
+003741*    COMPACTING OVER A BLANKED SLOT, SO A REPORT THAT SHOWS A    *
+003742*    STUDENT IN AN UNEXPECTED RELATIVE POSITION CAN BE TRACED    *
+003743*    BACK TO THE SHIFT THAT PUT THEM THERE.                      *
+003744******************************************************************
+003745 FD  SHIFT-LOG-FILE
+003746     LABEL RECORDS ARE STANDARD.
+003747 01  SHIFT-LOG-RECORD.
+003748     05  SL-DATE                 PIC 9(08).
+003749     05  SL-TIME                 PIC 9(08).
+003750     05  SL-STUDENT-ID           PIC 9(07).
+003751     05  SL-LAST-NAME            PIC X(30).
+003752     05  SL-FIRST-NAME           PIC X(20).
+003753     05  SL-FROM-POSITION        PIC 9(05).
+003754     05  SL-TO-POSITION          PIC 9(05).
+003755******************************************************************
+003756*    ONE RECORD PER TEACHER, READ INTO WS-TEACHER-TABLE BY       *
+003757*    LOAD-TEACHER-TABLE SO PRINT-CLASS-ROSTER-BY-TEACHER CAN     *
+003758*    JOIN IT AGAINST TEMPROSTER ON SCHOOL CODE/GRADE/SECTION.    *
+003759******************************************************************
+003760 FD  TEACHER-FILE
+003761     LABEL RECORDS ARE STANDARD.
+003762 01  TEACHER-FILE-RECORD.
+003763     COPY TEACHASN.
+003764 FD  TEACHER-ROSTER-RPT
+003765     LABEL RECORDS ARE STANDARD.
+003766 01  TEACHER-ROSTER-LINE         PIC X(80).
+003767******************************************************************
+003768*    START-OF-YEAR SEED FILE FOR INIT-ROSTER'S BULK LOAD. SAME   *
+003769*    LAYOUT PRINT-YEAR-END-ARCHIVE WRITES TO ARCHIVE-FILE, SO    *
+003770*    LAST YEAR'S ARCHIVE CAN BE COPIED STRAIGHT IN AS THIS       *
+003771*    YEAR'S STARTING ROSTER AT THE JCL LEVEL.                    *
+003772******************************************************************
+003773 FD  BULK-LOAD-FILE
+003774     LABEL RECORDS ARE STANDARD.
+003775 01  BULK-LOAD-RECORD.
+003776     05  BL-YEAR                     PIC 9(04).
+003777     05  BL-ID                       PIC 9(07).
+003778     05  BL-LAST-NAME                PIC X(30).
+003779     05  BL-FIRST-NAME               PIC X(20).
+003780     05  BL-MIDDLE-NAME               PIC X(20).
+003781     05  BL-GRADE                    PIC X(02).
+003782     05  BL-SCHOOL-CODE              PIC X(04).
+003783     05  BL-DOB                      PIC 9(08).
+003784     05  BL-SECTION                  PIC X(01).
+003785     05  BL-MEAL-STATUS              PIC X(01).
+003786     05  BL-ADDRESS                  PIC X(30).
+003787     05  BL-CITY                     PIC X(20).
+003788     05  BL-STATE                    PIC X(02).
+003789     05  BL-ZIP                      PIC X(05).
+003790     05  BL-BUS-ROUTE                PIC X(04).
+003791     05  BL-PROMO-HOLD               PIC X(01).
+003792     05  BL-IEP-STATUS               PIC X(01).
+003793     05  BL-ENROLL-DATE              PIC 9(08).
+003794     05  BL-WITHDRAW-DATE            PIC 9(08).
+003795 FD  CAPACITY-ALERT-RPT
+003796     LABEL RECORDS ARE STANDARD.
+003797 01  CAPACITY-ALERT-LINE         PIC X(80).
+003798******************************************************************
+003799*    OPTIONAL AD HOC REQUEST FILE. EACH RECORD ASKS FOR ONE      *
+003800*    ON-DEMAND LOOKUP, MAINTENANCE ACTION OR REPORT THAT HAS NO  *
+003801*    FIXED PLACE IN THE NIGHTLY SEQUENCE - WITHDRAWING A         *
+003802*    STUDENT, A GUARDIAN LOOKUP, A SINGLE GRADE'S CLASS ROSTER,  *
+003803*    AND SO ON. CC-MODE SAYS WHICH ACTION; THE REMAINING FIELDS  *
+003804*    ARE THAT ACTION'S PARAMETERS, BLANK WHEN NOT NEEDED. SAME   *
+003805*    DISPATCH IDEA AS GSONLINE'S WS-IN-FUNCTION, JUST DRIVEN BY  *
+003806*    A CARD INSTEAD OF A TERMINAL KEYSTROKE. CTLCARDS IS         *
+003807*    OPTIONAL - IF IT IS NOT THERE (OR IS EMPTY), NO AD HOC      *
+003808*    ACTIONS RUN AND THE NIGHTLY SEQUENCE IS UNAFFECTED, THE     *
+003809*    SAME WAY A MISSING BULKLOAD LEAVES TEMPROSTER ALONE.        *
+003810******************************************************************
+003811 FD  CONTROL-CARD-FILE
+003812     LABEL RECORDS ARE STANDARD.
+003813 01  CONTROL-CARD-RECORD.
+003814     05  CC-MODE                     PIC X(04).
+003815     05  CC-STUDENT-ID               PIC 9(07).
+003816     05  CC-SCHOOL-CODE              PIC X(04).
+003817     05  CC-PROMO-HOLD               PIC X(01).
+003818     05  CC-GUARDIAN-NAME            PIC X(40).
+003819     05  CC-RELATIONSHIP             PIC X(10).
+003820     05  CC-PHONE                    PIC X(12).
+003821     05  CC-EMAIL                    PIC X(40).
+003822     05  CC-DESIREDGRADE             PIC X(02).
+003823     05  CC-DESIREDGRADE-TO          PIC X(02).
+003824     05  CC-DESIRED-SCHOOL-CODE      PIC X(04).
+003825     05  CC-SEARCH-NAME              PIC X(30).
+003600 WORKING-STORAGE SECTION.
+003650 01  WS-STUDENT-ID            PIC 9(07).
+003710 01  WS-STUDENT-LAST-NAME     PIC X(30).
+003720 01  WS-STUDENT-FIRST-NAME    PIC X(20).
+003730 01  WS-STUDENT-MIDDLE-NAME   PIC X(20).
+003800 01  WS-STUDENTGRADE          PIC X(02).
+003810 01  WS-SCHOOL-CODE           PIC X(04).
+003810 01  WS-SECTION               PIC X(01).
+003810 01  WS-MEAL-STATUS           PIC X(01).
+003810 01  WS-ADDRESS               PIC X(30).
+003810 01  WS-CITY                  PIC X(20).
+003810 01  WS-STATE                 PIC X(02).
+003810 01  WS-ZIP                   PIC X(05).
+003810 01  WS-BUS-ROUTE             PIC X(04).
+003810 01  WS-PROMO-HOLD            PIC X(01).
+003810 01  WS-IEP-STATUS            PIC X(01).
+003820 01  WS-ENROLL-DATE           PIC 9(08).
+003821 01  WS-WITHDRAW-DATE         PIC 9(08).
+003811 01  WS-STUDENT-DOB           PIC 9(08).
+003813 01  WS-DOB-PARTS REDEFINES WS-STUDENT-DOB.
+003814     05  WS-DOB-YEAR             PIC 9(04).
+003815     05  WS-DOB-MONDAY           PIC 9(04).
+003812 01  WS-DUPERPT-STATUS        PIC X(02).
+003816 01  WS-DOEEXTR-STATUS        PIC X(02).
+003817 01  WS-MEALRPT-STATUS        PIC X(02).
+003818 01  WS-BUSRTE-STATUS         PIC X(02).
+003819 01  WS-ARCHIVE-STATUS        PIC X(02).
+003820 01  WS-ARCHIVE-YEAR          PIC 9(04).
+003821 01  WS-DISTROLL-STATUS       PIC X(02).
+003821 01  WS-FULLDUMP-STATUS       PIC X(02).
+003821 01  WS-IEPRPT-STATUS         PIC X(02).
+003824 01  WS-ENROLLMENT-COUNT      PIC 9(05).
+003825 01  WS-ALPHARPT-STATUS       PIC X(02).
+003826 01  WS-ROSTRCSV-STATUS       PIC X(02).
+003827 01  WS-ORPHGRPT-STATUS       PIC X(02).
+003828 01  WS-BALRPT-STATUS         PIC X(02).
+003829 01  WS-BEGINNING-COUNT       PIC 9(05) VALUE ZERO.
+003830 01  WS-SHIFTLOG-STATUS       PIC X(02).
+003831 01  WS-SHIFT-FROM-POSITION   PIC 9(05).
+003832 01  WS-SHIFT-TO-POSITION     PIC 9(05).
+003833 01  WS-TEACHFIL-STATUS       PIC X(02).
+003834 01  WS-TCHRRPT-STATUS        PIC X(02).
+003835 01  WS-BULKLOAD-STATUS       PIC X(02).
+003836 01  WS-CAPRPT-STATUS         PIC X(02).
+003837 01  WS-CAP-ALERT-COUNT       PIC 9(03).
+003838 01  WS-CTLCARD-STATUS        PIC X(02).
+003835******************************************************************
+003836*    LOAD-TEACHER-TABLE READS TEACHER-FILE INTO THIS TABLE ONCE, *
+003837*    SO PRINT-CLASS-ROSTER-BY-TEACHER CAN JOIN EACH TEACHER      *
+003838*    AGAINST TEMPROSTER BY SCHOOL CODE/GRADE/SECTION WITHOUT     *
+003839*    REREADING THE FILE FOR EVERY TEACHER.                       *
+003840******************************************************************
+003841 77  WS-TEACHER-MAX           PIC 9(03) VALUE 200.
+003842 01  WS-TEACHER-COUNT         PIC 9(03) VALUE ZERO.
+003843 01  WS-TEACHER-TABLE.
+003844     05  WT-ENTRY             OCCURS 200 TIMES.
+003845         10  WT-TEACHER-ID    PIC 9(05).
+003846         10  WT-LAST-NAME     PIC X(30).
+003847         10  WT-FIRST-NAME    PIC X(20).
+003848         10  WT-SCHOOL-CODE   PIC X(04).
+003849         10  WT-GRADE         PIC X(02).
+003850         10  WT-SECTION       PIC X(01).
+003851******************************************************************
+003852*    ONE LINE PER STUDENT ON THE TEACHER-JOINED CLASS ROSTER,    *
+003853*    PRECEDED BY A HEADING LINE NAMING THE TEACHER FOR EACH NEW  *
+003854*    SCHOOL/GRADE/SECTION GROUP.                                 *
+003855******************************************************************
+003856 01  TEACHER-ROSTER-DETAIL-LINE.
+003857     05  TR-D-LAST-NAME       PIC X(30).
+003858     05  FILLER               PIC X(02) VALUE SPACE.
+003859     05  TR-D-FIRST-NAME      PIC X(20).
+003860     05  FILLER               PIC X(02) VALUE SPACE.
+003861     05  TR-D-MIDDLE-NAME     PIC X(20).
+003862 01  TEACHER-ROSTER-HEADING-LINE.
+003863     05  TR-H-LITERAL         PIC X(14) VALUE 'TEACHER:     '.
+003864     05  TR-H-LAST-NAME       PIC X(30).
+003865     05  FILLER               PIC X(02) VALUE SPACE.
+003866     05  TR-H-FIRST-NAME      PIC X(20).
+003867     05  FILLER               PIC X(04) VALUE SPACE.
+003868     05  TR-H-LITERAL2        PIC X(08) VALUE 'GRADE: '.
+003869     05  TR-H-GRADE           PIC X(02).
+003870     05  FILLER               PIC X(02) VALUE SPACE.
+003871     05  TR-H-LITERAL3        PIC X(10) VALUE 'SECTION: '.
+003872     05  TR-H-SECTION         PIC X(01).
+003822******************************************************************
+003823*    EACH DISTINCT TMP-SCHOOL-CODE SEEN WHILE WALKING TEMPROSTER *
+003824*    GETS ONE ROW HERE, BUILT UP AS THE ROSTER IS SCANNED SINCE  *
+003825*    THE DISTRICT HAS NO FIXED LIST OF BUILDING CODES LIKE IT    *
+003826*    DOES FOR GRADE CODES (SEE WS-GRADE-CODE-LIST).              *
+003827******************************************************************
+003828 77  WS-ROLLUP-MAX-BUILDINGS  PIC 9(03) VALUE 050.
+003829 01  WS-ROLLUP-BUILDINGS      PIC 9(03) VALUE ZERO.
+003830 01  WS-ROLLUP-TABLE.
+003831     05  WS-ROLLUP-ENTRY      OCCURS 50 TIMES.
+003832         10  WS-ROLLUP-CODE   PIC X(04).
+003833         10  WS-ROLLUP-COUNT  PIC 9(05).
+003834 01  WS-ROLLUP-FOUND          PIC X.
+003835 01  WS-DISTRICT-TOTAL        PIC 9(05).
+003900 01  WS-DESIREDGRADE          PIC X(02).
+003901******************************************************************
+003902*    WHEN WS-DESIREDGRADE-TO IS LEFT BLANK, GET-GRADE MATCHES    *
+003903*    WS-DESIREDGRADE EXACTLY, AS IT ALWAYS HAS. SETTING IT PULLS *
+003904*    EVERY GRADE FROM WS-DESIREDGRADE THROUGH WS-DESIREDGRADE-TO *
+003905*    INCLUSIVE, IN THE ORDER THEY APPEAR IN WS-GRADE-CODE-LIST   *
+003906*    (KG, 01-12, UG) RATHER THAN BY CHARACTER VALUE.             *
+003907******************************************************************
+003908 01  WS-DESIREDGRADE-TO       PIC X(02).
+003909 01  WS-LOOKUP-GRADE          PIC X(02).
+003910 01  WS-LOOKUP-ROW            PIC 9(02).
+003911 01  WS-RANGE-FROM-ROW        PIC 9(02).
+003912 01  WS-RANGE-TO-ROW          PIC 9(02).
+003913 01  WS-STUDENT-ROW           PIC 9(02).
+003914 01  WS-GRADE-SEARCH-ROW      PIC 9(05).
+003915 01  WS-DUPE-CHECK-ROW        PIC 9(05).
+003916******************************************************************
+003917*    LEFT BLANK, GET-GRADE MATCHES THE GRADE FILTER AT ANY       *
+003918*    BUILDING, AS IT ALWAYS HAS. SET TO A SCHOOL CODE, IT ALSO   *
+003919*    RESTRICTS THE RESULT TO THAT ONE BUILDING, SO A MULTI-      *
+003920*    CAMPUS DISTRICT CAN PULL A SINGLE SCHOOL'S CLASS LIST.      *
+003921******************************************************************
+003922 01  WS-DESIRED-SCHOOL-CODE   PIC X(04).
+003914******************************************************************
+003915*    SEARCH-STUDENT-BY-LAST-NAME TREATS WS-SEARCH-NAME AS        *
+003916*    A WILDCARD - ANY STUDENT WHOSE TMP-LAST-NAME CONTAINS       *
+003917*    IT ANYWHERE IS A MATCH, NOT ONLY A STUDENT WHOSE NAME       *
+003918*    BEGINS WITH IT. WS-SEARCH-LENGTH IS HOW MUCH OF             *
+003919*    WS-SEARCH-NAME IS SIGNIFICANT, SET BY COUNTING UP TO        *
+003920*    THE FIRST SPACE.                                            *
+003921******************************************************************
+003922 01  WS-SEARCH-NAME           PIC X(30).
+003923 01  WS-SEARCH-LENGTH         PIC 9(02) VALUE ZERO.
+003924 01  WS-SEARCH-POS            PIC 9(02).
+003925******************************************************************
+003926*    THE SEARCH IS CASE-INSENSITIVE - WS-SEARCH-NAME-UC AND      *
+003927*    WS-COMPARE-NAME-UC ARE UPPERCASED WORKING COPIES COMPARED   *
+003928*    INSTEAD OF THE RAW FIELDS, SO 'SMITH', 'Smith' AND 'smith'  *
+003929*    ALL MATCH. TRAILING SPACES NEED NO SPECIAL HANDLING - A     *
+003930*    FIXED-LENGTH PIC X COMPARISON ALREADY PADS BOTH SIDES.      *
+003931******************************************************************
+003932 01  WS-SEARCH-NAME-UC        PIC X(30).
+003933 01  WS-COMPARE-NAME-UC       PIC X(30).
+003934 01  WS-NAME-MATCH            PIC X.
+004000 01  WS-RESULT                PIC X(5).
+004100 01  ws-student-found         pic x.
+004110 01  WS-VALID-INPUT           PIC X.
+004120 01  WS-GRADE-VALID           PIC X.
+004150 01  WS-NEXT-STUDENT-ID       PIC 9(07) VALUE ZERO.
+004180 77  WS-MAX-STUDENTS          PIC 9(05) VALUE 02000.
+004200 01  i                        pic 9(05).
+004300 01  j                        pic 9(05).
+004310 01  k                        pic 9(05).
+004320 01  ws-shift-needed          pic x.
+004400 01  ws-display               pic x(20).
+004500 01  WS-ROSTER-FILE-STATUS    PIC X(02).
+004510 01  WS-GRADUATE-FILE-STATUS  PIC X(02).
+004520 01  WS-CLASSRPT-STATUS       PIC X(02).
+004521 01  WS-TRANS-FILE-STATUS     PIC X(02).
+004522 01  WS-CHECKPOINT-STATUS     PIC X(02).
+004523 01  WS-TRANS-COUNT           PIC 9(07) VALUE ZERO.
+004524 01  WS-TRANS-APPLIED         PIC 9(07) VALUE ZERO.
+004526 01  WS-CTL-TRANS-READ        PIC 9(07) VALUE ZERO.
+004527 01  WS-CTL-ADDS              PIC 9(07) VALUE ZERO.
+004528 01  WS-CTL-REJECTS           PIC 9(07) VALUE ZERO.
+004529 01  WS-CTL-DROPS             PIC 9(07) VALUE ZERO.
+004525 77  WS-CKPT-INTERVAL         PIC 9(05) VALUE 00050.
+004526 01  WS-AUDIT-STATUS          PIC X(02).
+004527 01  WS-AUDIT-ACTION          PIC X(04).
+004528 01  WS-AUDIT-DATE            PIC 9(08).
+004529 01  WS-AUDIT-TIME            PIC 9(08).
+004530 01  WS-GUARDIAN-FILE-STATUS  PIC X(02).
+004531 01  WS-GUARDIAN-NAME         PIC X(40).
+004532 01  WS-RELATIONSHIP          PIC X(10).
+004533 01  WS-PHONE                 PIC X(12).
+004534 01  WS-EMAIL                 PIC X(40).
+004535 01  WS-ATTN-TRANS-STATUS     PIC X(02).
+004536 01  WS-ATTENDANCE-STATUS     PIC X(02).
+004537 01  WS-ATTENDANCE-DATE       PIC 9(08).
+004538 01  WS-ATTENDANCE-CODE       PIC X(01).
+004530 01  WS-LINE-COUNT            PIC 9(02) VALUE ZERO.
+004540 01  WS-PAGE-COUNT            PIC 9(03) VALUE ZERO.
+004550 01  WS-LINES-PER-PAGE        PIC 9(02) VALUE 40.
+
+004560 01  CR-HEADING-1.
+004570     05  FILLER              PIC X(13) VALUE 'CLASS ROSTER'.
+004580     05  FILLER              PIC X(47) VALUE SPACES.
+004590     05  FILLER              PIC X(05) VALUE 'PAGE '.
+004600     05  CR-H1-PAGE          PIC ZZ9.
+004610 01  CR-HEADING-2.
+004620     05  FILLER              PIC X(08) VALUE 'GRADE: '.
+004630     05  CR-H2-GRADE         PIC X(05).
+004640 01  CR-HEADING-3.
+004650     05  FILLER              PIC X(30) VALUE 'LAST NAME'.
+004660     05  FILLER              PIC X(20) VALUE 'FIRST NAME'.
+004670     05  FILLER              PIC X(20) VALUE 'MIDDLE NAME'.
+004680 01  CR-DETAIL-LINE.
+004690     05  CR-D-LAST-NAME      PIC X(30).
+004700     05  CR-D-FIRST-NAME     PIC X(20).
+004710     05  CR-D-MIDDLE-NAME    PIC X(20).
+
+004720 01  WS-GRADEDIST-STATUS      PIC X(02).
+004730 01  WS-GRADE-CODE-LIST       PIC X(28)
+004740          VALUE 'KG010203040506070809101112UG'.
+004750 01  WS-GRADE-CODE-TABLE REDEFINES WS-GRADE-CODE-LIST.
+004760     05  GD-CODE             OCCURS 14 TIMES PIC X(02).
+004770 01  GRADE-DIST-COUNTS.
+004780     05  GD-COUNT            OCCURS 14 TIMES PIC 9(05) VALUE ZERO.
+004790 01  WS-GRADE-TOTAL           PIC 9(05).
+004791******************************************************************
+004792*    EXPECTED AGE RANGE PER GRADE CODE, SAME ORDER AS GD-CODE,   *
+004793*    USED TO CATCH A DOB THAT DOES NOT BELONG WITH THE GRADE     *
+004794*    BEING ENROLLED. UG HAS NO RANGE (00-99) SINCE AN UNGRADED   *
+004795*    PLACEMENT CAN BE ANY AGE.                                   *
+004796******************************************************************
+004797 01  WS-GRADE-MIN-AGE-LIST    PIC X(28)
+004798          VALUE '0405060708091011121314151600'.
+004799 01  WS-GRADE-MIN-AGE-TABLE REDEFINES WS-GRADE-MIN-AGE-LIST.
+004801     05  GA-MIN-AGE          OCCURS 14 TIMES PIC 9(02).
+004802 01  WS-GRADE-MAX-AGE-LIST    PIC X(28)
+004803          VALUE '0607080910111213141516171899'.
+004804 01  WS-GRADE-MAX-AGE-TABLE REDEFINES WS-GRADE-MAX-AGE-LIST.
+004805     05  GA-MAX-AGE          OCCURS 14 TIMES PIC 9(02).
+004806 01  WS-GRADE-TABLE-ROW       PIC 9(02).
+004807 01  WS-STUDENT-AGE           PIC 9(03).
+004808 01  WS-TODAY-DATE            PIC 9(08).
+004809 01  WS-TODAY-DATE-PARTS REDEFINES WS-TODAY-DATE.
+004810     05  WS-TODAY-YEAR       PIC 9(04).
+004811     05  WS-TODAY-MONDAY     PIC 9(04).
+004815 01  WS-AGE-VALID             PIC X.
+004816******************************************************************
+004817*    EACH GRADE/SECTION COMBINATION (E.G. "03-A") IS CAPPED AT   *
+004818*    WS-SECTION-MAX-CAP STUDENTS, THE SAME DISTRICT-WIDE LIMIT   *
+004819*    FOR EVERY GRADE. A BLANK ST-SECTION MEANS THE BUILDING HAS  *
+004820*    NOT SPLIT THAT GRADE INTO SECTIONS, SO NO CAP APPLIES.      *
+004821******************************************************************
+004822 77  WS-SECTION-MAX-CAP       PIC 9(03) VALUE 030.
+004823 01  WS-SECTION-COUNT         PIC 9(05).
+004824 01  WS-SECTION-OK            PIC X.
+004825******************************************************************
+004826*    STATE-MANDATED CLASS-SIZE RATIO PER GRADE CODE, SAME ORDER  *
+004827*    AS GD-CODE, USED BY PRINT-CAPACITY-ALERT-RPT TO FLAG ANY    *
+004828*    GRADE WHOSE GD-COUNT HEADCOUNT IS OVER ITS LIMIT INSTEAD    *
+004829*    OF THAT COMPARISON BEING DONE BY HAND AGAINST A SPREADSHEET.*
+004830******************************************************************
+004831 01  WS-GRADE-CAP-LIMIT-LIST  PIC X(42)
+004832          VALUE '020022022022024024026026026030030030030015'.
+004833 01  WS-GRADE-CAP-LIMIT-TABLE REDEFINES WS-GRADE-CAP-LIMIT-LIST.
+004834     05  GC-LIMIT             OCCURS 14 TIMES PIC 9(03).
+004800 01  GD-HEADING.
+004810     05  FILLER               PIC X(30)
+004820          VALUE 'GRADE DISTRIBUTION SUMMARY'.
+004830 01  GD-DETAIL-LINE.
+004840     05  GD-D-CODE            PIC X(02).
+004850     05  FILLER               PIC X(03) VALUE SPACES.
+004860     05  GD-D-COUNT           PIC ZZZZ9.
+004870 01  GD-TOTAL-LINE.
+004880     05  FILLER               PIC X(05) VALUE 'TOTAL'.
+004890     05  FILLER               PIC X(03) VALUE SPACES.
+004900     05  GD-T-COUNT           PIC ZZZZ9.
+
+004901 01  CA-HEADING.
+004902     05  FILLER               PIC X(30)
+004903          VALUE 'GRADE CAPACITY THRESHOLD ALERT'.
+004904 01  CA-COLUMN-HEADING.
+004905     05  FILLER               PIC X(07) VALUE 'GRADE'.
+004906     05  FILLER               PIC X(10) VALUE 'HEADCOUNT'.
+004907     05  FILLER               PIC X(06) VALUE 'LIMIT'.
+004908     05  FILLER               PIC X(14) VALUE 'STATUS'.
+004909 01  CA-DETAIL-LINE.
+004910     05  CA-D-CODE            PIC X(02).
+004911     05  FILLER               PIC X(05) VALUE SPACES.
+004912     05  CA-D-COUNT           PIC ZZZZ9.
+004913     05  FILLER               PIC X(05) VALUE SPACES.
+004914     05  CA-D-LIMIT           PIC ZZZZ9.
+004915     05  FILLER               PIC X(04) VALUE SPACES.
+004916     05  CA-D-STATUS          PIC X(14).
+004917 01  CA-NONE-LINE.
+004918     05  FILLER               PIC X(33)
+004919          VALUE 'NO GRADE IS OVER ITS STATE LIMIT'.
+
+004950 01  DR-HEADING.
+004951     05  FILLER               PIC X(31)
+004952          VALUE 'DISTRICT-WIDE ENROLLMENT ROLLUP'.
+004953 01  DR-COLUMN-HEADING.
+004954     05  FILLER               PIC X(08) VALUE 'BLDG'.
+004955     05  FILLER               PIC X(03) VALUE SPACES.
+004956     05  FILLER               PIC X(09) VALUE 'ENROLLED'.
+004957 01  DR-DETAIL-LINE.
+004958     05  DR-D-SCHOOL-CODE     PIC X(04).
+004959     05  FILLER               PIC X(07) VALUE SPACES.
+004960     05  DR-D-COUNT           PIC ZZZZ9.
+004961 01  DR-TOTAL-LINE.
+004962     05  FILLER               PIC X(08) VALUE 'DISTRICT'.
+004963     05  FILLER               PIC X(03) VALUE SPACES.
+004964     05  DR-T-COUNT           PIC ZZZZ9.
+
+004901 01  DUPE-HEADING.
+004902     05  FILLER               PIC X(30)
+004903          VALUE 'POSSIBLE DUPLICATE ENROLLMENTS'.
+004904 01  DUPE-COLUMN-HEADING.
+004905     05  FILLER               PIC X(10) VALUE 'ID 1'.
+004906     05  FILLER               PIC X(14) VALUE 'LAST 1'.
+004907     05  FILLER               PIC X(10) VALUE 'ID 2'.
+004908     05  FILLER               PIC X(14) VALUE 'LAST 2'.
+004909     05  FILLER               PIC X(08) VALUE 'DOB'.
+004910 01  DUPE-DETAIL-LINE.
+004911     05  DUPE-D-ID-1          PIC 9(07).
+004912     05  FILLER               PIC X(03) VALUE SPACES.
+004913     05  DUPE-D-LAST-1        PIC X(11).
+004914     05  DUPE-D-ID-2          PIC 9(07).
+004915     05  FILLER               PIC X(03) VALUE SPACES.
+004916     05  DUPE-D-LAST-2        PIC X(11).
+004917     05  DUPE-D-DOB           PIC 9(08).
+
+004918******************************************************************
+004919*    ONE FIXED-FIELD RECORD PER ENROLLED STUDENT, LAID OUT PER   *
+004920*    THE STATE DEPARTMENT OF EDUCATION'S ENROLLMENT EXTRACT      *
+004921*    SPECIFICATION (STUDENT ID, NAME, DOB, GRADE, BUILDING).     *
+004922******************************************************************
+004923 01  DOE-DETAIL-LINE.
+004924     05  DOE-D-STUDENT-ID     PIC 9(07).
+004925     05  DOE-D-LAST-NAME      PIC X(30).
+004926     05  DOE-D-FIRST-NAME     PIC X(20).
+004927     05  DOE-D-DOB            PIC 9(08).
+004928     05  DOE-D-GRADE          PIC X(02).
+004929     05  DOE-D-SCHOOL-CODE    PIC X(04).
+004930     05  FILLER               PIC X(07) VALUE SPACES.
+
+004931******************************************************************
+004932*    ONE RECORD PER STUDENT WHOSE MEAL STATUS IS ON FILE, FOR    *
+004933*    SUBMISSION TO THE FEDERAL SCHOOL MEAL PROGRAM. 'F' = FREE,  *
+004934*    'R' = REDUCED, 'P' = PAID/NONE. A BLANK ST-MEAL-STATUS      *
+004935*    MEANS NO DETERMINATION IS ON FILE YET AND IS LEFT OFF.      *
+004936******************************************************************
+004937 01  MEAL-DETAIL-LINE.
+004938     05  MEAL-D-STUDENT-ID     PIC 9(07).
+004939     05  MEAL-D-LAST-NAME      PIC X(30).
+004940     05  MEAL-D-FIRST-NAME     PIC X(20).
+004941     05  MEAL-D-GRADE          PIC X(02).
+004942     05  MEAL-D-SCHOOL-CODE    PIC X(04).
+004943     05  MEAL-D-STATUS         PIC X(01).
+004944     05  FILLER                PIC X(16) VALUE SPACES.
+
+004945******************************************************************
+004946*    ONE RECORD PER STUDENT WHO HAS A BUS ROUTE ON FILE, FOR     *
+004947*    THE TRANSPORTATION DEPARTMENT. A BLANK ST-BUS-ROUTE MEANS   *
+004948*    THE STUDENT WALKS OR IS DRIVEN AND IS LEFT OFF THE EXPORT.  *
+004949******************************************************************
+004950 01  BUS-ROUTE-DETAIL-LINE.
+004951     05  BUS-D-STUDENT-ID      PIC 9(07).
+004952     05  BUS-D-LAST-NAME       PIC X(30).
+004953     05  BUS-D-FIRST-NAME      PIC X(20).
+004954     05  BUS-D-GRADE           PIC X(02).
+004955     05  BUS-D-ADDRESS         PIC X(30).
+004956     05  BUS-D-CITY            PIC X(20).
+004957     05  BUS-D-STATE           PIC X(02).
+004958     05  BUS-D-ZIP             PIC X(05).
+004959     05  BUS-D-ROUTE           PIC X(04).
+
+004960******************************************************************
+004961*    ONE RECORD PER STUDENT CURRENTLY ON TEMPROSTER, EVERY FIELD *
+004962*    ON THE ROSTER ROW, FOR AD HOC REQUESTS THAT WANT THE WHOLE  *
+004963*    FILE RATHER THAN ONE OF THE TARGETED EXPORTS ABOVE.         *
+004964******************************************************************
+004965 01  FULL-DUMP-DETAIL-LINE.
+004966     05  FDMP-STUDENT-ID       PIC 9(07).
+004967     05  FDMP-LAST-NAME        PIC X(30).
+004968     05  FDMP-FIRST-NAME       PIC X(20).
+004969     05  FDMP-MIDDLE-NAME      PIC X(20).
+004970     05  FDMP-GRADE            PIC X(02).
+004971     05  FDMP-SCHOOL-CODE      PIC X(04).
+004972     05  FDMP-DOB              PIC 9(08).
+004973     05  FDMP-SECTION          PIC X(01).
+004974     05  FDMP-MEAL-STATUS      PIC X(01).
+004975     05  FDMP-ADDRESS          PIC X(30).
+004976     05  FDMP-CITY             PIC X(20).
+004977     05  FDMP-STATE            PIC X(02).
+004978     05  FDMP-ZIP              PIC X(05).
+004979     05  FDMP-BUS-ROUTE        PIC X(04).
+004980     05  FDMP-PROMO-HOLD       PIC X(01).
+004981     05  FDMP-IEP-STATUS       PIC X(01).
+004981     05  FDMP-ENROLL-DATE      PIC 9(08).
+004981     05  FDMP-WITHDRAW-DATE    PIC 9(08).
+
+004982******************************************************************
+004983*    ONE RECORD PER STUDENT WHOSE IEP STATUS IS 'Y' (AN ACTIVE   *
+004984*    INDIVIDUALIZED EDUCATION PROGRAM IS ON FILE), FOR THE       *
+004985*    SPECIAL EDUCATION DEPARTMENT'S COMPLIANCE REVIEW.           *
+004986******************************************************************
+004987 01  IEP-DETAIL-LINE.
+004988     05  IEP-D-STUDENT-ID      PIC 9(07).
+004989     05  IEP-D-LAST-NAME       PIC X(30).
+004990     05  IEP-D-FIRST-NAME      PIC X(20).
+004991     05  IEP-D-GRADE           PIC X(02).
+004992     05  IEP-D-SCHOOL-CODE     PIC X(04).
+004993     05  IEP-D-STATUS          PIC X(01).
+
+004700 01  STUDENTROSTER.
+004750     02  WS-ROSTER-COUNT      PIC 9(05) VALUE ZERO.
+004800     02  ROSTER               OCCURS 0 TO 2000 TIMES
+004810                              DEPENDING ON WS-ROSTER-COUNT
+004820                              INDEXED BY ROSTER-IDX.
+004900         COPY ROSTERREC.
+
+005100 01  TEMPROSTER.
+005150     02  WS-STUDENT-COUNT     PIC 9(05) VALUE ZERO.
+005200     02  TMP-ROSTER           OCCURS 0 TO 2000 TIMES
+005210                              DEPENDING ON WS-STUDENT-COUNT
+005212                              ASCENDING KEY IS TMP-GRADE
+005214                                 TMP-LAST-NAME TMP-FIRST-NAME
+005230                              INDEXED BY TMP-IDX.
+005250         05  TMP-ID           PIC 9(07).
+005260         05  TMP-LAST-NAME    PIC X(30).
+005270         05  TMP-FIRST-NAME   PIC X(20).
+005280         05  TMP-MIDDLE-NAME  PIC X(20).
+005400         05  TMP-GRADE        PIC X(02).
+005410         05  TMP-GRADE-NUM REDEFINES TMP-GRADE PIC 99.
+005420         05  TMP-SCHOOL-CODE  PIC X(04).
+005430         05  TMP-DOB          PIC 9(08).
+005440         05  TMP-SECTION      PIC X(01).
+005450         05  TMP-MEAL-STATUS  PIC X(01).
+005460         05  TMP-ADDRESS      PIC X(30).
+005470         05  TMP-CITY         PIC X(20).
+005480         05  TMP-STATE        PIC X(02).
+005490         05  TMP-ZIP          PIC X(05).
+005500         05  TMP-BUS-ROUTE    PIC X(04).
+005510         05  TMP-PROMO-HOLD   PIC X(01).
+005511         05  TMP-IEP-STATUS   PIC X(01).
+005512         05  TMP-ENROLL-DATE  PIC 9(08).
+005513         05  TMP-WITHDRAW-DATE PIC 9(08).
+
+005514******************************************************************
+005515*    WORKING TABLE FOR THE ALPHABETICAL-ONLY REPORT. POPULATED   *
+005516*    FRESH FROM TEMPROSTER, SORTED BY LAST/FIRST NAME, AND       *
+005517*    PRINTED - ALL WITHOUT TOUCHING TMP-ROSTER'S OWN GRADE-FIRST *
+005518*    ORDER, WHICH THE LIVE ROSTER MUST KEEP.                     *
+005519******************************************************************
+005520 01  ALPHA-ROSTER-TABLE.
+005521     02  WS-ALPHA-COUNT       PIC 9(05) VALUE ZERO.
+005522     02  ALPHA-ROSTER         OCCURS 0 TO 2000 TIMES
+005523                              DEPENDING ON WS-ALPHA-COUNT
+005524                              ASCENDING KEY IS ALPHA-LAST-NAME
+005525                                 ALPHA-FIRST-NAME
+005526                              INDEXED BY ALPHA-IDX.
+005527         05  ALPHA-ID          PIC 9(07).
+005528         05  ALPHA-LAST-NAME   PIC X(30).
+005529         05  ALPHA-FIRST-NAME  PIC X(20).
+005530         05  ALPHA-MIDDLE-NAME PIC X(20).
+005531         05  ALPHA-GRADE       PIC X(02).
+005532         05  ALPHA-SCHOOL-CODE PIC X(04).
+005533******************************************************************
+005534*    ONE LINE PER STUDENT ON ALPHA-ROSTER, WRITTEN IN LAST-NAME  *
+005535*    ORDER FOR A BUILDING-WIDE ALPHABETICAL LISTING SEPARATE     *
+005536*    FROM THE GRADE-FIRST CLASS ROSTER REPORT.                   *
+005537******************************************************************
+005538 01  ALPHA-DETAIL-LINE.
+005539     05  ALPHA-D-STUDENT-ID    PIC 9(07).
+005540     05  ALPHA-D-LAST-NAME     PIC X(30).
+005541     05  ALPHA-D-FIRST-NAME    PIC X(20).
+005542     05  ALPHA-D-MIDDLE-NAME   PIC X(20).
+005543     05  ALPHA-D-GRADE         PIC X(02).
+005544     05  ALPHA-D-SCHOOL-CODE   PIC X(04).
+005545******************************************************************
+005546*    ONE LINE PER ROSTER ROW WHOSE TMP-GRADE DOES NOT MATCH      *
+005547*    ANY OF THE 14 RECOGNIZED GD-CODE VALUES, FOR THE            *
+005548*    ORPHAN-GRADE EXCEPTION REPORT - A DATA-ENTRY ERROR THAT     *
+005549*    PUT SOMEONE IN A GRADE CODE WITH NO REAL SECTION.           *
+005550******************************************************************
+005551 01  ORPHAN-GRADE-DETAIL-LINE.
+005552     05  ORPHGR-D-STUDENT-ID   PIC 9(07).
+005553     05  ORPHGR-D-LAST-NAME    PIC X(30).
+005554     05  ORPHGR-D-FIRST-NAME   PIC X(20).
+005555     05  ORPHGR-D-GRADE        PIC X(02).
+005556     05  ORPHGR-D-SCHOOL-CODE  PIC X(04).
+
+005600 PROCEDURE DIVISION.
+
+005610 MAINLINE.
+005611******************************************************************
+005612*    OVERNIGHT BATCH ENTRY POINT. RUN AS GSNIGHT (SEE JCL/       *
+005613*    GSNIGHT.JCL). BRINGS THE ROSTER FORWARD, APPLIES THE        *
+005614*    DAY'S ENROLLMENT-ADD TRANSACTIONS, THEN REWRITES THE        *
+005615*    ROSTER FILE SO TOMORROW'S RUN SEES TODAY'S WORK. A          *
+005616*    CHECKPOINT IS SAVED EVERY WS-CKPT-INTERVAL TRANSACTIONS     *
+005617*    SO A RERUN AFTER AN ABEND PICKS UP WHERE IT LEFT OFF. THE   *
+005618*    DAY'S ATTENDANCE TRANSACTIONS ARE APPLIED LAST, AFTER THE   *
+005619*    ROSTER IS CURRENT, SO ATTENDANCE IS NEVER TAKEN AGAINST A   *
+005620*    STUDENT WHO ENROLLED THAT SAME DAY. WS-BEGINNING-COUNT IS   *
+005620*    CAPTURED ONCE THE ROSTER IS LOADED BUT BEFORE TODAY'S       *
+005620*    TRANSACTIONS ARE APPLIED, SO PRINT-DAILY-BALANCING-RPT CAN  *
+005620*    SHOW WHERE THE ROSTER STARTED AND WHERE IT ENDED. ONCE THE  *
+005620*    DAY'S ENROLLMENT TRANSACTIONS ARE IN, PROCESS-CONTROL-CARDS *
+005620*    PICKS UP WHATEVER AD HOC REQUESTS CTLCARDS HAS ON IT FOR    *
+005620*    THIS RUN - SEE THAT PARAGRAPH AND THE CONTROL-CARD-FILE FD -*
+005620*    BEFORE SAVE-ROSTER AND PRINT-DAILY-BALANCING-RPT, SINCE A   *
+005620*    WDRW/XFER/HOLD/PROM CARD CHANGES TEMPROSTER AND MUST BE ON  *
+005620*    THE ROSTER THAT GETS PERSISTED AND COUNTED, NOT DISCARDED   *
+005620*    AFTER SAVE-ROSTER HAS ALREADY WRITTEN THE PRIOR STATE OUT.  *
+005621******************************************************************
+005622     perform init-roster
+005623     perform read-checkpoint
+005624     move ws-student-count to ws-beginning-count
+005625     perform process-enrollment-transactions
+005627     perform process-control-cards
+005626     perform print-daily-balancing-rpt
+005627     perform save-roster
+005628     perform clear-checkpoint
+005627     perform process-attendance-transactions
+005628     stop run
+005629     .
+
+005626 READ-CHECKPOINT.
+005627******************************************************************
+005628*    IF LAST NIGHT'S RUN DID NOT FINISH, CHKPOINT HOLDS THE      *
+005629*    COUNT OF TRANSACTIONS ALREADY APPLIED AND SAVED. A CLEAN    *
+005630*    PRIOR RUN LEAVES CHKPOINT EMPTY, SO WS-TRANS-COUNT STAYS    *
+005631*    ZERO AND TODAY'S TRANSACTIONS ARE APPLIED FROM THE TOP.     *
+005632******************************************************************
+005633     move zero to ws-trans-count
+005634     open input checkpoint-file
+005635     if ws-checkpoint-status = '00'
+005636         read checkpoint-file next record
+005637         if ws-checkpoint-status = '00'
+005638             move ck-trans-count to ws-trans-count
+005639         end-if
+005640         close checkpoint-file
+005641     end-if
+005642     .
+
+005643 WRITE-CHECKPOINT.
+005644     move ws-trans-count to ck-trans-count
+005645     open output checkpoint-file
+005646     write checkpoint-record
+005647     close checkpoint-file
+005648     .
+
+005649 CLEAR-CHECKPOINT.
+005650     open output checkpoint-file
+005651     close checkpoint-file
+005652     .
+
+005653 PROCESS-ENROLLMENT-TRANSACTIONS.
+005654******************************************************************
+005655*    READS THE DAY'S KEYED ENROLLMENT-ADD TRANSACTIONS, ONE      *
+005656*    NEW STUDENT PER RECORD, AND FEEDS EACH ONE THROUGH          *
+005657*    ADD-STUDENT JUST AS IF IT HAD BEEN KEYED AT A TERMINAL.     *
+005658*    ON A RESTART, TRANSACTIONS ALREADY APPLIED (PER THE         *
+005659*    CHECKPOINT) ARE SKIPPED RATHER THAN REAPPLIED. EVERY RECORD *
+005660*    READ THIS RUN IS TALLIED AGAINST THE ADD-STUDENT OUTCOME SO *
+005661*    RECONCILE-TRANSACTION-COUNTS CAN CONFIRM NONE WERE DROPPED. *
+005662******************************************************************
+005663     move zero to ws-trans-applied
+005664     move zero to ws-ctl-trans-read
+005665     move zero to ws-ctl-adds
+005666     move zero to ws-ctl-rejects
+005667     open input enroll-trans-file
+005663     if ws-trans-file-status = '00'
+005664         if ws-trans-count > 0
+005665             perform skip-processed-transactions
+005666         end-if
+005667         perform until ws-trans-file-status not = '00'
+005668             read enroll-trans-file next record
+005669             if ws-trans-file-status = '00'
+005670                 add 1 to ws-trans-count
+005670                 add 1 to ws-ctl-trans-read
+005671                 move zero           to ws-student-id
+005672                 move tr-last-name   to ws-student-last-name
+005673                 move tr-first-name  to ws-student-first-name
+005674                 move tr-middle-name to ws-student-middle-name
+005675                 move tr-grade       to ws-studentgrade
+005675     move tr-school-code to ws-school-code
+005675     move tr-dob to ws-student-dob
+005675     move tr-section to ws-section
+005675     move tr-meal-status to ws-meal-status
+005675     move tr-address to ws-address
+005675     move tr-city to ws-city
+005675     move tr-state to ws-state
+005675     move tr-zip to ws-zip
+005675     move tr-bus-route to ws-bus-route
+005675     move tr-iep-status to ws-iep-status
+005676                 perform add-student
+005676                 if ws-result = 'ADDED'
+005676                     add 1 to ws-ctl-adds
+005676                 else
+005676                     add 1 to ws-ctl-rejects
+005676                 end-if
+005677                 add 1 to ws-trans-applied
+005678                 if ws-trans-applied >= ws-ckpt-interval
+005679                     perform save-roster
+005680                     perform write-checkpoint
+005681                     move zero to ws-trans-applied
+005682                 end-if
+005683             end-if
+005684         end-perform
+005685         close enroll-trans-file
+005685         perform reconcile-transaction-counts
+005686     end-if
+005687     .
+
+005687 RECONCILE-TRANSACTION-COUNTS.
+005687******************************************************************
+005687*    COMPARES THE NUMBER OF ENROLLMENT TRANSACTIONS READ THIS    *
+005687*    RUN AGAINST THE ADDS PLUS REJECTS ADD-STUDENT ACTUALLY      *
+005687*    REPORTED. A MATCH MEANS EVERY TRANSACTION WAS ACCOUNTED     *
+005687*    FOR ONE WAY OR THE OTHER; A MISMATCH SETS A NONZERO         *
+005687*    RETURN-CODE SO THE JCL CAN CATCH IT BEFORE THE NEXT STEP    *
+005687*    RUNS AGAINST A ROSTER THAT MAY BE SHORT A STUDENT.          *
+005687******************************************************************
+005687     if ws-ctl-trans-read = ws-ctl-adds + ws-ctl-rejects
+005687         display 'CONTROL TOTALS BALANCED - READ '
+005687             ws-ctl-trans-read ' ADDS ' ws-ctl-adds
+005687             ' REJECTS ' ws-ctl-rejects
+005687     else
+005687         display 'CONTROL TOTAL MISMATCH - READ '
+005687             ws-ctl-trans-read ' ADDS ' ws-ctl-adds
+005687             ' REJECTS ' ws-ctl-rejects
+005687         move 1 to return-code
+005687     end-if
+005687     .
+
+005688 SKIP-PROCESSED-TRANSACTIONS.
+005689     perform varying i from 1 by 1 until i > ws-trans-count
+005690                           or ws-trans-file-status not = '00'
+005691         read enroll-trans-file next record
+005692     end-perform
+005693     .
+
+005694 PROCESS-ATTENDANCE-TRANSACTIONS.
+005695******************************************************************
+005696*    READS THE DAY'S ATTENDANCE TRANSACTIONS (ONE PER STUDENT    *
+005697*    MARKED PRESENT, ABSENT OR TARDY) AND FEEDS EACH ONE THROUGH *
+005698*    RECORD-ATTENDANCE. A BUILDING THAT HAS NOT YET KEYED AN     *
+005699*    ATTNDTRN FILE FOR THE DAY SIMPLY HAS NOTHING TO PROCESS.    *
+005700******************************************************************
+005701     open input attendance-trans-file
+005702     if ws-attn-trans-status = '00'
+005703         perform until ws-attn-trans-status not = '00'
+005704             read attendance-trans-file next record
+005705             if ws-attn-trans-status = '00'
+005706                 move attn-student-id   to ws-student-id
+005706                 move attn-status-code  to ws-attendance-code
+005707                 perform record-attendance
+005708             end-if
+005709         end-perform
+005710         close attendance-trans-file
+005711     end-if
+005712     .
+
+005713 PROCESS-CONTROL-CARDS.
+005714******************************************************************
+005715*    READS CTLCARDS, ONE AD HOC REQUEST PER RECORD, AND FEEDS    *
+005716*    EACH ONE THROUGH EXECUTE-CONTROL-CARD. CTLCARDS IS OPTIONAL *
+005717*    - IF IT IS NOT THERE (OR IS EMPTY) NOTHING HAPPENS AND THE  *
+005718*    NIGHTLY WORK ABOVE STANDS AS THE WHOLE RUN, SAME AS A       *
+005719*    MISSING BULKLOAD LEAVES BULK-LOAD-TEMPROSTER A NO-OP.       *
+005720******************************************************************
+005721     open input control-card-file
+005722     if ws-ctlcard-status = '00'
+005723         perform until ws-ctlcard-status not = '00'
+005724             read control-card-file next record
+005725             if ws-ctlcard-status = '00'
+005726                 perform execute-control-card
+005727             end-if
+005728         end-perform
+005729         close control-card-file
+005730     end-if
+005731     .
+
+005732 EXECUTE-CONTROL-CARD.
+005733******************************************************************
+005734*    ROUTES ONE CONTROL-CARD-RECORD TO THE PARAGRAPH ITS CC-MODE *
+005735*    NAMES, FIRST MOVING THAT ACTION'S PARAMETERS OUT OF THE     *
+005736*    CARD AND INTO THE SAME WS-* FIELDS A CALLER WOULD SET BY    *
+005737*    HAND - THE SAME CALLING CONVENTION THESE PARAGRAPHS HAVE    *
+005738*    ALWAYS USED. GRD AND SRCH BOTH END BY DRIVING PRINT-CLASS-  *
+005739*    ROSTER AGAINST WHATEVER GET-GRADE OR SEARCH-STUDENT-BY-     *
+005740*    LAST-NAME LEFT IN STUDENTROSTER - FOR A NAME SEARCH THE     *
+005741*    GRADE FIELDS ARE CLEARED FIRST SO THE HEADING DOES NOT SHOW *
+005742*    A STALE GRADE RANGE. GETG HAS NO REPORT FILE OF ITS OWN, SO *
+005743*    ITS RESULT IS DISPLAYED, THE SAME WAY GET-ENROLLMENT-COUNT  *
+005744*    SURFACES A NUMBER WITH NO REPORT FILE BEHIND IT.            *
+005745******************************************************************
+005746     evaluate cc-mode
+005747         when 'WDRW'
+005748             move cc-student-id to ws-student-id
+005749             perform withdraw-student
+005750         when 'XFER'
+005751             move cc-student-id  to ws-student-id
+005752             move cc-school-code to ws-school-code
+005753             perform transfer-student
+005754         when 'HOLD'
+005755             move cc-student-id to ws-student-id
+005756             move cc-promo-hold to ws-promo-hold
+005757             perform set-promotion-hold
+005758         when 'ADDG'
+005759             move cc-student-id    to ws-student-id
+005760             move cc-guardian-name to ws-guardian-name
+005761             move cc-relationship  to ws-relationship
+005762             move cc-phone         to ws-phone
+005763             move cc-email         to ws-email
+005764             perform add-guardian
+005765         when 'GETG'
+005766             move cc-student-id to ws-student-id
+005767             perform get-guardian
+005768             display 'GUARDIAN FOR STUDENT ' ws-student-id ': '
+005769                 ws-guardian-name ' / ' ws-relationship ' / '
+005770                 ws-phone ' / ' ws-email ' - ' ws-result
+005771         when 'GRD '
+005772             move cc-desiredgrade        to ws-desiredgrade
+005772             move cc-desiredgrade-to     to ws-desiredgrade-to
+005772             move cc-desired-school-code to ws-desired-school-code
+005773             perform get-grade
+005774             perform print-class-roster
+005775         when 'SRCH'
+005775             move spaces         to ws-desiredgrade
+005775             move spaces         to ws-desiredgrade-to
+005776             move cc-search-name to ws-search-name
+005777             perform search-student-by-last-name
+005778             perform print-class-roster
+005779         when 'CNT '
+005779             perform get-enrollment-count
+005780         when 'PROM'
+005780             perform promote-roster
+005781         when 'DIST'
+005781             perform print-grade-distribution
+005782         when 'DUPS'
+005782             perform print-duplicate-reconciliation-rpt
+005783         when 'DOE '
+005783             perform print-state-doe-extract
+005784         when 'MEAL'
+005784             perform print-meal-eligibility-export
+005785         when 'BUS '
+005785             perform print-bus-route-export
+005786         when 'ARCH'
+005786             perform archive-roster
+005787         when 'ROLL'
+005787             perform print-district-rollup-rpt
+005788         when 'DUMP'
+005788             perform print-full-roster-dump
+005789         when 'IEP '
+005789             perform print-iep-compliance-rpt
+005790         when 'ALPH'
+005790             perform print-alphabetical-roster
+005791         when 'CSV '
+005791             perform print-roster-csv-export
+005792         when 'ORPH'
+005792             perform print-orphan-grade-rpt
+005793         when 'TCHR'
+005793             perform print-class-roster-by-teacher
+005794         when 'CAP '
+005794             perform print-capacity-alert-rpt
+005795         when other
+005795             display 'UNRECOGNIZED CONTROL CARD MODE: ' cc-mode
+005796     end-evaluate
+005797     .
+
+005800 INIT-ROSTER.
+005900******************************************************************
+006000*    CLEAR THE WORKING TABLE, THEN PULL FORWARD WHATEVER WAS ON  *
+006100*    THE ROSTER FILE FROM THE PRIOR RUN SO WE DO NOT RE-ENTER    *
+006200*    THE WHOLE SCHOOL EVERY TIME THIS PROGRAM STARTS. IF THE     *
+006210*    ROSTER FILE COMES BACK EMPTY (A BRAND NEW BUILDING, OR THE  *
+006220*    GENUINE FIRST NIGHT OF A NEW SCHOOL YEAR) BULK-LOAD-        *
+006230*    TEMPROSTER IS GIVEN A CHANCE TO SEED THE TABLE FROM         *
+006240*    BULKLOAD INSTEAD OF LEAVING EVERY STUDENT TO COME BACK      *
+006250*    THROUGH ADD-STUDENT ONE AT A TIME.                          *
+006300******************************************************************
+006400     initialize temproster
+006450     move zero to ws-next-student-id
+006500     move zero to j
+006600     open input roster-file
+006700     if ws-roster-file-status = '00'
+006800         perform until ws-roster-file-status not = '00'
+006900             read roster-file next record
+007000             if ws-roster-file-status = '00'
+007100                 add 1 to j
+007110                 move rf-id to tmp-id(j)
+007120                 move rf-last-name to tmp-last-name(j)
+007130                 move rf-first-name to tmp-first-name(j)
+007140                 move rf-middle-name to tmp-middle-name(j)
+007300                 move rf-grade to tmp-grade(j)
+007301                 move rf-school-code to tmp-school-code(j)
+007302                 move rf-dob to tmp-dob(j)
+007303                 move rf-section to tmp-section(j)
+007304                 move rf-meal-status to tmp-meal-status(j)
+007305                 move rf-address to tmp-address(j)
+007306                 move rf-city to tmp-city(j)
+007307                 move rf-state to tmp-state(j)
+007308                 move rf-zip to tmp-zip(j)
+007309                 move rf-bus-route to tmp-bus-route(j)
+007309                 move rf-promo-hold to tmp-promo-hold(j)
+007309                 move rf-iep-status to tmp-iep-status(j)
+007311                 move rf-enroll-date to tmp-enroll-date(j)
+007312                 move rf-withdraw-date to tmp-withdraw-date(j)
+007310                 if rf-id > ws-next-student-id
+007320                     move rf-id to ws-next-student-id
+007330                 end-if
+007400             end-if
+007500         end-perform
+007600         close roster-file
+007700     end-if
+007750     move j to ws-student-count
+007760     if ws-student-count = zero
+007770         perform bulk-load-temproster
+007780     end-if
+007800     .
+
+007810 BULK-LOAD-TEMPROSTER.
+007811******************************************************************
+007812*    SEEDS TEMPROSTER FROM BULKLOAD - LAST YEAR'S YEAR-END       *
+007813*    ARCHIVE, COPIED IN AS THIS YEAR'S STARTING ROSTER AT THE    *
+007814*    JCL LEVEL - SO A NEW YEAR DOES NOT HAVE TO START GENUINELY  *
+007815*    BLANK. BULKLOAD IS OPTIONAL - IF IT IS NOT THERE (OR IS     *
+007816*    EMPTY), TEMPROSTER SIMPLY STAYS AT ZERO STUDENTS, AS IT     *
+007817*    ALWAYS HAS.                                                 *
+007818******************************************************************
+007820     move zero to j
+007821     open input bulk-load-file
+007822     if ws-bulkload-status = '00'
+007823         perform until ws-bulkload-status not = '00'
+007824             read bulk-load-file next record
+007825             if ws-bulkload-status = '00'
+007826                 add 1 to j
+007827                 move bl-id to tmp-id(j)
+007828                 move bl-last-name to tmp-last-name(j)
+007829                 move bl-first-name to tmp-first-name(j)
+007830                 move bl-middle-name to tmp-middle-name(j)
+007831                 move bl-grade to tmp-grade(j)
+007832                 move bl-school-code to tmp-school-code(j)
+007833                 move bl-dob to tmp-dob(j)
+007834                 move bl-section to tmp-section(j)
+007835                 move bl-meal-status to tmp-meal-status(j)
+007836                 move bl-address to tmp-address(j)
+007837                 move bl-city to tmp-city(j)
+007838                 move bl-state to tmp-state(j)
+007839                 move bl-zip to tmp-zip(j)
+007840                 move bl-bus-route to tmp-bus-route(j)
+007841                 move bl-promo-hold to tmp-promo-hold(j)
+007842                 move bl-iep-status to tmp-iep-status(j)
+007843                 move bl-enroll-date to tmp-enroll-date(j)
+007844                 move bl-withdraw-date to tmp-withdraw-date(j)
+007845                 if bl-id > ws-next-student-id
+007846                     move bl-id to ws-next-student-id
+007847                 end-if
+007848             end-if
+007849         end-perform
+007850         close bulk-load-file
+007851     end-if
+007852     move j to ws-student-count
+007854******************************************************************
+007855*    BULKLOAD ARRIVES IN WHATEVER ORDER LAST YEAR'S ARCHIVE JOB  *
+007856*    WROTE IT IN, NOT NECESSARILY TMP-ROSTER'S REQUIRED          *
+007857*    ASCENDING GRADE/LAST/FIRST ORDER. SORT IT INTO THAT ORDER   *
+007858*    HERE, BEFORE GET-GRADE'S SEARCH ALL OR INSERT-STUDENT'S     *
+007859*    INSERTION-POINT COMPARE EVER RUN AGAINST THIS YEAR'S FIRST  *
+007860*    TEMPROSTER.                                                *
+007861******************************************************************
+007862     sort tmp-roster ascending key tmp-grade
+007863         tmp-last-name tmp-first-name
+007864     .
+
+007900 SAVE-ROSTER.
+008000******************************************************************
+008100*    REWRITE THE ROSTER FILE FROM THE CURRENT IN-MEMORY TABLE SO *
+008200*    TODAY'S CHANGES ARE THERE FOR TOMORROW'S RUN OR AN ONLINE   *
+008300*    INQUIRY.                                                   *
+008400******************************************************************
+008500     open output roster-file
+008600     perform varying i from 1 by 1 until i > ws-student-count
+008700         if tmp-last-name(i) not = space
+008750             move tmp-id(i) to rf-id
+008760             move tmp-last-name(i) to rf-last-name
+008770             move tmp-first-name(i) to rf-first-name
+008780             move tmp-middle-name(i) to rf-middle-name
+008900             move tmp-grade(i) to rf-grade
+008901             move tmp-school-code(i) to rf-school-code
+008902             move tmp-dob(i) to rf-dob
+008903             move tmp-section(i) to rf-section
+008904             move tmp-meal-status(i) to rf-meal-status
+008905             move tmp-address(i) to rf-address
+008906             move tmp-city(i) to rf-city
+008907             move tmp-state(i) to rf-state
+008908             move tmp-zip(i) to rf-zip
+008909             move tmp-bus-route(i) to rf-bus-route
+008909             move tmp-promo-hold(i) to rf-promo-hold
+008909             move tmp-iep-status(i) to rf-iep-status
+008911             move tmp-enroll-date(i) to rf-enroll-date
+008912             move tmp-withdraw-date(i) to rf-withdraw-date
+009000             write roster-file-record
+009100         end-if
+009200     end-perform
+009300     close roster-file
+009400     .
+009410 WRITE-AUDIT-RECORD.
+009411******************************************************************
+009412*    APPENDS ONE LINE TO AUDIT-FILE FOR THE ACTION NAMED IN      *
+009413*    WS-AUDIT-ACTION. THE CALLER MUST SET WS-AUDIT-ACTION AND    *
+009414*    THE WS-STUDENT-... FIELDS (AND WS-RESULT, IF THE ACTION     *
+009415*    HAS ONE) BEFORE PERFORMING THIS PARAGRAPH. THE FILE DOES    *
+009416*    NOT EXIST ON A BUILDING'S FIRST NIGHT, SO EXTEND FALLS      *
+009417*    BACK TO OUTPUT THE ONE TIME IT IS CREATED. AUD-WITHDRAW-    *
+009418*    DATE IS ONLY STAMPED FROM WS-WITHDRAW-DATE FOR A 'WDR '     *
+009419*    ACTION - ANY OTHER ACTION WRITES IT AS ZERO.                *
+009418******************************************************************
+009419     accept ws-audit-date from date yyyymmdd
+009420     accept ws-audit-time from time
+009421     open extend audit-file
+009422     if ws-audit-status not = '00'
+009423         open output audit-file
+009424     end-if
+009425     move ws-audit-date          to aud-date
+009426     move ws-audit-time          to aud-time
+009427     move ws-audit-action        to aud-action
+009428     move ws-student-id          to aud-student-id
+009429     move ws-student-last-name   to aud-last-name
+009430     move ws-student-first-name  to aud-first-name
+009431     move ws-studentgrade        to aud-grade
+009432     move ws-result              to aud-result
+009432     if ws-audit-action = 'WDR '
+009432         move ws-withdraw-date   to aud-withdraw-date
+009432     else
+009432         move zero               to aud-withdraw-date
+009432     end-if
+009433     write audit-record
+009434     close audit-file
+009435     .
+
+009437*************************************************************
+009438*    APPENDS ONE LINE TO SHIFT-LOG-FILE EVERY TIME AANSCHUIVEN *
+009439*    ACTUALLY MOVES A ROW (I.E. ITS TABLE POSITION CHANGES    *
+009440*    WHILE COMPACTING OVER A BLANKED SLOT). THE CALLER SETS   *
+009441*    WS-STUDENT-ID/LAST-NAME/FIRST-NAME AND WS-SHIFT-FROM-    *
+009442*    POSITION/WS-SHIFT-TO-POSITION BEFORE PERFORMING THIS.    *
+009443*    THE FILE DOES NOT EXIST ON A BUILDING'S FIRST NIGHT, SO  *
+009444*    EXTEND FALLS BACK TO OUTPUT THE ONE TIME IT IS CREATED.  *
+009445*************************************************************
+009446 WRITE-SHIFT-LOG-RECORD.
+009447     accept ws-audit-date from date yyyymmdd
+009448     accept ws-audit-time from time
+009449     open extend shift-log-file
+009450     if ws-shiftlog-status not = '00'
+009451         open output shift-log-file
+009452     end-if
+009453     move ws-audit-date             to sl-date
+009454     move ws-audit-time             to sl-time
+009455     move ws-student-id             to sl-student-id
+009456     move ws-student-last-name      to sl-last-name
+009457     move ws-student-first-name     to sl-first-name
+009458     move ws-shift-from-position    to sl-from-position
+009459     move ws-shift-to-position      to sl-to-position
+009460     write shift-log-record
+009461     close shift-log-file
+009462     .
+
+009436 RECORD-ATTENDANCE.
+009437******************************************************************
+009438*    APPENDS ONE LINE TO ATTENDANCE-FILE FOR WS-STUDENT-ID. THE  *
+009439*    CALLER SETS WS-STUDENT-ID AND WS-ATTENDANCE-CODE ('P', 'A'  *
+009440*    OR 'T') BEFORE PERFORMING THIS PARAGRAPH. THE NAME AND      *
+009441*    GRADE ARE PULLED FROM TEMPROSTER SO THE LOG READS BACK ON   *
+009442*    ITS OWN, WITHOUT A JOIN AGAINST THE ROSTER.                 *
+009443******************************************************************
+009444     accept ws-attendance-date from date yyyymmdd
+009445     move 'N' to ws-student-found
+009446     perform varying i from 1 by 1 until i > ws-student-count
+009447         if tmp-id(i) = ws-student-id
+009448             move 'J' to ws-student-found
+009449             move tmp-last-name(i)  to ws-student-last-name
+009450             move tmp-first-name(i) to ws-student-first-name
+009451             move tmp-grade(i)      to ws-studentgrade
+009452         end-if
+009453     end-perform
+009454     if ws-student-found = 'J'
+009455         open extend attendance-file
+009456         if ws-attendance-status not = '00'
+009457             open output attendance-file
+009458         end-if
+009459         move ws-attendance-date      to att-date
+009460         move ws-student-id           to att-student-id
+009461         move ws-student-last-name    to att-last-name
+009462         move ws-student-first-name   to att-first-name
+009463         move ws-studentgrade         to att-grade
+009464         move ws-attendance-code      to att-status-code
+009465         write attendance-record
+009466         close attendance-file
+009467     end-if
+009468     .
+
+009450 VALIDATE-STUDENT-INPUT.
+009451******************************************************************
+009452*    REJECTS AN ADD BEFORE IT EVER REACHES THE TABLE IF THE NAME *
+009453*    IS BLANK, THE GRADE CODE IS NOT ONE OF THE 14 THIS BUILDING *
+009454*    RECOGNIZES (SEE WS-GRADE-CODE-LIST), OR A SUPPLIED DOB IS   *
+009455*    OUTSIDE THE AGE RANGE EXPECTED FOR THAT GRADE. SETS         *
+009456*    WS-VALID-INPUT AND, WHEN INVALID, WS-RESULT.                *
+009457******************************************************************
+009458     move 'Y' to ws-valid-input
+009459     if ws-student-last-name = spaces
+009460         or ws-student-first-name = spaces
+009461         move 'N'     to ws-valid-input
+009462         move 'BADNM' to ws-result
+009463     end-if
+009464     if ws-valid-input = 'Y'
+009465         move 'N' to ws-grade-valid
+009466         move zero to ws-grade-table-row
+009467         perform varying j from 1 by 1 until j > 14
+009468             if gd-code(j) = ws-studentgrade
+009469                 move 'Y' to ws-grade-valid
+009470                 move j   to ws-grade-table-row
+009471             end-if
+009472         end-perform
+009473         if ws-grade-valid = 'N'
+009474             move 'N'     to ws-valid-input
+009475             move 'BADGR' to ws-result
+009476         end-if
+009477     end-if
+009478     if ws-valid-input = 'Y'
+009479         and ws-student-dob not = zero
+009480         perform validate-age-for-grade
+009481         if ws-age-valid = 'N'
+009482             move 'N'      to ws-valid-input
+009483             move 'BADAG' to ws-result
+009484         end-if
+009485     end-if
+009486     .
+
+009487 VALIDATE-AGE-FOR-GRADE.
+009488******************************************************************
+009489*    COMPARES THE STUDENT'S AGE (AS OF TODAY) AGAINST THE MIN/  *
+009490*    MAX AGE FOR WS-GRADE-TABLE-ROW (SET BY VALIDATE-STUDENT-    *
+009491*    INPUT). A BIRTHDAY LATER IN THE YEAR THAN TODAY'S MONTH/    *
+009492*    DAY MEANS THE STUDENT HAS NOT YET HAD THIS YEAR'S           *
+009493*    BIRTHDAY, SO ONE YEAR IS SUBTRACTED FROM THE RAW            *
+009494*    YEAR DIFFERENCE.                                           *
+009494******************************************************************
+009495     accept ws-today-date from date yyyymmdd
+009496     compute ws-student-age = ws-today-year - ws-dob-year
+009497     if ws-today-monday < ws-dob-monday
+009498         subtract 1 from ws-student-age
+009499     end-if
+009500     move 'Y' to ws-age-valid
+009501     if ws-student-age < ga-min-age(ws-grade-table-row)
+009502         or ws-student-age > ga-max-age(ws-grade-table-row)
+009503         move 'N' to ws-age-valid
+009504     end-if
+009505     .
+
+009506 COUNT-SECTION-STUDENTS.
+009507******************************************************************
+009508*    COUNTS HOW MANY STUDENTS ALREADY IN TEMPROSTER SHARE        *
+009509*    WS-STUDENTGRADE AND WS-SECTION, SO ADD-STUDENT CAN REFUSE   *
+009510*    AN ADD THAT WOULD PUSH A HOMEROOM PAST WS-SECTION-MAX-CAP.  *
+009511******************************************************************
+009512     move zero to ws-section-count
+009513     perform varying i from 1 by 1 until i > ws-student-count
+009514         if tmp-grade(i) = ws-studentgrade
+009515             and tmp-section(i) = ws-section
+009516             add 1 to ws-section-count
+009517         end-if
+009518     end-perform
+009519     .
+
+009500 ADD-STUDENT.
+009510******************************************************************
+009520*    ADDS ONE STUDENT TO TEMPROSTER AND SIGNALS THE OUTCOME IN   *
+009530*    WS-RESULT - 'ADDED', 'DUPE' (ALREADY ON THE ROSTER),        *
+009535*    'FULL' (TABLE IS AT WS-MAX-STUDENTS), 'BADNM' (BLANK NAME), *
+009536*    'BADGR' (NOT A RECOGNIZED GRADE CODE), 'BADAG' (A SUPPLIED  *
+009537*    DOB PUTS THE STUDENT OUTSIDE THE GRADE'S RANGE) OR 'SECFL'  *
+009538*    (THE GRADE/SECTION NAMED IS ALREADY AT WS-SECTION-MAX-CAP). *
+009550*    THE NEW ROW IS PLACED DIRECTLY AT ITS SORTED INSERTION      *
+009560*    POINT (SEE INSERT-STUDENT) INSTEAD OF RE-SORTING THE WHOLE  *
+009570*    TABLE ON EVERY ADD.                                        *
+009580******************************************************************
+009590     perform validate-student-input
+009595     if ws-valid-input = 'Y'
+009600         perform existing-student
+009700         if ws-student-found = 'N'
+009705             if ws-student-count < ws-max-students
+009706                 move 'Y' to ws-section-ok
+009707                 if ws-section not = space
+009709                     perform count-section-students
+009710                     if ws-section-count >= ws-section-max-cap
+009711                         move 'N' to ws-section-ok
+009712                     end-if
+009713                 end-if
+009714                 if ws-section-ok = 'Y'
+009708                     perform insert-student
+009910                     move 'ADDED' to ws-result
+009921                 else
+009922                     move 'SECFL' to ws-result
+009923                 end-if
+009920             else
+009925                 move 'FULL' to ws-result
+009930             end-if
+009940         else
+009950             move 'DUPE' to ws-result
+010000         end-if
+010005     end-if
+010010     move 'ADD '  to ws-audit-action
+010020     perform write-audit-record
+010200     initialize studentroster
+010300     perform aanschuiven
+010400     .
+
+010420 INSERT-STUDENT.
+010430******************************************************************
+010440*    INSERTS THE NEW STUDENT AT THE CORRECT SORTED POSITION IN   *
+010450*    TEMPROSTER (ASCENDING GRADE, THEN LAST NAME, THEN FIRST     *
+010460*    NAME), SHIFTING ONLY THE ROWS THAT NEED TO MOVE.            *
+010470******************************************************************
+010480     add 1 to ws-next-student-id
+010490     add 1 to ws-student-count
+010500     move ws-student-count to k
+010510     perform until k = 1
+010520         move 'N' to ws-shift-needed
+010530         if tmp-grade(k - 1) > ws-studentgrade
+010540             move 'Y' to ws-shift-needed
+010550         end-if
+010560         if tmp-grade(k - 1) = ws-studentgrade
+010570             if tmp-last-name(k - 1) > ws-student-last-name
+010580                 move 'Y' to ws-shift-needed
+010590             end-if
+010600             if tmp-last-name(k - 1) = ws-student-last-name
+010610                 if tmp-first-name(k - 1) >
+010612                    ws-student-first-name
+010620                     move 'Y' to ws-shift-needed
+010630                 end-if
+010640             end-if
+010650         end-if
+010660         if ws-shift-needed = 'Y'
+010670             perform shift-row-right
+010680         else
+010690             exit perform
+010700         end-if
+010710     end-perform
+010690     move ws-next-student-id     to tmp-id(k)
+010691     move ws-next-student-id     to ws-student-id
+010700     move ws-student-last-name   to tmp-last-name(k)
+010710     move ws-student-first-name  to tmp-first-name(k)
+010720     move ws-student-middle-name to tmp-middle-name(k)
+010730     move ws-studentgrade        to tmp-grade(k)
+010731     move ws-school-code         to tmp-school-code(k)
+010732     move ws-student-dob         to tmp-dob(k)
+010733     move ws-section             to tmp-section(k)
+010734     move ws-meal-status         to tmp-meal-status(k)
+010735     move ws-address             to tmp-address(k)
+010736     move ws-city                to tmp-city(k)
+010737     move ws-state               to tmp-state(k)
+010738     move ws-zip                 to tmp-zip(k)
+010739     move ws-bus-route           to tmp-bus-route(k)
+010739     move 'N'                    to tmp-promo-hold(k)
+010739     move ws-iep-status          to tmp-iep-status(k)
+010741     accept ws-enroll-date       from date yyyymmdd
+010742     move ws-enroll-date         to tmp-enroll-date(k)
+010743     move zero                   to tmp-withdraw-date(k)
+010740     .
+
+010750 SHIFT-ROW-RIGHT.
+010760     move tmp-id(k - 1)          to tmp-id(k)
+010770     move tmp-last-name(k - 1)   to tmp-last-name(k)
+010780     move tmp-first-name(k - 1)  to tmp-first-name(k)
+010790     move tmp-middle-name(k - 1) to tmp-middle-name(k)
+010800     move tmp-grade(k - 1)       to tmp-grade(k)
+010801     move tmp-school-code(k - 1) to tmp-school-code(k)
+010802     move tmp-dob(k - 1)         to tmp-dob(k)
+010803     move tmp-section(k - 1)     to tmp-section(k)
+010804     move tmp-meal-status(k - 1) to tmp-meal-status(k)
+010805     move tmp-address(k - 1)     to tmp-address(k)
+010806     move tmp-city(k - 1)        to tmp-city(k)
+010807     move tmp-state(k - 1)       to tmp-state(k)
+010808     move tmp-zip(k - 1)         to tmp-zip(k)
+010809     move tmp-bus-route(k - 1)   to tmp-bus-route(k)
+010809     move tmp-promo-hold(k - 1)  to tmp-promo-hold(k)
+010809     move tmp-iep-status(k - 1)  to tmp-iep-status(k)
+010811     move tmp-enroll-date(k - 1)   to tmp-enroll-date(k)
+010812     move tmp-withdraw-date(k - 1) to tmp-withdraw-date(k)
+010810     subtract 1 from k
+010820     .
+
+010550 find-grade-table-row.
+010551******************************************************************
+010552*    SETS WS-LOOKUP-ROW TO WS-LOOKUP-GRADE'S ROW IN GD-CODE      *
+010553*    (1-14), OR ZERO IF IT IS NOT ONE OF THE 14 RECOGNIZED       *
+010554*    CODES. SAME SCAN VALIDATE-STUDENT-INPUT USES, PULLED        *
+010555*    OUT HERE SO GET-GRADE CAN CALL IT TWICE.                    *
+010556******************************************************************
+010557     move zero to ws-lookup-row
+010558     perform varying j from 1 by 1 until j > 14
+010559         if gd-code(j) = ws-lookup-grade
+010560             move j to ws-lookup-row
+010561         end-if
+010562     end-perform
+010563     .
+
+010600 get-grade.
+010601******************************************************************
+010602*    WHEN WS-DESIREDGRADE-TO IS BLANK THIS MATCHES               *
+010603*    WS-DESIREDGRADE EXACTLY, AS IT ALWAYS HAS - BUT NOW BY A    *
+010604*    SEARCH ALL AGAINST TMP-ROSTER'S EXISTING GRADE-FIRST KEY    *
+010605*    RATHER THAN A FULL SCAN, SINCE THE TABLE IS ALREADY SORTED  *
+010606*    BY GRADE AND EVERY MATCHING ROW SITS IN ONE CONTIGUOUS      *
+010607*    BLOCK. WHEN WS-DESIREDGRADE-TO IS SET, THE FROM/TO CODES    *
+010608*    ARE RESOLVED TO THEIR GD-CODE ROW NUMBERS ONCE, AND EVERY   *
+010609*    STUDENT'S GRADE IS INCLUDED IF ITS OWN ROW NUMBER FALLS     *
+010610*    BETWEEN THEM - NOT IF ITS GRADE SORTS BETWEEN THEM AS       *
+010611*    TEXT, SINCE 'KG' AND 'UG' DO NOT SORT NEXT TO '01'-'12'.    *
+010612*    THAT RANGE CASE IS STILL A FULL SCAN - GD-CODE'S ROW ORDER  *
+010613*    DOES NOT MATCH TMP-ROSTER'S SORT ORDER, SO THE MATCHING     *
+010614*    ROWS ARE NOT ONE CONTIGUOUS BLOCK AND SEARCH ALL DOES NOT   *
+010615*    APPLY. A BLANK WS-DESIRED-SCHOOL-CODE MATCHES ANY BUILDING  *
+010616*    AS BEFORE; A NON-BLANK ONE ALSO RESTRICTS THE RESULT TO     *
+010617*    THAT BUILDING.                                              *
+010618******************************************************************
+010700     initialize studentroster
+010800     move zero to j
+010810     if ws-desiredgrade-to not = space
+010820         move ws-desiredgrade    to ws-lookup-grade
+010830         perform find-grade-table-row
+010840         move ws-lookup-row      to ws-range-from-row
+010850         move ws-desiredgrade-to to ws-lookup-grade
+010860         perform find-grade-table-row
+010870         move ws-lookup-row      to ws-range-to-row
+010880         perform varying i from 1 by 1 until i > ws-student-count
+011330             move tmp-grade(i)  to ws-lookup-grade
+011331             perform find-grade-table-row
+011332             move ws-lookup-row to ws-student-row
+011333             if ws-student-row not = zero
+011334                 and ws-student-row >= ws-range-from-row
+011335                 and ws-student-row <= ws-range-to-row
+011336                 and (ws-desired-school-code = space
+011337                     or tmp-school-code(i) =
+011338                        ws-desired-school-code)
+011340               add 1 to j
+011350               move tmp-id(i) to st-id(j)
+011360               move tmp-last-name(i) to st-last-name(j)
+011370               move tmp-first-name(i) to st-first-name(j)
+011380               move tmp-middle-name(i) to st-middle-name(j)
+011390               move tmp-grade(i) to st-grade(j)
+011391               move tmp-school-code(i) to st-school-code(j)
+011392               move tmp-dob(i) to st-dob(j)
+011393               move tmp-section(i) to st-section(j)
+011394               move tmp-meal-status(i) to st-meal-status(j)
+011395               move tmp-address(i) to st-address(j)
+011396               move tmp-city(i) to st-city(j)
+011397               move tmp-state(i) to st-state(j)
+011398               move tmp-zip(i) to st-zip(j)
+011399               move tmp-bus-route(i) to st-bus-route(j)
+011401               move tmp-promo-hold(i) to st-promo-hold(j)
+011402               move tmp-iep-status(i) to st-iep-status(j)
+011403               move tmp-enroll-date(i) to st-enroll-date(j)
+011404               move tmp-withdraw-date(i) to st-withdraw-date(j)
+011405             end-if
+011406         end-perform
+011407     else
+011408         move zero to ws-grade-search-row
+011409         search all tmp-roster
+011410             when tmp-grade(tmp-idx) = ws-desiredgrade
+011411                 set ws-grade-search-row to tmp-idx
+011412         end-search
+011413         if ws-grade-search-row not = zero
+011414             move ws-grade-search-row to i
+011415             perform until i = 1
+011416                 if tmp-grade(i - 1) = ws-desiredgrade
+011417                     subtract 1 from i
+011418                 else
+011419                     exit perform
+011420                 end-if
+011421             end-perform
+011422             perform until i > ws-student-count
+011423                 if tmp-grade(i) not = ws-desiredgrade
+011424                     exit perform
+011425                 end-if
+011426                 if ws-desired-school-code = space
+011427                     or tmp-school-code(i) =
+011428                        ws-desired-school-code
+011429                   add 1 to j
+011429                   move tmp-id(i) to st-id(j)
+011430                   move tmp-last-name(i) to st-last-name(j)
+011431                   move tmp-first-name(i) to st-first-name(j)
+011432                   move tmp-middle-name(i) to st-middle-name(j)
+011433                   move tmp-grade(i) to st-grade(j)
+011434                   move tmp-school-code(i) to st-school-code(j)
+011435                   move tmp-dob(i) to st-dob(j)
+011436                   move tmp-section(i) to st-section(j)
+011437                   move tmp-meal-status(i) to st-meal-status(j)
+011438                   move tmp-address(i) to st-address(j)
+011439                   move tmp-city(i) to st-city(j)
+011440                   move tmp-state(i) to st-state(j)
+011441                   move tmp-zip(i) to st-zip(j)
+011442                   move tmp-bus-route(i) to st-bus-route(j)
+011443                   move tmp-promo-hold(i) to st-promo-hold(j)
+011444                   move tmp-iep-status(i) to st-iep-status(j)
+011445                   move tmp-enroll-date(i) to st-enroll-date(j)
+011446                   move tmp-withdraw-date(i)
+011447                      to st-withdraw-date(j)
+011448                 end-if
+011448                 add 1 to i
+011449             end-perform
+011450         end-if
+011451     end-if
+011500     move j to ws-roster-count
+011600     .
+
+011610 name-contains-search.
+011611******************************************************************
+011612*    SETS WS-NAME-MATCH TO 'Y' IF TMP-LAST-NAME(I) CONTAINS      *
+011613*    WS-SEARCH-NAME(1:WS-SEARCH-LENGTH) STARTING AT ANY          *
+011614*    POSITION, 'N' OTHERWISE. A BLANK WS-SEARCH-NAME NEVER       *
+011615*    MATCHES. THE COMPARISON IS AGAINST THE UPPERCASED COPIES    *
+011616*    WS-SEARCH-NAME-UC/WS-COMPARE-NAME-UC, NOT THE RAW FIELDS.   *
+011617******************************************************************
+011618     move tmp-last-name(i) to ws-compare-name-uc
+011619     inspect ws-compare-name-uc
+011620         converting 'abcdefghijklmnopqrstuvwxyz'
+011621         to         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+011622     move 'N' to ws-name-match
+011623     if ws-search-length not = zero
+011624         perform varying ws-search-pos from 1 by 1
+011625             until ws-search-pos > (31 - ws-search-length)
+011626             if ws-compare-name-uc
+011627                     (ws-search-pos:ws-search-length)
+011628                 = ws-search-name-uc(1:ws-search-length)
+011629                 move 'Y' to ws-name-match
+011630             end-if
+011631         end-perform
+011632     end-if
+011633     .
+
+011634 search-student-by-last-name.
+011635******************************************************************
+011636*    BUILDS STUDENTROSTER FROM EVERY STUDENT WHOSE LAST NAME     *
+011637*    CONTAINS WS-SEARCH-NAME ANYWHERE, NOT JUST AN EXACT MATCH - *
+011638*    E.G. 'SON' FINDS BOTH JOHNSON AND SONNENBERG. THE CALLER    *
+011639*    MOVES THE PARTIAL NAME TO WS-SEARCH-NAME AND PERFORMS THIS  *
+011640*    PARAGRAPH, THE SAME WAY GET-GRADE IS DRIVEN. THE MATCH IS   *
+011641*    CASE-INSENSITIVE - SEE NAME-CONTAINS-SEARCH.                *
+011642******************************************************************
+011643     initialize studentroster
+011644     move zero to j
+011645     move zero to ws-search-length
+011646     inspect ws-search-name tallying ws-search-length
+011647         for characters before initial space
+011648     move ws-search-name to ws-search-name-uc
+011649     inspect ws-search-name-uc
+011650         converting 'abcdefghijklmnopqrstuvwxyz'
+011651         to         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+011652     perform varying i from 1 by 1 until i > ws-student-count
+011653         perform name-contains-search
+011654         if ws-name-match = 'Y'
+011655           add 1 to j
+011656           move tmp-id(i) to st-id(j)
+011657           move tmp-last-name(i) to st-last-name(j)
+011658           move tmp-first-name(i) to st-first-name(j)
+011659           move tmp-middle-name(i) to st-middle-name(j)
+011660           move tmp-grade(i) to st-grade(j)
+011661           move tmp-school-code(i) to st-school-code(j)
+011662           move tmp-dob(i) to st-dob(j)
+011663           move tmp-section(i) to st-section(j)
+011664           move tmp-meal-status(i) to st-meal-status(j)
+011665           move tmp-address(i) to st-address(j)
+011666           move tmp-city(i) to st-city(j)
+011667           move tmp-state(i) to st-state(j)
+011668           move tmp-zip(i) to st-zip(j)
+011669           move tmp-bus-route(i) to st-bus-route(j)
+011669           move tmp-promo-hold(i) to st-promo-hold(j)
+011669           move tmp-iep-status(i) to st-iep-status(j)
+011673           move tmp-enroll-date(i) to st-enroll-date(j)
+011674           move tmp-withdraw-date(i) to st-withdraw-date(j)
+011670         end-if
+011671     end-perform
+011672     move j to ws-roster-count
+011673     .
+
+011800 existing-student.
+011801******************************************************************
+011802*    A NAME MATCH ALONE MEANS TWO SIBLINGS WITH DIFFERENT NAMES  *
+011803*    ARE MISSED AND TWO UNRELATED STUDENTS WHO SHARE A COMMON    *
+011804*    NAME ARE FALSELY FLAGGED. WHEN THE CALLER SUPPLIES A DOB    *
+011805*    (WS-STUDENT-DOB NOT ZERO), A SAME-DOB/SAME-LAST-NAME MATCH  *
+011806*    ALSO COUNTS AS A DUPLICATE, SO A TYPO'D FIRST NAME CANNOT   *
+011807*    SNEAK A RE-ENROLLMENT PAST THIS CHECK. AN ST-ID MATCH IS    *
+011808*    DISTRICT-WIDE AND KEEPS ITS FULL SCAN - TMP-ROSTER HAS NO   *
+011809*    ID-ORDERED KEY - BUT THAT PATH IS ONLY A DEFENSIVE          *
+011810*    FALLBACK; ADD-STUDENT, THE ONLY CALLER, ALWAYS PASSES A     *
+011811*    ZERO ID. THE NAME/DOB HEURISTIC MATCHES BOTH TEST           *
+011812*    TMP-LAST-NAME, SO THEY NOW USE A SEARCH ALL AGAINST TMP-    *
+011813*    ROSTER'S GRADE-FIRST KEY TO JUMP TO WS-STUDENTGRADE'S       *
+011814*    BLOCK AND WALK ONLY THAT BLOCK, INSTEAD OF SCANNING EVERY   *
+011815*    STUDENT ON EVERY ENROLLMENT. THE TRADEOFF: A SAME-NAME OR   *
+011816*    SAME-DOB DUPLICATE SITTING IN A DIFFERENT GRADE (E.G. A     *
+011817*    MISTYPED GRADE CODE ON THE ORIGINAL ENROLLMENT) IS NO       *
+011818*    LONGER CAUGHT BY THIS CHECK - THE NAME/DOB HEURISTIC WAS    *
+011819*    ONLY EVER A BEST-EFFORT CATCH FOR A TYPO, NOT A GUARANTEE,  *
+011820*    AND STILL CATCHES THE OVERWHELMINGLY COMMON CASE OF A       *
+011821*    DUPLICATE KEYED AGAINST THE SAME GRADE. HEURISTIC MATCHES   *
+011822*    STAY SCOPED TO WS-SCHOOL-CODE SO ONE PROGRAM INSTANCE CAN   *
+011823*    SERVE SEVERAL CAMPUSES WITHOUT TWO UNRELATED SAME-NAMED     *
+011824*    STUDENTS AT DIFFERENT BUILDINGS COLLIDING ON THIS CHECK.    *
+011825******************************************************************
+011900     move 'N' to ws-student-found
+011910     if ws-student-id not = zero
+012000         perform varying i from 1 by 1 until i > ws-student-count
+012060             if tmp-id(i) = ws-student-id
+012070                 move 'J' to ws-student-found
+012080             end-if
+012400         end-perform
+012410     else
+012420         move zero to ws-dupe-check-row
+012430         search all tmp-roster
+012440             when tmp-grade(tmp-idx) = ws-studentgrade
+012450                 and tmp-last-name(tmp-idx) = ws-student-last-name
+012460                 set ws-dupe-check-row to tmp-idx
+012470         end-search
+012480         if ws-dupe-check-row not = zero
+012490             move ws-dupe-check-row to i
+012500             perform until i = 1
+012510                 if tmp-grade(i - 1) = ws-studentgrade
+012520                     and tmp-last-name(i - 1) =
+012525                        ws-student-last-name
+012530                     subtract 1 from i
+012540                 else
+012550                     exit perform
+012560                 end-if
+012570             end-perform
+012580             perform until i > ws-student-count
+012590                 if tmp-grade(i) not = ws-studentgrade
+012600                     or tmp-last-name(i) not =
+012605                        ws-student-last-name
+012610                     exit perform
+012620                 end-if
+012630                 if tmp-first-name(i) = ws-student-first-name
+012640                     and tmp-middle-name(i) =
+012645                        ws-student-middle-name
+012650                     and tmp-school-code(i) = ws-school-code
+012660                     move 'J' to ws-student-found
+012670                 end-if
+012680                 if ws-student-dob not = zero
+012690                     and tmp-dob(i) = ws-student-dob
+012700                     and tmp-school-code(i) = ws-school-code
+012710                     move 'J' to ws-student-found
+012720                 end-if
+012730                 add 1 to i
+012740             end-perform
+012750         end-if
+012760     end-if
+012500     .
+
+012690******************************************************************
+012691*    COMPACTS TEMPROSTER'S ACTIVE ROWS DOWN INTO STUDENTROSTER,  *
+012692*    CLOSING OVER ANY BLANKED (WITHDRAWN/GRADUATED) SLOT. WHEN A *
+012693*    ROW'S POSITION ACTUALLY CHANGES (J NOT = I) AS A RESULT,    *
+012694*    WRITE-SHIFT-LOG-RECORD LOGS WHO MOVED AND FROM/TO WHERE.    *
+012695******************************************************************
+012700 aanschuiven.
+012800     move zero to j
+012900     perform varying i from 1 by 1 until i > ws-student-count
+013000       if tmp-last-name(i) not = space
+013100         add 1 to j
+013110         if j not = i
+013120             move tmp-id(i)         to ws-student-id
+013130             move tmp-last-name(i)  to ws-student-last-name
+013140             move tmp-first-name(i) to ws-student-first-name
+013141             move i to ws-shift-from-position
+013142             move j to ws-shift-to-position
+013143             perform write-shift-log-record
+013144         end-if
+013150         move tmp-id(i) to st-id(j)
+013160         move tmp-last-name(i) to st-last-name(j)
+013170         move tmp-first-name(i) to st-first-name(j)
+013180         move tmp-middle-name(i) to st-middle-name(j)
+013300         move tmp-grade(i) to st-grade(j)
+013310         move tmp-school-code(i) to st-school-code(j)
+013320         move tmp-dob(i) to st-dob(j)
+011321         move tmp-section(i) to st-section(j)
+011322         move tmp-meal-status(i) to st-meal-status(j)
+011323         move tmp-address(i) to st-address(j)
+011324         move tmp-city(i) to st-city(j)
+011325         move tmp-state(i) to st-state(j)
+011326         move tmp-zip(i) to st-zip(j)
+011327         move tmp-bus-route(i) to st-bus-route(j)
+011327         move tmp-promo-hold(i) to st-promo-hold(j)
+011327         move tmp-iep-status(i) to st-iep-status(j)
+013401         move tmp-enroll-date(i) to st-enroll-date(j)
+013402         move tmp-withdraw-date(i) to st-withdraw-date(j)
+013400       end-if
+013500     end-perform
+013550     move j to ws-roster-count
+013600     .
+
+013700 WITHDRAW-STUDENT.
+013710******************************************************************
+013720*    REMOVES A STUDENT FROM TEMPROSTER (TRANSFER OUT, DROPOUT,   *
+013730*    ETC). WS-STUDENT-ID MUST BE SET BY THE CALLER. THE MATCHED  *
+013740*    ROW IS BLANKED AND THE TABLE IS SHIFTED UP SO NO GAP IS     *
+013750*    LEFT BEHIND. TODAY'S DATE IS CAPTURED INTO WS-WITHDRAW-DATE*
+013751*    SO WRITE-AUDIT-RECORD CAN STAMP THE AUDIT TRAIL WITH IT.    *
+013760******************************************************************
+013770     move 'N' to ws-student-found
+013780     move zero to j
+013781     move zero to ws-withdraw-date
+013790     perform varying i from 1 by 1 until i > ws-student-count
+013800         if tmp-id(i) = ws-student-id
+013810             move 'J' to ws-student-found
+013820             move i to j
+013830         end-if
+013840     end-perform
+013850     if ws-student-found = 'J'
+013851         accept ws-withdraw-date from date yyyymmdd
+013860         perform varying i from j by 1
+013870                 until i > ws-student-count - 1
+013880             move tmp-id(i + 1)          to tmp-id(i)
+013890             move tmp-last-name(i + 1)   to tmp-last-name(i)
+013900             move tmp-first-name(i + 1)  to tmp-first-name(i)
+013910             move tmp-middle-name(i + 1) to tmp-middle-name(i)
+013920             move tmp-grade(i + 1)       to tmp-grade(i)
+013921             move tmp-school-code(i + 1) to tmp-school-code(i)
+013922             move tmp-dob(i + 1)         to tmp-dob(i)
+013923             move tmp-section(i + 1)     to tmp-section(i)
+013924             move tmp-meal-status(i + 1) to tmp-meal-status(i)
+013925             move tmp-address(i + 1)     to tmp-address(i)
+013926             move tmp-city(i + 1)        to tmp-city(i)
+013927             move tmp-state(i + 1)       to tmp-state(i)
+013928             move tmp-zip(i + 1)         to tmp-zip(i)
+013929             move tmp-bus-route(i + 1)   to tmp-bus-route(i)
+013929             move tmp-promo-hold(i + 1)  to tmp-promo-hold(i)
+013929             move tmp-iep-status(i + 1)  to tmp-iep-status(i)
+013931             move tmp-enroll-date(i + 1)   to tmp-enroll-date(i)
+013932             move tmp-withdraw-date(i + 1) to tmp-withdraw-date(i)
+013930         end-perform
+013940         move spaces to tmp-last-name(ws-student-count)
+013950         move spaces to tmp-first-name(ws-student-count)
+013960         move spaces to tmp-middle-name(ws-student-count)
+013970         move spaces to tmp-grade(ws-student-count)
+013975         move spaces to tmp-school-code(ws-student-count)
+013976         move zero   to tmp-dob(ws-student-count)
+013977         move spaces to tmp-section(ws-student-count)
+013978         move spaces to tmp-meal-status(ws-student-count)
+013979         move spaces to tmp-address(ws-student-count)
+013980         move spaces to tmp-city(ws-student-count)
+013981         move spaces to tmp-state(ws-student-count)
+013982         move spaces to tmp-zip(ws-student-count)
+013983         move spaces to tmp-bus-route(ws-student-count)
+013983         move 'N'    to tmp-promo-hold(ws-student-count)
+013983         move spaces to tmp-iep-status(ws-student-count)
+013984         move zero   to tmp-enroll-date(ws-student-count)
+013985         move zero   to tmp-withdraw-date(ws-student-count)
+013980         move zero   to tmp-id(ws-student-count)
+013990         subtract 1 from ws-student-count
+013992         add 1 to ws-ctl-drops
+013995         move 'REMOV' to ws-result
+013996     else
+013997         move 'NOFND' to ws-result
+014000     end-if
+014005     move 'WDR '  to ws-audit-action
+014006     perform write-audit-record
+014010     initialize studentroster
+014020     perform aanschuiven
+014030     .
+
+014040 TRANSFER-STUDENT.
+014041******************************************************************
+014042*    MOVES A STUDENT TO ANOTHER BUILDING IN THE DISTRICT WITHOUT *
+014043*    DROPPING THE STUDENT FROM THE DISTRICT ENTIRELY (THAT IS    *
+014044*    WITHDRAW-STUDENT'S JOB - SEE ABOVE). WS-STUDENT-ID AND      *
+014045*    WS-SCHOOL-CODE (THE DESTINATION BUILDING) MUST BE SET BY    *
+014046*    THE CALLER.                                                 *
+014047******************************************************************
+014048     move 'N' to ws-student-found
+014049     perform varying i from 1 by 1 until i > ws-student-count
+014050         if tmp-id(i) = ws-student-id
+014051             move 'J' to ws-student-found
+014052             move ws-school-code to tmp-school-code(i)
+014053         end-if
+014054     end-perform
+014055     if ws-student-found = 'J'
+014056         move 'XFER' to ws-result
+014057     else
+014058         move 'NOFND' to ws-result
+014059     end-if
+014060     move 'XFER' to ws-audit-action
+014061     perform write-audit-record
+014062     .
+
+014062 SET-PROMOTION-HOLD.
+014062*****************************************************************
+014062*    LETS A TEACHER OR REGISTRAR FLAG A STUDENT TO BE HELD AT    *
+014062*    THE CURRENT GRADE INSTEAD OF ADVANCED BY THE NEXT RUN OF    *
+014062*    PROMOTE-ROSTER. WS-STUDENT-ID AND WS-PROMO-HOLD ('Y' TO    *
+014062*    HOLD, 'N' TO CANCEL A HOLD) MUST BE SET BY THE CALLER. THE *
+014062*    FLAG IS CONSUMED - PROMOTE-ROSTER RESETS IT TO 'N' ONCE THE*
+014062*    HOLD HAS BEEN HONORED FOR THE YEAR.                        *
+014062*****************************************************************
+014062     move 'N' to ws-student-found
+014062     perform varying i from 1 by 1 until i > ws-student-count
+014062         if tmp-id(i) = ws-student-id
+014062             move 'J' to ws-student-found
+014062             move ws-promo-hold to tmp-promo-hold(i)
+014062         end-if
+014062     end-perform
+014062     if ws-student-found = 'J'
+014062         move 'HOLD' to ws-result
+014062     else
+014062         move 'NOFND' to ws-result
+014062     end-if
+014062     move 'HOLD' to ws-audit-action
+014062     perform write-audit-record
+014062     .
+
+014063 ADD-GUARDIAN.
+014064******************************************************************
+014065*    ADDS OR REPLACES THE GUARDIAN/EMERGENCY CONTACT OF RECORD   *
+014066*    FOR WS-STUDENT-ID. THE CALLER SETS WS-STUDENT-ID, WS-       *
+014067*    GUARDIAN-NAME, WS-RELATIONSHIP, WS-PHONE AND WS-EMAIL       *
+014068*    BEFORE PERFORMING THIS PARAGRAPH.                           *
+014069******************************************************************
+014070     move ws-student-id     to gu-student-id
+014071     move ws-guardian-name  to gu-guardian-name
+014072     move ws-relationship   to gu-relationship
+014073     move ws-phone          to gu-phone
+014074     move ws-email          to gu-email
+014075     open i-o guardian-file
+014076     if ws-guardian-file-status not = '00'
+014077         open output guardian-file
+014078     end-if
+014079     write guardian-file-record
+014080     if ws-guardian-file-status = '00'
+014081         move 'ADDED' to ws-result
+014082     else
+014083         rewrite guardian-file-record
+014084         if ws-guardian-file-status = '00'
+014085             move 'UPDTD' to ws-result
+014086         else
+014087             move 'ERROR' to ws-result
+014088         end-if
+014089     end-if
+014090     close guardian-file
+014091     .
+
+014092 GET-GUARDIAN.
+014093******************************************************************
+014094*    LOOKS UP THE GUARDIAN OF RECORD FOR WS-STUDENT-ID. THE      *
+014095*    CALLER SETS WS-STUDENT-ID BEFOREHAND AND READS WS-GUARDIAN- *
+014096*    NAME/WS-RELATIONSHIP/WS-PHONE/WS-EMAIL AFTERWARD. WS-RESULT *
+014097*    COMES BACK 'FOUND' OR 'NOFND'.                              *
+014098******************************************************************
+014099     move ws-student-id to gu-student-id
+014100     open input guardian-file
+014101     if ws-guardian-file-status = '00'
+014102         read guardian-file record key is gu-student-id
+014103         if ws-guardian-file-status = '00'
+014104             move gu-guardian-name to ws-guardian-name
+014105             move gu-relationship  to ws-relationship
+014106             move gu-phone         to ws-phone
+014107             move gu-email         to ws-email
+014108             move 'FOUND' to ws-result
+014109         else
+014110             move 'NOFND' to ws-result
+014111         end-if
+014112         close guardian-file
+014113     else
+014114         move 'NOFND' to ws-result
+014115     end-if
+014116     .
+
+014117 PROMOTE-ROSTER.
+014110******************************************************************
+014120*    YEAR-END BATCH PROMOTION. BUMPS EVERY STUDENT UP ONE GRADE. *
+014130*    KINDERGARTEN MOVES TO GRADE 01. UNGRADED STUDENTS DO NOT    *
+014140*    MOVE. GRADE 12 STUDENTS GRADUATE - THEY ARE WRITTEN TO      *
+014150*    GRADUATE-FILE AND DROPPED FROM THE ROSTER.                 *
+014160******************************************************************
+014170     open output graduate-file
+014180     move zero to j
+014190     perform varying i from 1 by 1 until i > ws-student-count
+014195         if tmp-promo-hold(i) = 'Y'
+014195             move tmp-id(i)          to ws-student-id
+014195             move tmp-last-name(i)   to ws-student-last-name
+014195             move tmp-first-name(i)  to ws-student-first-name
+014195             move tmp-grade(i)       to ws-studentgrade
+014195             move 'HELD' to ws-result
+014195             move 'HOLD' to ws-audit-action
+014195             perform write-audit-record
+014195             move 'N' to tmp-promo-hold(i)
+014195         else
+014200         evaluate tmp-grade(i)
+014210             when 'UG'
+014220                 continue
+014230             when 'KG'
+014240                 move '01' to tmp-grade(i)
+014250             when '12'
+014260                 move tmp-id(i)          to gf-id
+014270                 move tmp-last-name(i)   to gf-last-name
+014280                 move tmp-first-name(i)  to gf-first-name
+014290                 move tmp-middle-name(i) to gf-middle-name
+014300                 write graduate-file-record
+014301                 move tmp-id(i)          to ws-student-id
+014302                 move tmp-last-name(i)   to ws-student-last-name
+014303                 move tmp-first-name(i)  to ws-student-first-name
+014304                 move tmp-grade(i)       to ws-studentgrade
+014305                 move 'GRAD' to ws-result
+014306                 move 'GRAD' to ws-audit-action
+014307                 perform write-audit-record
+014310                 move spaces to tmp-last-name(i)
+014320                 move spaces to tmp-first-name(i)
+014330                 move spaces to tmp-middle-name(i)
+014340                 move spaces to tmp-grade(i)
+014345                 move spaces to tmp-school-code(i)
+014346                 move zero   to tmp-dob(i)
+014347                 move spaces to tmp-section(i)
+014348                 move spaces to tmp-meal-status(i)
+014349                 move spaces to tmp-address(i)
+014349                 move spaces to tmp-city(i)
+014349                 move spaces to tmp-state(i)
+014349                 move spaces to tmp-zip(i)
+014349                 move spaces to tmp-bus-route(i)
+014349                 move 'N'    to tmp-promo-hold(i)
+014349                 move spaces to tmp-iep-status(i)
+014351                 move zero   to tmp-enroll-date(i)
+014352                 move zero   to tmp-withdraw-date(i)
+014350                 move zero   to tmp-id(i)
+014360             when other
+014370                 add 1 to tmp-grade-num(i)
+014380         end-evaluate
+014385         end-if
+014390     end-perform
+014400     close graduate-file
+014410     initialize studentroster
+014420     perform aanschuiven
+014430     move ws-roster-count to ws-student-count
+014440     perform varying i from 1 by 1 until i > ws-student-count
+014450         move st-id(i)          to tmp-id(i)
+014460         move st-last-name(i)   to tmp-last-name(i)
+014470         move st-first-name(i)  to tmp-first-name(i)
+014480         move st-middle-name(i) to tmp-middle-name(i)
+014490         move st-grade(i)       to tmp-grade(i)
+014495         move st-school-code(i) to tmp-school-code(i)
+014496         move st-dob(i)         to tmp-dob(i)
+014497         move st-section(i)     to tmp-section(i)
+014498         move st-meal-status(i) to tmp-meal-status(i)
+014499         move st-address(i)     to tmp-address(i)
+014499         move st-city(i)        to tmp-city(i)
+014499         move st-state(i)       to tmp-state(i)
+014499         move st-zip(i)         to tmp-zip(i)
+014499         move st-bus-route(i)   to tmp-bus-route(i)
+014499         move st-promo-hold(i)  to tmp-promo-hold(i)
+014499         move st-iep-status(i)  to tmp-iep-status(i)
+014508         move st-enroll-date(i)   to tmp-enroll-date(i)
+014509         move st-withdraw-date(i) to tmp-withdraw-date(i)
+014500     end-perform
+014511******************************************************************
+014512*    BUMPING TMP-GRADE IN PLACE ABOVE DOES NOT RESEQUENCE THE    *
+014513*    TABLE - A PROMOTED 'KG' ROW (NOW '01') OR A HELD-BACK ROW   *
+014514*    THAT DID NOT ADVANCE WHILE ITS NEIGHBORS DID IS STILL      *
+014515*    SITTING WHERE IT WAS PHYSICALLY BEFORE PROMOTION. TMP-     *
+014516*    ROSTER MUST BE RESORTED BACK INTO ASCENDING GRADE/LAST/    *
+014517*    FIRST ORDER BEFORE GET-GRADE'S SEARCH ALL OR INSERT-       *
+014518*    STUDENT'S INSERTION-POINT COMPARE CAN TRUST IT AGAIN.      *
+014519******************************************************************
+014520     sort tmp-roster ascending key tmp-grade
+014521         tmp-last-name tmp-first-name
+014501     move zero   to ws-student-id
+014502     move spaces to ws-student-last-name
+014503     move spaces to ws-student-first-name
+014504     move spaces to ws-studentgrade
+014505     move 'DONE' to ws-result
+014506     move 'PROM' to ws-audit-action
+014507     perform write-audit-record
+014510     .
+
+014600 PRINT-CLASS-ROSTER.
+014610******************************************************************
+014620*    PRINTS THE CLASS ROSTER CURRENTLY SITTING IN STUDENTROSTER  *
+014630*    (BUILT BY GET-GRADE) WITH PAGE HEADERS, FOR TEACHERS TO     *
+014640*    HOLD AT THE CLASSROOM DOOR ON THE FIRST DAY.                *
+014650******************************************************************
+014660     open output class-roster-rpt
+014670     move zero to ws-page-count
+014680     move ws-lines-per-page to ws-line-count
+014690     perform varying i from 1 by 1 until i > ws-roster-count
+014700         if ws-line-count >= ws-lines-per-page
+014710             perform PRINT-CLASS-ROSTER-HEADERS
+014720         end-if
+014730         move st-last-name(i)   to cr-d-last-name
+014740         move st-first-name(i)  to cr-d-first-name
+014750         move st-middle-name(i) to cr-d-middle-name
+014760         write class-roster-line from cr-detail-line
+014770         add 1 to ws-line-count
+014780     end-perform
+014790     close class-roster-rpt
+014800     .
+
+014900 PRINT-CLASS-ROSTER-HEADERS.
+014910     add 1 to ws-page-count
+014920     move ws-page-count to cr-h1-page
+014930     write class-roster-line from cr-heading-1
+014940     if ws-desiredgrade-to = space
+014941         move ws-desiredgrade to cr-h2-grade
+014942     else
+014943         string ws-desiredgrade delimited by size
+014944                '-'             delimited by size
+014945                ws-desiredgrade-to delimited by size
+014946             into cr-h2-grade
+014947         end-string
+014948     end-if
+014950     write class-roster-line from cr-heading-2
+014960     write class-roster-line from cr-heading-3
+014970     move zero to ws-line-count
+014980     .
+
+014990 GET-ENROLLMENT-COUNT.
+014991******************************************************************
+014992*    WALKS TEMPROSTER AND RETURNS THE CURRENT BUILDING-WIDE      *
+014993*    HEADCOUNT IN WS-ENROLLMENT-COUNT, THEN DISPLAYS IT FOR A    *
+014994*    QUICK DASHBOARD OR MORNING-BRIEFING NUMBER WITHOUT HAVING   *
+014995*    TO RUN GET-GRADE ONCE PER GRADE AND ADD THE RESULTS BY      *
+014996*    HAND.                                                      *
+014997******************************************************************
+014997     move zero to ws-enrollment-count
+014998     perform varying i from 1 by 1 until i > ws-student-count
+014999         if tmp-last-name(i) not = space
+014999             add 1 to ws-enrollment-count
+014999         end-if
+014999     end-perform
+014999     display 'CURRENT ENROLLMENT: ' ws-enrollment-count
+014999     .
+
+015000 PRINT-GRADE-DISTRIBUTION.
+015010******************************************************************
+015020*    WALKS TEMPROSTER ONCE AND COUNTS HEADCOUNT PER GRADE CODE,  *
+015030*    THEN PRINTS A BUILDING-WIDE SUMMARY WITH A GRAND TOTAL.     *
+015040******************************************************************
+015050     move zero to gd-count(1) gd-count(2) gd-count(3) gd-count(4)
+015060         gd-count(5) gd-count(6) gd-count(7) gd-count(8)
+015070         gd-count(9) gd-count(10) gd-count(11) gd-count(12)
+015080         gd-count(13) gd-count(14)
+015090     move zero to ws-grade-total
+015100     perform varying i from 1 by 1 until i > ws-student-count
+015110         if tmp-last-name(i) not = space
+015120             perform varying j from 1 by 1 until j > 14
+015130                 if gd-code(j) = tmp-grade(i)
+015140                     add 1 to gd-count(j)
+015150                 end-if
+015160             end-perform
+015170         end-if
+015180     end-perform
+015190     open output grade-dist-rpt
+015200     write grade-dist-line from gd-heading
+015210     perform varying j from 1 by 1 until j > 14
+015220         move gd-code(j) to gd-d-code
+015230         move gd-count(j) to gd-d-count
+015240         write grade-dist-line from gd-detail-line
+015250         add gd-count(j) to ws-grade-total
+015260     end-perform
+015270     move ws-grade-total to gd-t-count
+015280     write grade-dist-line from gd-total-line
+015290     close grade-dist-rpt
+015300     .
+
+015310 PRINT-DUPLICATE-RECONCILIATION-RPT.
+015320******************************************************************
+015330*    SCANS TEMPROSTER FOR STUDENTS WHO SHARE A DOB. A SHARED     *
+015340*    DOB WITH MATCHING NAMES WAS ALREADY CAUGHT AT ADD TIME BY   *
+015350*    EXISTING-STUDENT; THIS REPORT IS FOR THE HARDER CASE - A    *
+015360*    SHARED DOB WITH DIFFERENT NAMES - WHICH CAN ONLY BE A       *
+015370*    MISTYPED RE-ENROLLMENT OR A TRUE COINCIDENCE, SO IT IS      *
+015380*    LEFT FOR THE REGISTRAR TO DECIDE RATHER THAN AUTO-REJECTED. *
+015390******************************************************************
+015400     open output duplicate-rpt
+015401     if ws-duperpt-status = '00'
+015410         write duplicate-rpt-line from dupe-heading
+015420         write duplicate-rpt-line from dupe-column-heading
+015430         perform varying i from 1 by 1 until i > ws-student-count
+015440             if tmp-dob(i) not = zero
+015445                 add 1 to i giving k
+015450                 perform varying j from k by 1
+015460                         until j > ws-student-count
+015470                     if tmp-dob(j) = tmp-dob(i)
+015480                         and tmp-last-name(j) not =
+015481                             tmp-last-name(i)
+015490                         move tmp-id(i)        to dupe-d-id-1
+015500                         move tmp-last-name(i) to dupe-d-last-1
+015510                         move tmp-id(j)        to dupe-d-id-2
+015520                         move tmp-last-name(j) to dupe-d-last-2
+015530                         move tmp-dob(i)       to dupe-d-dob
+015540                         write duplicate-rpt-line
+015541                             from dupe-detail-line
+015550                     end-if
+015560                 end-perform
+015570             end-if
+015580         end-perform
+015590         close duplicate-rpt
+015591     else
+015592         display 'COULD NOT OPEN DUPERPT - STATUS '
+015593             ws-duperpt-status
+015594         move 1 to return-code
+015595     end-if
+015600     .
+
+015610 PRINT-STATE-DOE-EXTRACT.
+015620******************************************************************
+015630*    WRITES ONE DOEEXTR LINE PER STUDENT CURRENTLY ON TEMPROSTER *
+015640*    FOR SUBMISSION TO THE STATE DEPARTMENT OF EDUCATION. RUN ON *
+015650*    WHATEVER SCHEDULE THE STATE REQUIRES - NOT PART OF THE      *
+015660*    NIGHTLY MAINLINE.                                           *
+015670******************************************************************
+015680     open output state-doe-rpt
+015681     if ws-doeextr-status = '00'
+015690         perform varying i from 1 by 1 until i > ws-student-count
+015700             if tmp-last-name(i) not = space
+015710                 move tmp-id(i)          to doe-d-student-id
+015720                 move tmp-last-name(i)   to doe-d-last-name
+015730                 move tmp-first-name(i)  to doe-d-first-name
+015740                 move tmp-dob(i)         to doe-d-dob
+015750                 move tmp-grade(i)       to doe-d-grade
+015760                 move tmp-school-code(i) to doe-d-school-code
+015770                 write state-doe-line from doe-detail-line
+015780             end-if
+015790         end-perform
+015800         close state-doe-rpt
+015801     else
+015802         display 'COULD NOT OPEN DOEEXTR - STATUS '
+015803             ws-doeextr-status
+015804         move 1 to return-code
+015805     end-if
+015810     .
+
+015820 PRINT-MEAL-ELIGIBILITY-EXPORT.
+015830******************************************************************
+015840*    WRITES ONE MEALRPT LINE PER STUDENT WHO HAS A MEAL-STATUS   *
+015850*    DETERMINATION ON FILE, FOR THE FEDERAL SCHOOL MEAL PROGRAM. *
+015860*    A BLANK TMP-MEAL-STATUS MEANS NO DETERMINATION HAS BEEN     *
+015870*    ENTERED FOR THAT STUDENT YET AND IS LEFT OFF THE EXPORT.    *
+015880*    RUN ON WHATEVER SCHEDULE THE PROGRAM REQUIRES - NOT PART    *
+015890*    OF THE NIGHTLY MAINLINE.                                    *
+015900******************************************************************
+015910     open output meal-eligibility-rpt
+015911     if ws-mealrpt-status = '00'
+015920         perform varying i from 1 by 1 until i > ws-student-count
+015930             if tmp-last-name(i) not = space
+015940                 and tmp-meal-status(i) not = space
+015950                 move tmp-id(i)          to meal-d-student-id
+015960                 move tmp-last-name(i)   to meal-d-last-name
+015970                 move tmp-first-name(i)  to meal-d-first-name
+015980                 move tmp-grade(i)       to meal-d-grade
+015990                 move tmp-school-code(i) to meal-d-school-code
+016000                 move tmp-meal-status(i) to meal-d-status
+016010                 write meal-eligibility-line from meal-detail-line
+016020             end-if
+016030         end-perform
+016040         close meal-eligibility-rpt
+016041     else
+016042         display 'COULD NOT OPEN MEALRPT - STATUS '
+016043             ws-mealrpt-status
+016044         move 1 to return-code
+016045     end-if
+016050     .
+
+016060 PRINT-BUS-ROUTE-EXPORT.
+016070******************************************************************
+016080*    WRITES ONE BUSRTE LINE PER STUDENT WHO HAS A BUS ROUTE ON  *
+016090*    FILE, FOR THE TRANSPORTATION DEPARTMENT. A BLANK            *
+016100*    TMP-BUS-ROUTE MEANS THE STUDENT WALKS OR IS DRIVEN AND IS   *
+016110*    LEFT OFF THE EXPORT. RUN ON WHATEVER SCHEDULE THE           *
+016120*    TRANSPORTATION DEPARTMENT REQUIRES - NOT PART OF THE        *
+016130*    NIGHTLY MAINLINE.                                           *
+016140******************************************************************
+016150     open output bus-route-rpt
+016151     if ws-busrte-status = '00'
+016160         perform varying i from 1 by 1 until i > ws-student-count
+016170             if tmp-last-name(i) not = space
+016180                 and tmp-bus-route(i) not = space
+016190                 move tmp-id(i)        to bus-d-student-id
+016200                 move tmp-last-name(i) to bus-d-last-name
+016210                 move tmp-first-name(i) to bus-d-first-name
+016220                 move tmp-grade(i)     to bus-d-grade
+016230                 move tmp-address(i)   to bus-d-address
+016240                 move tmp-city(i)      to bus-d-city
+016250                 move tmp-state(i)     to bus-d-state
+016260                 move tmp-zip(i)       to bus-d-zip
+016270                 move tmp-bus-route(i) to bus-d-route
+016280                 write bus-route-line from bus-route-detail-line
+016290             end-if
+016300         end-perform
+016310         close bus-route-rpt
+016311     else
+016312         display 'COULD NOT OPEN BUSRTE - STATUS '
+016313             ws-busrte-status
+016314         move 1 to return-code
+016315     end-if
+016320     .
+
+016330 ARCHIVE-ROSTER.
+016340******************************************************************
+016350*    SNAPSHOTS EVERY STUDENT CURRENTLY ON TEMPROSTER TO THE      *
+016360*    ARCHIVE FILE, STAMPED WITH THE YEAR THIS PARAGRAPH RUNS IN, *
+016370*    SO THE BUILDING HAS A RECORD OF WHO WAS ENROLLED AT EACH    *
+016380*    SCHOOL YEAR'S CLOSE. RUN ONCE A YEAR, BEFORE PROMOTE-ROSTER *
+016390*    AGES THE ROSTER FORWARD - NOT PART OF THE NIGHTLY MAINLINE. *
+016400******************************************************************
+016410     accept ws-today-date from date yyyymmdd
+016420     move ws-today-year to ws-archive-year
+016430     open output archive-file
+016431     if ws-archive-status = '00'
+016440         perform varying i from 1 by 1 until i > ws-student-count
+016450             if tmp-last-name(i) not = space
+016460                 move ws-archive-year    to arc-year
+016470                 move tmp-id(i)          to arc-id
+016480                 move tmp-last-name(i)   to arc-last-name
+016490                 move tmp-first-name(i)  to arc-first-name
+016500                 move tmp-middle-name(i) to arc-middle-name
+016510                 move tmp-grade(i)       to arc-grade
+016520                 move tmp-school-code(i) to arc-school-code
+016530                 move tmp-dob(i)         to arc-dob
+016540                 move tmp-section(i)     to arc-section
+016550                 move tmp-meal-status(i) to arc-meal-status
+016560                 move tmp-address(i)     to arc-address
+016570                 move tmp-city(i)        to arc-city
+016580                 move tmp-state(i)       to arc-state
+016590                 move tmp-zip(i)         to arc-zip
+016600                 move tmp-bus-route(i)   to arc-bus-route
+016600                 move tmp-promo-hold(i)  to arc-promo-hold
+016600                 move tmp-iep-status(i)  to arc-iep-status
+016605                 move tmp-enroll-date(i)   to arc-enroll-date
+016606                 move tmp-withdraw-date(i) to arc-withdraw-date
+016610                 write archive-file-record
+016620             end-if
+016630         end-perform
+016631         close archive-file
+016632     else
+016633         display 'COULD NOT OPEN ARCHIVE - STATUS '
+016634             ws-archive-status
+016635         move 1 to return-code
+016636     end-if
+016650     .
+
+016660 FIND-OR-ADD-ROLLUP-BUILDING.
+016670******************************************************************
+016680*    GIVEN A SCHOOL CODE IN TMP-SCHOOL-CODE(I), FINDS ITS ROW IN *
+016690*    WS-ROLLUP-TABLE AND ADDS 1 TO ITS COUNT, OR - THE FIRST     *
+016700*    TIME A CODE IS SEEN - APPENDS A NEW ROW FOR IT. CALLED ONCE *
+016710*    PER ENROLLED STUDENT WHILE TEMPROSTER IS WALKED.            *
+016720******************************************************************
+016730     move 'N' to ws-rollup-found
+016740     perform varying j from 1 by 1 until j > ws-rollup-buildings
+016750         if ws-rollup-code(j) = tmp-school-code(i)
+016760             add 1 to ws-rollup-count(j)
+016770             move 'Y' to ws-rollup-found
+016780         end-if
+016790     end-perform
+016800     if ws-rollup-found = 'N'
+016810         and ws-rollup-buildings < ws-rollup-max-buildings
+016820         add 1 to ws-rollup-buildings
+016830         move tmp-school-code(i)
+016835             to ws-rollup-code(ws-rollup-buildings)
+016840         move 1 to ws-rollup-count(ws-rollup-buildings)
+016850     end-if
+016860     .
+
+016870 PRINT-DISTRICT-ROLLUP-RPT.
+016880******************************************************************
+016890*    WALKS TEMPROSTER ONCE, TALLYING HEADCOUNT BY TMP-SCHOOL-CODE*
+016900*    VIA FIND-OR-ADD-ROLLUP-BUILDING, THEN PRINTS ONE LINE PER   *
+016910*    BUILDING WITH A DISTRICT GRAND TOTAL - THE SUPERINTENDENT'S *
+016920*    OFFICE VIEW ACROSS EVERY BUILDING RATHER THAN ONE AT A TIME.*
+016930******************************************************************
+016940     move zero to ws-rollup-buildings
+016950     move zero to ws-district-total
+016960     perform varying i from 1 by 1 until i > ws-student-count
+016970         if tmp-last-name(i) not = space
+016980             perform find-or-add-rollup-building
+016990         end-if
+017000     end-perform
+017010     open output district-rollup-rpt
+017011     if ws-distroll-status = '00'
+017020         write district-rollup-line from dr-heading
+017030         write district-rollup-line from dr-column-heading
+017040         perform varying j from 1 by 1
+017041                 until j > ws-rollup-buildings
+017050             move ws-rollup-code(j)  to dr-d-school-code
+017060             move ws-rollup-count(j) to dr-d-count
+017070             write district-rollup-line from dr-detail-line
+017080             add ws-rollup-count(j) to ws-district-total
+017090         end-perform
+017100         move ws-district-total to dr-t-count
+017110         write district-rollup-line from dr-total-line
+017120         close district-rollup-rpt
+017121     else
+017122         display 'COULD NOT OPEN DISTROLL - STATUS '
+017123             ws-distroll-status
+017124         move 1 to return-code
+017125     end-if
+017130     .
+
+017140 PRINT-FULL-ROSTER-DUMP.
+017150******************************************************************
+017160*    WRITES EVERY FIELD OF EVERY STUDENT CURRENTLY ON TEMPROSTER *
+017170*    TO FULLDUMP, ONE FIXED-FORMAT LINE PER STUDENT. FOR AD HOC  *
+017180*    REQUESTS THAT NEED THE WHOLE FILE RATHER THAN ONE OF THE    *
+017190*    TARGETED EXPORTS ABOVE - RUN ON DEMAND, NOT PART OF THE     *
+017200*    NIGHTLY MAINLINE.                                           *
+017210******************************************************************
+017220     open output full-roster-dump
+017221     if ws-fulldump-status = '00'
+017230         perform varying i from 1 by 1 until i > ws-student-count
+017240             if tmp-last-name(i) not = space
+017250                 move tmp-id(i)          to fdmp-student-id
+017260                 move tmp-last-name(i)   to fdmp-last-name
+017270                 move tmp-first-name(i)  to fdmp-first-name
+017280                 move tmp-middle-name(i) to fdmp-middle-name
+017290                 move tmp-grade(i)       to fdmp-grade
+017300                 move tmp-school-code(i) to fdmp-school-code
+017310                 move tmp-dob(i)         to fdmp-dob
+017320                 move tmp-section(i)     to fdmp-section
+017330                 move tmp-meal-status(i) to fdmp-meal-status
+017340                 move tmp-address(i)     to fdmp-address
+017350                 move tmp-city(i)        to fdmp-city
+017360                 move tmp-state(i)       to fdmp-state
+017370                 move tmp-zip(i)         to fdmp-zip
+017380                 move tmp-bus-route(i)   to fdmp-bus-route
+017390                 move tmp-promo-hold(i)  to fdmp-promo-hold
+017395                 move tmp-iep-status(i)  to fdmp-iep-status
+017396                 move tmp-enroll-date(i)   to fdmp-enroll-date
+017397                 move tmp-withdraw-date(i) to fdmp-withdraw-date
+017400                 write full-roster-dump-line
+017401                     from full-dump-detail-line
+017410             end-if
+017420         end-perform
+017421         close full-roster-dump
+017422     else
+017423         display 'COULD NOT OPEN FULLDUMP - STATUS '
+017424             ws-fulldump-status
+017425         move 1 to return-code
+017426     end-if
+017440     .
+
+017450 PRINT-IEP-COMPLIANCE-RPT.
+017460******************************************************************
+017470*    WRITES ONE IEPRPT LINE PER STUDENT WHOSE IEP STATUS IS 'Y', *
+017480*    FOR THE SPECIAL EDUCATION DEPARTMENT'S COMPLIANCE REVIEW.   *
+017490*    A BLANK OR 'N' TMP-IEP-STATUS MEANS NO ACTIVE IEP AND IS    *
+017500*    LEFT OFF THE REPORT. RUN ON WHATEVER SCHEDULE THE SPECIAL   *
+017510*    EDUCATION DEPARTMENT REQUIRES - NOT PART OF THE NIGHTLY     *
+017520*    MAINLINE.                                                  *
+017530******************************************************************
+017540     open output iep-compliance-rpt
+017541     if ws-ieprpt-status = '00'
+017550         perform varying i from 1 by 1 until i > ws-student-count
+017560             if tmp-last-name(i) not = space
+017570                 and tmp-iep-status(i) = 'Y'
+017580                 move tmp-id(i)          to iep-d-student-id
+017590                 move tmp-last-name(i)   to iep-d-last-name
+017600                 move tmp-first-name(i)  to iep-d-first-name
+017610                 move tmp-grade(i)       to iep-d-grade
+017620                 move tmp-school-code(i) to iep-d-school-code
+017630                 move tmp-iep-status(i)  to iep-d-status
+017640                 write iep-compliance-line from iep-detail-line
+017650             end-if
+017660         end-perform
+017661         close iep-compliance-rpt
+017662     else
+017663         display 'COULD NOT OPEN IEPRPT - STATUS '
+017664             ws-ieprpt-status
+017665         move 1 to return-code
+017666     end-if
+017680     .
+
+017690 PRINT-ALPHABETICAL-ROSTER.
+017700******************************************************************
+017710*    BUILDS ALPHA-ROSTER FROM THE ENROLLED STUDENTS CURRENTLY ON *
+017720*    TEMPROSTER, SORTS IT BY LAST NAME THEN FIRST NAME, AND      *
+017730*    WRITES ONE LINE PER STUDENT TO ALPHA-ROSTER-RPT. TMP-ROSTER *
+017740*    ITSELF IS NEVER RESEQUENCED - THIS IS A SEPARATE REPORT-ONLY*
+017750*    SORT MODE ALONGSIDE THE GRADE+NAME ORDER THE ROSTER IS KEPT*
+017760*    IN. RUN ON WHATEVER SCHEDULE A BUILDING-WIDE ALPHABETICAL   *
+017770*    LISTING IS NEEDED - NOT PART OF THE NIGHTLY MAINLINE.       *
+017780******************************************************************
+017790     move zero to ws-alpha-count
+017800     perform varying i from 1 by 1 until i > ws-student-count
+017810         if tmp-last-name(i) not = space
+017820             add 1 to ws-alpha-count
+017830             move tmp-id(i)          to alpha-id(ws-alpha-count)
+017840             move tmp-last-name(i)   to
+017850                 alpha-last-name(ws-alpha-count)
+017860             move tmp-first-name(i)  to
+017870                 alpha-first-name(ws-alpha-count)
+017880             move tmp-middle-name(i) to
+017890                 alpha-middle-name(ws-alpha-count)
+017900             move tmp-grade(i)       to
+017905                 alpha-grade(ws-alpha-count)
+017910             move tmp-school-code(i) to
+017920                 alpha-school-code(ws-alpha-count)
+017930         end-if
+017940     end-perform
+017950     sort alpha-roster ascending key alpha-last-name
+017960         alpha-first-name
+017970     open output alpha-roster-rpt
+017971     if ws-alpharpt-status = '00'
+017980         perform varying i from 1 by 1 until i > ws-alpha-count
+017990             move alpha-id(i)          to alpha-d-student-id
+018000             move alpha-last-name(i)   to alpha-d-last-name
+018010             move alpha-first-name(i)  to alpha-d-first-name
+018020             move alpha-middle-name(i) to alpha-d-middle-name
+018030             move alpha-grade(i)       to alpha-d-grade
+018040             move alpha-school-code(i) to alpha-d-school-code
+018050             write alpha-roster-line from alpha-detail-line
+018060         end-perform
+018061         close alpha-roster-rpt
+018062     else
+018063         display 'COULD NOT OPEN ALPHARPT - STATUS '
+018064             ws-alpharpt-status
+018065         move 1 to return-code
+018066     end-if
+018080     .
+
+018090 PRINT-ROSTER-CSV-EXPORT.
+018100******************************************************************
+018110*    WRITES ONE COMMA-DELIMITED LINE PER STUDENT CURRENTLY ON    *
+018120*    TEMPROSTER TO ROSTER-CSV-FILE, WITH A HEADER LINE FIRST, SO *
+018130*    THE OFFICE CAN OPEN THE EXTRACT DIRECTLY IN A SPREADSHEET   *
+018140*    FOR AD HOC FILTERING AND PIVOTING. UNWIRED FROM MAINLINE    *
+018150*    LIKE THE OTHER AD HOC EXPORTS - RUN ON DEMAND.              *
+018160******************************************************************
+018170     open output roster-csv-file
+018171     if ws-rostrcsv-status = '00'
+018180         string 'ID,LAST NAME,FIRST NAME,MIDDLE NAME,GRADE,'
+018190             delimited by size
+018200             'SCHOOL CODE,DOB,SECTION,MEAL STATUS,IEP STATUS,'
+018210             delimited by size
+018220             'ENROLL DATE,WITHDRAW DATE'
+018230             delimited by size
+018240             into roster-csv-line
+018250         end-string
+018260         write roster-csv-line
+018270         perform varying i from 1 by 1 until i > ws-student-count
+018280             if tmp-last-name(i) not = space
+018290                 string tmp-id(i)            delimited by size
+018300                     ',' delimited by size
+018310                     tmp-last-name(i)         delimited by size
+018320                     ',' delimited by size
+018330                     tmp-first-name(i)        delimited by size
+018340                     ',' delimited by size
+018350                     tmp-middle-name(i)       delimited by size
+018360                     ',' delimited by size
+018370                     tmp-grade(i)             delimited by size
+018380                     ',' delimited by size
+018390                     tmp-school-code(i)       delimited by size
+018400                     ',' delimited by size
+018410                     tmp-dob(i)               delimited by size
+018420                     ',' delimited by size
+018430                     tmp-section(i)           delimited by size
+018440                     ',' delimited by size
+018450                     tmp-meal-status(i)       delimited by size
+018460                     ',' delimited by size
+018470                     tmp-iep-status(i)        delimited by size
+018480                     ',' delimited by size
+018490                     tmp-enroll-date(i)       delimited by size
+018500                     ',' delimited by size
+018510                     tmp-withdraw-date(i)     delimited by size
+018520                     into roster-csv-line
+018530                 end-string
+018540                 write roster-csv-line
+018550             end-if
+018560         end-perform
+018561         close roster-csv-file
+018562     else
+018563         display 'COULD NOT OPEN ROSTRCSV - STATUS '
+018564             ws-rostrcsv-status
+018565         move 1 to return-code
+018566     end-if
+018580     .
+
+018590 PRINT-ORPHAN-GRADE-RPT.
+018600******************************************************************
+018610*    FLAGS ANY TMP-GRADE VALUE ON TEMPROSTER THAT DOES NOT       *
+018620*    MAP TO ONE OF THE 14 RECOGNIZED GD-CODE VALUES, SO A        *
+018630*    GRADE WITH ZERO STUDENTS (LEGITIMATE) IS NOT CONFUSED       *
+018640*    WITH A GRADE THAT IS NOT EVEN A REAL CODE. REUSES           *
+018650*    FIND-GRADE-TABLE-ROW, THE SAME LOOKUP GET-GRADE USES.       *
+018660*    RUN ON WHATEVER SCHEDULE DATA QUALITY REVIEW REQUIRES -     *
+018670*    THE NIGHTLY MAINLINE.                                       *
+018680******************************************************************
+018690     open output orphan-grade-rpt
+018691     if ws-orphgrpt-status = '00'
+018700         perform varying i from 1 by 1 until i > ws-student-count
+018710             if tmp-last-name(i) not = space
+018720                 move tmp-grade(i) to ws-lookup-grade
+018730                 perform find-grade-table-row
+018740                 if ws-lookup-row = zero
+018750                     move tmp-id(i)
+018751                         to orphgr-d-student-id
+018760                     move tmp-last-name(i)
+018761                         to orphgr-d-last-name
+018770                     move tmp-first-name(i)
+018771                         to orphgr-d-first-name
+018780                     move tmp-grade(i)       to orphgr-d-grade
+018790                     move tmp-school-code(i)
+018791                         to orphgr-d-school-code
+018800                     write orphan-grade-line
+018805                         from orphan-grade-detail-line
+018810                 end-if
+018820             end-if
+018830         end-perform
+018831         close orphan-grade-rpt
+018832     else
+018833         display 'COULD NOT OPEN ORPHGRPT - STATUS '
+018834             ws-orphgrpt-status
+018835         move 1 to return-code
+018836     end-if
+018850     .
+
+018860 PRINT-DAILY-BALANCING-RPT.
+018870******************************************************************
+018880*    SUMMARIZES WHAT TONIGHT'S RUN DID - THE ROSTER COUNT        *
+018890*    BEFORE TODAY'S TRANSACTIONS (WS-BEGINNING-COUNT,            *
+018900*    MAINLINE), THE ADDS AND REJECTS TALLIED BY                  *
+018910*    RECONCILE-TRANSACTION-COUNTS, THE DROPS TALLIED BY          *
+018920*    WITHDRAW-STUDENT, AND THE ROSTER COUNT NOW - SO NO ONE      *
+018930*    HAS TO DIFF YESTERDAY'S AND TODAY'S ROSTER BY HAND.         *
+018940*    RUN AUTOMATICALLY AT THE END OF EVERY NIGHTLY BATCH,        *
+018950*    RIGHT AFTER THE ENROLLMENT TRANSACTIONS ARE APPLIED.        *
+018960******************************************************************
+018970     open output daily-balance-rpt
+018971     if ws-balrpt-status = '00'
+018980         string 'BEGINNING COUNT: ' delimited by size
+018990             ws-beginning-count     delimited by size
+019000             into daily-balance-line
+019010         end-string
+019020         write daily-balance-line
+019030         string 'ADDS:             ' delimited by size
+019040             ws-ctl-adds            delimited by size
+019050             into daily-balance-line
+019060         end-string
+019070         write daily-balance-line
+019080         string 'DROPS:            ' delimited by size
+019090             ws-ctl-drops           delimited by size
+019100             into daily-balance-line
+019110         end-string
+019120         write daily-balance-line
+019130         string 'REJECTS:          ' delimited by size
+019140             ws-ctl-rejects         delimited by size
+019150             into daily-balance-line
+019160         end-string
+019170         write daily-balance-line
+019180         string 'ENDING COUNT:     ' delimited by size
+019190             ws-student-count       delimited by size
+019200             into daily-balance-line
+019210         end-string
+019220         write daily-balance-line
+019230         close daily-balance-rpt
+019231     else
+019232         display 'COULD NOT OPEN BALRPT - STATUS '
+019233             ws-balrpt-status
+019234         move 1 to return-code
+019235     end-if
+019240     .
+
+019250 LOAD-TEACHER-TABLE.
+019260******************************************************************
+019270*    READS TEACHER-FILE INTO WS-TEACHER-TABLE ONE TIME SO        *
+019280*    PRINT-CLASS-ROSTER-BY-TEACHER CAN JOIN EVERY TEACHER        *
+019290*    AGAINST TEMPROSTER WITHOUT REOPENING THE FILE PER TEACHER.  *
+019300******************************************************************
+019310     move zero to ws-teacher-count
+019320     open input teacher-file
+019330     if ws-teachfil-status = '00'
+019340         read teacher-file
+019350         perform until ws-teachfil-status not = '00'
+019360             if ws-teacher-count < ws-teacher-max
+019370                 add 1 to ws-teacher-count
+019380                 move ta-teacher-id
+019381                     to wt-teacher-id(ws-teacher-count)
+019390                 move ta-last-name
+019391                     to wt-last-name(ws-teacher-count)
+019400                 move ta-first-name
+019401                     to wt-first-name(ws-teacher-count)
+019410                 move ta-school-code
+019420                     to wt-school-code(ws-teacher-count)
+019430                 move ta-grade
+019431                     to wt-grade(ws-teacher-count)
+019440                 move ta-section
+019441                     to wt-section(ws-teacher-count)
+019450             end-if
+019460             read teacher-file
+019470         end-perform
+019480         close teacher-file
+019490     end-if
+019500     .
+
+019510 PRINT-CLASS-ROSTER-BY-TEACHER.
+019520******************************************************************
+019530*    JOINS WS-TEACHER-TABLE AGAINST TEMPROSTER ON SCHOOL CODE,   *
+019540*    GRADE AND SECTION SO THE CLASS LIST CAN BE PRINTED UNDER    *
+019550*    THE RESPONSIBLE TEACHER'S NAME INSTEAD OF A BARE GRADE      *
+019560*    NUMBER - WHAT REPORT CARDS AND PARENT-CONFERENCE            *
+019570*    SCHEDULES ACTUALLY NEED TO GO OUT BY. UNWIRED FROM MAINLINE *
+019580*    LIKE THE OTHER AD HOC REPORTS - RUN ON DEMAND.              *
+019590******************************************************************
+019600     perform load-teacher-table
+019610     open output teacher-roster-rpt
+019611     if ws-tchrrpt-status = '00'
+019620         perform varying j from 1 by 1 until j > ws-teacher-count
+019630             move wt-last-name(j)  to tr-h-last-name
+019640             move wt-first-name(j) to tr-h-first-name
+019650             move wt-grade(j)      to tr-h-grade
+019660             move wt-section(j)    to tr-h-section
+019670             write teacher-roster-line
+019671                 from teacher-roster-heading-line
+019680             perform varying i from 1 by 1
+019681                     until i > ws-student-count
+019690                 if tmp-last-name(i) not = space
+019700                     and tmp-school-code(i) = wt-school-code(j)
+019710                     and tmp-grade(i)       = wt-grade(j)
+019720                     and tmp-section(i)     = wt-section(j)
+019730                     move tmp-last-name(i)   to tr-d-last-name
+019740                     move tmp-first-name(i)  to tr-d-first-name
+019750                     move tmp-middle-name(i) to tr-d-middle-name
+019760                     write teacher-roster-line
+019770                         from teacher-roster-detail-line
+019780                 end-if
+019790             end-perform
+019800         end-perform
+019801         close teacher-roster-rpt
+019802     else
+019803         display 'COULD NOT OPEN TCHRRPT - STATUS '
+019804             ws-tchrrpt-status
+019805         move 1 to return-code
+019806     end-if
+019820     .
+
+019830 PRINT-CAPACITY-ALERT-RPT.
+019840******************************************************************
+019850*    REDOES THE SAME PER-GRADE HEADCOUNT TALLY AS                *
+019860*    PRINT-GRADE-DISTRIBUTION, THEN CHECKS EACH GRADE'S          *
+019870*    HEADCOUNT AGAINST THE STATE-MANDATED CLASS-SIZE LIMIT IN    *
+019880*    GC-LIMIT AND FLAGS ANY GRADE THAT IS OVER, SO THE           *
+019890*    COMPARISON NO LONGER HAS TO BE DONE BY HAND AGAINST A       *
+019900*    SPREADSHEET.                                                *
+019910******************************************************************
+019920     move zero to gd-count(1) gd-count(2) gd-count(3) gd-count(4)
+019930         gd-count(5) gd-count(6) gd-count(7) gd-count(8)
+019940         gd-count(9) gd-count(10) gd-count(11) gd-count(12)
+019950         gd-count(13) gd-count(14)
+019960     perform varying i from 1 by 1 until i > ws-student-count
+019970         if tmp-last-name(i) not = space
+019980             perform varying j from 1 by 1 until j > 14
+019990                 if gd-code(j) = tmp-grade(i)
+020000                     add 1 to gd-count(j)
+020010                 end-if
+020020             end-perform
+020030         end-if
+020040     end-perform
+020050     move zero to ws-cap-alert-count
+020060     open output capacity-alert-rpt
+020061     if ws-caprpt-status = '00'
+020070         write capacity-alert-line from ca-heading
+020080         write capacity-alert-line from ca-column-heading
+020090         perform varying j from 1 by 1 until j > 14
+020100             if gd-count(j) > gc-limit(j)
+020110                 move gd-code(j)  to ca-d-code
+020120                 move gd-count(j) to ca-d-count
+020130                 move gc-limit(j) to ca-d-limit
+020140                 move 'OVER THRESHOLD' to ca-d-status
+020150                 write capacity-alert-line from ca-detail-line
+020160                 add 1 to ws-cap-alert-count
+020170             end-if
+020180         end-perform
+020190         if ws-cap-alert-count = zero
+020200             write capacity-alert-line from ca-none-line
+020210         end-if
+020211         close capacity-alert-rpt
+020212     else
+020213         display 'COULD NOT OPEN CAPRPT - STATUS '
+020214             ws-caprpt-status
+020215         move 1 to return-code
+020216     end-if
+020230     .
