@@ -0,0 +1,400 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GSONLINE.
+000300 AUTHOR.        R VAN MAASDIJK.
+000400 INSTALLATION.  DISTRICT ADMINISTRATIVE SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    CICS TRANSACTION GSAD - LETS THE REGISTRAR'S OFFICE ADD OR  *
+000900*    LOOK UP A STUDENT AT A TERMINAL DURING THE DAY, WITHOUT     *
+001000*    WAITING FOR THE GSNIGHT BATCH RUN. WORKS DIRECTLY AGAINST   *
+001100*    THE ROSTERVS KSDS BY RF-ID (SEE ROSTERREC.CPY) SO THE       *
+001200*    BATCH JOB'S IN-MEMORY TABLE (TEMPROSTER) IS NEVER LOADED    *
+001300*    JUST TO SERVICE ONE TERMINAL REQUEST. GSNIGHT STILL OWNS    *
+001400*    THE NIGHTLY REWRITE OF THE WHOLE FILE AND THE AUDIT/        *
+001500*    ATTENDANCE SUBSYSTEMS - THIS TRANSACTION ONLY ADDS OR       *
+001600*    DISPLAYS ONE STUDENT AT A TIME.                             *
+001700******************************************************************
+001800*    MOD-LOG
+001900*    DATE       INIT  DESCRIPTION
+002000*    2026-08-09  RVM  ORIGINAL VERSION.
+002050*    2026-08-09  RVM  ADDED EXEC CICS ENQ/DEQ AROUND THE
+002060*                     VALIDATE-THEN-WRITE IN ADD-STUDENT-ONLINE SO
+002070*                     TWO TERMINALS CANNOT INTERLEAVE ON THE SAME
+002080*                     ROSTERVS RECORD. GSNIGHT RUNS OFFLINE AND
+002081*                     DOES NOT PARTICIPATE IN THIS ENQ - THE TWO
+002082*                     MUST STILL BE SCHEDULED SO THEY NEVER RUN
+002083*                     AGAINST ROSTERVS AT THE SAME TIME.
+002090*    2026-08-09  RVM  ADD-STUDENT-ONLINE NOW REJECTS A BLANK NAME
+002091*                     AND A DOB OUTSIDE THE GRADE'S EXPECTED AGE
+002092*                     RANGE, THE SAME CHECKS GRADE-SCHOOL.COB
+002093*                     MAKES OVERNIGHT. A SUCCESSFUL ADD IS ALSO
+002094*                     QUEUED TO TD QUEUE AUDT FOR THE AUDIT TRAIL.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500******************************************************************
+002600*    ONE FIXED-FORMAT LINE KEYED BY THE OPERATOR. BYTE 1 IS THE  *
+002700*    SUB-FUNCTION - 'A' TO ADD A STUDENT, 'I' TO INQUIRE BY ID.  *
+002800*    AN INQUIRY ONLY NEEDS WS-IN-ID FILLED IN.                   *
+002900******************************************************************
+003000 01  WS-ONLINE-INPUT.
+003100     05  WS-IN-FUNCTION          PIC X(01).
+003200     05  WS-IN-ID                PIC 9(07).
+003300     05  WS-IN-LAST-NAME         PIC X(30).
+003400     05  WS-IN-FIRST-NAME        PIC X(20).
+003500     05  WS-IN-MIDDLE-NAME       PIC X(20).
+003600     05  WS-IN-GRADE             PIC X(02).
+003700     05  WS-IN-SCHOOL-CODE       PIC X(04).
+003800     05  WS-IN-SECTION           PIC X(01).
+003850     05  WS-IN-DOB               PIC 9(08).
+003900 01  WS-INPUT-LENGTH             PIC S9(04) COMP VALUE +93.
+004000 01  WS-RESP                     PIC S9(08) COMP.
+004100 01  WS-ONLINE-RESPONSE          PIC X(79).
+004200 01  WS-RESPONSE-LENGTH          PIC S9(04) COMP.
+004250******************************************************************
+004260*    SAME LAYOUT AS THE ROSTER-FILE FD IN GRADE-SCHOOL.COB - NOT *
+004270*    COPY ROSTERREC, BECAUSE THAT COPYBOOK'S ST- NAMES ARE FOR   *
+004280*    THE IN-MEMORY REPORTING TABLE, NOT THE VSAM RECORD ITSELF.  *
+004290*    KEPT FIELD-FOR-FIELD WITH GRADE-SCHOOL.COB'S FD SO A RECORD *
+004291*    WRITTEN HERE READS BACK CORRECTLY ON THE NEXT GSNIGHT RUN.  *
+004292******************************************************************
+004300 01  ROSTER-FILE-RECORD.
+004310     05  RF-ID                       PIC 9(07).
+004320     05  RF-LAST-NAME                PIC X(30).
+004330     05  RF-FIRST-NAME               PIC X(20).
+004340     05  RF-MIDDLE-NAME              PIC X(20).
+004350     05  RF-GRADE                    PIC X(02).
+004360     05  RF-SCHOOL-CODE              PIC X(04).
+004370     05  RF-DOB                      PIC 9(08).
+004380     05  RF-SECTION                  PIC X(01).
+004381     05  RF-MEAL-STATUS              PIC X(01).
+004382     05  RF-ADDRESS                  PIC X(30).
+004383     05  RF-CITY                     PIC X(20).
+004384     05  RF-STATE                    PIC X(02).
+004385     05  RF-ZIP                      PIC X(05).
+004386     05  RF-BUS-ROUTE                PIC X(04).
+004387     05  RF-PROMO-HOLD               PIC X(01).
+004388     05  RF-IEP-STATUS               PIC X(01).
+004389     05  RF-ENROLL-DATE              PIC 9(08).
+004390     05  RF-WITHDRAW-DATE            PIC 9(08).
+004500 01  WS-GRADE-VALID              PIC X.
+004600 01  j                           PIC 9(05).
+004700******************************************************************
+004800*    SAME GRADE-CODE TABLE GRADE-SCHOOL USES - KEPT HERE AS ITS  *
+004900*    OWN COPY BECAUSE A CICS TRANSACTION PROGRAM IS NOT LINKED   *
+005000*    TO THE BATCH PROGRAM'S WORKING-STORAGE.                     *
+005100******************************************************************
+005200 01  WS-GRADE-CODE-LIST          PIC X(28)
+005300          VALUE 'KG010203040506070809101112UG'.
+005400 01  WS-GRADE-CODE-TABLE REDEFINES WS-GRADE-CODE-LIST.
+005500     05  GD-CODE                 OCCURS 14 TIMES PIC X(02).
+005501******************************************************************
+005502*    SAME EXPECTED AGE RANGE PER GRADE CODE GRADE-SCHOOL USES,   *
+005503*    KEPT HERE AS ITS OWN COPY FOR THE SAME REASON AS THE GRADE- *
+005504*    CODE TABLE ABOVE. CATCHES A DOB THAT DOES NOT BELONG WITH   *
+005505*    THE GRADE BEING ADDED AT THE TERMINAL, NOT JUST OVERNIGHT.  *
+005506******************************************************************
+005507 01  WS-GRADE-MIN-AGE-LIST       PIC X(28)
+005508          VALUE '0405060708091011121314151600'.
+005509 01  WS-GRADE-MIN-AGE-TABLE REDEFINES WS-GRADE-MIN-AGE-LIST.
+005510     05  GA-MIN-AGE              OCCURS 14 TIMES PIC 9(02).
+005511 01  WS-GRADE-MAX-AGE-LIST       PIC X(28)
+005512          VALUE '0607080910111213141516171899'.
+005513 01  WS-GRADE-MAX-AGE-TABLE REDEFINES WS-GRADE-MAX-AGE-LIST.
+005514     05  GA-MAX-AGE              OCCURS 14 TIMES PIC 9(02).
+005515 01  WS-GRADE-TABLE-ROW          PIC 9(02).
+005516 01  WS-STUDENT-AGE              PIC 9(03).
+005517 01  WS-TODAY-DATE               PIC 9(08).
+005518 01  WS-TODAY-DATE-PARTS REDEFINES WS-TODAY-DATE.
+005519     05  WS-TODAY-YEAR           PIC 9(04).
+005520     05  WS-TODAY-MONDAY         PIC 9(04).
+005521 01  WS-AGE-CHECK-DOB            PIC 9(08).
+005522 01  WS-IN-DOB-PARTS REDEFINES WS-AGE-CHECK-DOB.
+005523     05  WS-IN-DOB-YEAR          PIC 9(04).
+005524     05  WS-IN-DOB-MONDAY        PIC 9(04).
+005524 01  WS-AGE-VALID                PIC X.
+005525******************************************************************
+005526*    ONE FIXED-FORMAT LINE QUEUED TO TD QUEUE AUDT PER SUCCESSFUL*
+005527*    ONLINE ADD, FIELD-FOR-FIELD WITH AUDIT-RECORD IN GRADE-     *
+005528*    SCHOOL.COB SO A REPORT READING AUDITLOG CANNOT TELL WHETHER *
+005529*    A GIVEN ADD CAME FROM GSNIGHT OR GSAD. A CICS TRANSACTION   *
+005530*    DOES NOT OPEN THE QSAM AUDITLOG DATASET DIRECTLY - THAT     *
+005531*    WOULD TIE UP THE ALLOCATION ACROSS EVERY CONCURRENT GSAD    *
+005532*    TASK - SO THE RECORD IS QUEUED HERE AND A TD QUEUE          *
+005533*    EXTRAPARTITION DESTINATION (DCT ENTRY AUDT, SEE THE         *
+005534*    INSTALLATION'S RDO) DRAINS IT TO THE SAME AUDITLOG DATASET  *
+005535*    GSNIGHT EXTENDS OVERNIGHT.                                  *
+005536******************************************************************
+005537 01  WS-ONLINE-AUDIT-RECORD.
+005538     05  OAUD-DATE               PIC 9(08).
+005539     05  OAUD-TIME               PIC 9(08).
+005540     05  OAUD-ACTION             PIC X(04) VALUE 'ADD '.
+005541     05  OAUD-STUDENT-ID         PIC 9(07).
+005542     05  OAUD-LAST-NAME          PIC X(30).
+005543     05  OAUD-FIRST-NAME         PIC X(20).
+005544     05  OAUD-GRADE              PIC X(02).
+005545     05  OAUD-RESULT             PIC X(05) VALUE 'ADDED'.
+005546     05  OAUD-WITHDRAW-DATE      PIC 9(08) VALUE ZERO.
+005547 01  WS-ONLINE-AUDIT-LENGTH      PIC S9(04) COMP VALUE +92.
+005548******************************************************************
+005549*    COUNT-SECTION-STUDENTS AND EXISTING-STUDENT IN GRADE-SCHOOL.*
+005550*    COB BOTH WALK THE WHOLE IN-MEMORY TEMPROSTER TABLE. GSAD HAS*
+005551*    NO SUCH TABLE - IT READS AND WRITES ONE ROSTERVS RECORD BY  *
+005552*    KEY PER TRANSACTION, ON PURPOSE, SO ONE TERMINAL REQUEST    *
+005553*    NEVER WAITS ON A FULL-FILE BROWSE. SECTION-CAPACITY AND     *
+005554*    NAME/DOB DUPLICATE CHECKING STAY BATCH-ONLY UNTIL/UNLESS    *
+005555*    THIS TRANSACTION IS REDESIGNED AROUND A STARTBR/READNEXT    *
+005556*    BROWSE OF ROSTERVS - A MUCH BIGGER CHANGE THAN A VALIDATION *
+005557*    FIX, SO NOT TAKEN ON HERE.                                  *
+005558******************************************************************
+005510******************************************************************
+005520*    OPERATOR IDS PERMITTED TO USE THE 'A' (ADD) FUNCTION. ANY   *
+005530*    SIGNED-ON OPERATOR MAY USE 'I' (INQUIRE) - ONLY ADDING A    *
+005540*    STUDENT TO ROSTERVS IS SECURITY-CLASS RESTRICTED.           *
+005550******************************************************************
+005560 01  WS-AUTHORIZED-OPID-LIST     PIC X(24)
+005570          VALUE 'REGISTR1REGISTR2SCHLADM1'.
+005580 01  WS-AUTHORIZED-OPID-TABLE REDEFINES WS-AUTHORIZED-OPID-LIST.
+005590     05  WS-AUTH-OPID            OCCURS 3 TIMES PIC X(08).
+005600 01  WS-OPERATOR-ID              PIC X(08).
+005610 01  WS-OPERATOR-AUTHORIZED      PIC X.
+005620******************************************************************
+005630*    EXPLICIT ENQ/DEQ RESOURCE NAME FOR ONE STUDENT'S RECORD, SO *
+005640*    TWO GSAD TRANSACTIONS AT DIFFERENT TERMINALS CANNOT         *
+005650*    INTERLEAVE AND SILENTLY OVERWRITE EACH OTHER'S CHANGES TO   *
+005660*    THE SAME ROSTERVS RECORD. CICS'S OWN RECORD LOCKING COVERS  *
+005670*    ONE READ-UPDATE/REWRITE PAIR, BUT NOT A MULTI-STEP BUSINESS *
+005680*    TRANSACTION LIKE ADD-STUDENT-ONLINE'S VALIDATE-THEN-WRITE.  *
+005681*    GSNIGHT IS A BATCH JOB, NOT A CICS TRANSACTION, SO IT NEVER *
+005682*    TAKES THIS ENQ - IT MUST BE SCHEDULED SO IT NEVER RUNS      *
+005683*    AGAINST ROSTERVS WHILE GSAD IS UP.                          *
+005690******************************************************************
+005700 01  WS-LOCK-RESOURCE.
+005710     05  WS-LOCK-PREFIX          PIC X(03) VALUE 'STU'.
+005720     05  WS-LOCK-ID              PIC 9(07).
+005700 PROCEDURE DIVISION.
+005700 MAINLINE.
+005800******************************************************************
+005900*    PSEUDO-CONVERSATIONAL ENTRY POINT FOR TRANSACTION GSAD.     *
+006000*    RECEIVES ONE FIXED-FORMAT LINE FROM THE TERMINAL, ROUTES TO *
+006100*    ADD OR INQUIRE, SENDS BACK ONE LINE OF RESPONSE TEXT, AND   *
+006200*    RETURNS CICS CONTROL TO THE OPERATOR'S NEXT KEYSTROKE.      *
+006300******************************************************************
+006400     EXEC CICS RECEIVE
+006500         INTO(WS-ONLINE-INPUT)
+006600         LENGTH(WS-INPUT-LENGTH)
+006700         RESP(WS-RESP)
+006800     END-EXEC
+006900     if ws-resp = dfhresp(normal)
+006950         perform check-operator-authority
+007000         evaluate ws-in-function
+007100             when 'A'
+007200                 perform add-student-online
+007300             when 'I'
+007400                 perform inquire-student-online
+007500             when other
+007600                 move 'UNRECOGNIZED FUNCTION - USE A OR I'
+007700                     to ws-online-response
+007800         end-evaluate
+007900     else
+008000         move 'NO INPUT RECEIVED' to ws-online-response
+008100     end-if
+008200     move 79 to ws-response-length
+008300     EXEC CICS SEND TEXT
+008400         FROM(WS-ONLINE-RESPONSE)
+008500         LENGTH(WS-RESPONSE-LENGTH)
+008600         ERASE
+008700     END-EXEC
+008800     EXEC CICS RETURN END-EXEC
+008900     .
+008910 CHECK-OPERATOR-AUTHORITY.
+008920******************************************************************
+008930*    ASKS CICS FOR THE SIGNED-ON OPERATOR'S USERID AND SETS     *
+008940*    WS-OPERATOR-AUTHORIZED TO 'Y' ONLY IF IT APPEARS IN         *
+008950*    WS-AUTH-OPID. ADD-STUDENT-ONLINE IS THE ONLY FUNCTION THAT  *
+008960*    CHECKS THIS.                                                *
+008970******************************************************************
+008980     EXEC CICS ASSIGN
+008990         USERID(WS-OPERATOR-ID)
+009000     END-EXEC
+009010     move 'N' to ws-operator-authorized
+009020     perform varying j from 1 by 1 until j > 3
+009030         if ws-auth-opid(j) = ws-operator-id
+009040             move 'Y' to ws-operator-authorized
+009050         end-if
+009060     end-perform
+009070     .
+009072 LOCK-STUDENT-RECORD.
+009074******************************************************************
+009076*    ENQUEUES WS-LOCK-RESOURCE (BUILT FROM WS-IN-ID) SO NO OTHER *
+009078*    GSAD TRANSACTION CAN TOUCH THIS SAME STUDENT UNTIL          *
+009080*    UNLOCK-STUDENT-RECORD DEQUEUES IT BELOW. THIS IS A CICS     *
+009081*    ENQ, SO IT ONLY HOLDS OFF OTHER CICS TASKS - A CONCURRENT   *
+009082*    GSNIGHT BATCH RUN DOES NOT SEE OR WAIT ON IT.               *
+009084******************************************************************
+009086     move ws-in-id to ws-lock-id
+009088     EXEC CICS ENQ
+009090         RESOURCE(WS-LOCK-RESOURCE)
+009092     END-EXEC
+009094     .
+009096 UNLOCK-STUDENT-RECORD.
+009098******************************************************************
+009100*    RELEASES THE ENQ TAKEN BY LOCK-STUDENT-RECORD. ALWAYS       *
+009102*    PERFORMED BEFORE ADD-STUDENT-ONLINE RETURNS, WHETHER        *
+009104*    THE WRITE SUCCEEDED OR WAS REJECTED.                        *
+009106******************************************************************
+009108     EXEC CICS DEQ
+009110         RESOURCE(WS-LOCK-RESOURCE)
+009112     END-EXEC
+009114     .
+009079 VALIDATE-AGE-FOR-GRADE.
+009079******************************************************************
+009079*    SAME COMPARISON GRADE-SCHOOL.COB MAKES OVERNIGHT, RUN HERE  *
+009079*    AGAINST WS-IN-DOB FOR WS-GRADE-TABLE-ROW (SET BY ADD-       *
+009079*    STUDENT-ONLINE WHILE IT VALIDATES THE GRADE CODE). A        *
+009079*    BIRTHDAY LATER IN THE YEAR THAN TODAY'S MONTH/DAY MEANS THE *
+009079*    STUDENT HAS NOT YET HAD THIS YEAR'S BIRTHDAY, SO ONE YEAR   *
+009079*    IS SUBTRACTED FROM THE RAW YEAR DIFFERENCE.                 *
+009079******************************************************************
+009079     move ws-in-dob to ws-age-check-dob
+009079     accept ws-today-date from date yyyymmdd
+009079     compute ws-student-age = ws-today-year - ws-in-dob-year
+009079     if ws-today-monday < ws-in-dob-monday
+009079         subtract 1 from ws-student-age
+009079     end-if
+009079     move 'Y' to ws-age-valid
+009079     if ws-student-age < ga-min-age(ws-grade-table-row)
+009079         or ws-student-age > ga-max-age(ws-grade-table-row)
+009079         move 'N' to ws-age-valid
+009079     end-if
+009079     .
+
+009080 ADD-STUDENT-ONLINE.
+009100******************************************************************
+009200*    VALIDATES THE OPERATOR'S SECURITY CLASS, THE NAME, THE     *
+009201*    GRADE CODE AND (WHEN SUPPLIED) THE DOB, THEN WRITES A NEW   *
+009300*    ROSTERVS RECORD KEYED BY WS-IN-ID. A REJECTION FOR ANY OF   *
+009400*    THOSE REASONS, OR FOR A DUPLICATE KEY, IS REPORTED BACK TO  *
+009401*    THE TERMINAL WITHOUT TOUCHING THE FILE. A SUCCESSFUL ADD IS *
+009402*    ALSO QUEUED TO WS-ONLINE-AUDIT-RECORD FOR TD QUEUE AUDT, THE*
+009403*    SAME AUDIT TRAIL GRADE-SCHOOL.COB KEEPS FOR AN OVERNIGHT ADD*
+009500******************************************************************
+009502     if ws-operator-authorized not = 'Y'
+009504         move 'REJECTED - OPERATOR NOT AUTHORIZED TO ADD STUDENTS'
+009506             to ws-online-response
+009507     else
+009508     if ws-in-last-name = spaces
+009509         or ws-in-first-name = spaces
+009510         move 'REJECTED - STUDENT NAME MAY NOT BE BLANK'
+009511             to ws-online-response
+009512     else
+009600     move 'N' to ws-grade-valid
+009700     perform varying j from 1 by 1 until j > 14
+009800         if gd-code(j) = ws-in-grade
+009900             move 'Y' to ws-grade-valid
+009901             move j to ws-grade-table-row
+010000         end-if
+010100     end-perform
+010200     if ws-grade-valid = 'N'
+010300         move 'REJECTED - NOT A RECOGNIZED GRADE CODE'
+010400             to ws-online-response
+010410     else
+010420     move 'Y' to ws-age-valid
+010430     if ws-in-dob not = zero
+010440         perform validate-age-for-grade
+010450     end-if
+010460     if ws-age-valid = 'N'
+010470         move 'REJECTED - DOB DOES NOT MATCH THE GRADE'
+010480             to ws-online-response
+010500     else
+010550         perform lock-student-record
+010600         move ws-in-id            to rf-id
+010700         move ws-in-last-name     to rf-last-name
+010800         move ws-in-first-name    to rf-first-name
+010900         move ws-in-middle-name   to rf-middle-name
+011000         move ws-in-grade         to rf-grade
+011100         move ws-in-school-code   to rf-school-code
+011200         move ws-in-dob           to rf-dob
+011300         move ws-in-section       to rf-section
+011310         move spaces              to rf-meal-status
+011320         move spaces              to rf-address
+011330         move spaces              to rf-city
+011340         move spaces              to rf-state
+011350         move spaces              to rf-zip
+011360         move spaces              to rf-bus-route
+011370         move 'N'                 to rf-promo-hold
+011380         move spaces              to rf-iep-status
+011390         accept rf-enroll-date    from date yyyymmdd
+011395         move zero                to rf-withdraw-date
+011400         EXEC CICS WRITE
+011500             DATASET('ROSTERVS')
+011600             FROM(ROSTER-FILE-RECORD)
+011700             RIDFLD(WS-IN-ID)
+011800             RESP(WS-RESP)
+011900         END-EXEC
+012000         if ws-resp = dfhresp(normal)
+012100             move 'STUDENT ADDED'    to ws-online-response
+012110             perform write-online-audit-record
+012200         else
+012300             if ws-resp = dfhresp(duprec)
+012400                 move 'REJECTED - STUDENT ID ALREADY ON FILE'
+012500                     to ws-online-response
+012600             else
+012700                 move 'REJECTED - ROSTERVS WRITE FAILED'
+012800                     to ws-online-response
+012900             end-if
+013000         end-if
+013050         perform unlock-student-record
+013060     end-if
+013100     end-if
+013150     end-if
+013160     end-if
+013200     .
+
+013210 WRITE-ONLINE-AUDIT-RECORD.
+013211******************************************************************
+013212*    QUEUES ONE WS-ONLINE-AUDIT-RECORD TO TD QUEUE AUDT FOR THE  *
+013213*    STUDENT JUST ADDED BY ADD-STUDENT-ONLINE. SEE THE WS-ONLINE-*
+013214*    AUDIT-RECORD DEFINITION FOR WHY A TD QUEUE AND NOT A        *
+013215*    SEQUENTIAL FILE.                                            *
+013216******************************************************************
+013217     accept oaud-date from date yyyymmdd
+013218     accept oaud-time from time
+013219     move ws-in-id         to oaud-student-id
+013220     move ws-in-last-name  to oaud-last-name
+013221     move ws-in-first-name to oaud-first-name
+013222     move ws-in-grade      to oaud-grade
+013223     EXEC CICS WRITEQ TD
+013224         QUEUE('AUDT')
+013225         FROM(WS-ONLINE-AUDIT-RECORD)
+013226         LENGTH(WS-ONLINE-AUDIT-LENGTH)
+013227     END-EXEC
+013228     .
+013300 INQUIRE-STUDENT-ONLINE.
+013400******************************************************************
+013500*    DISPLAYS THE NAME/GRADE/BUILDING CURRENTLY ON FILE FOR      *
+013600*    WS-IN-ID, READ DIRECTLY FROM ROSTERVS.                      *
+013700******************************************************************
+013800     EXEC CICS READ
+013900         DATASET('ROSTERVS')
+014000         INTO(ROSTER-FILE-RECORD)
+014100         RIDFLD(WS-IN-ID)
+014200         RESP(WS-RESP)
+014300     END-EXEC
+014400     if ws-resp = dfhresp(normal)
+014500         move spaces to ws-online-response
+014600         string rf-last-name    delimited by size
+014700                ', '            delimited by size
+014800                rf-first-name   delimited by size
+014900                ' GRADE '       delimited by size
+015000                rf-grade        delimited by size
+015100                ' BLDG '        delimited by size
+015200                rf-school-code  delimited by size
+015300             into ws-online-response
+015400         end-string
+015500     else
+015600         move 'NO SUCH STUDENT ON ROSTERVS' to ws-online-response
+015700     end-if
+015800     .
